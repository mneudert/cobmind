@@ -0,0 +1,79 @@
+       >>source format is free
+*>*********************************************************************
+
+identification division.
+program-id. cobmind-test-mmdb2.
+
+*>*********************************************************************
+
+data division.
+working-storage section.
+
+01 old-total-nodes      pic 9(10).
+01 old-total-networks   pic 9(10).
+01 new-total-nodes      pic 9(10).
+01 new-total-networks   pic 9(10).
+
+01 verify-result  pic x(1).
+   88 verify-passed   value 'Y', false 'N'.
+
+*>*********************************************************************
+
+procedure division.
+  *> unchanged counts should pass.
+  move 1000 to old-total-nodes
+  move 1000 to old-total-networks
+  move 1000 to new-total-nodes
+  move 1000 to new-total-networks
+
+  call 'mmdb2-check-release' using old-total-nodes, old-total-networks,
+      new-total-nodes, new-total-networks, verify-result
+
+  if not verify-passed
+    display 'Unchanged counts should have passed verification!'
+    move 1 to return-code
+  end-if
+
+  *> a new release with zero nodes/networks always fails, no matter
+  *> what the previous release looked like.
+  move 1000 to old-total-nodes
+  move 1000 to old-total-networks
+  move 0 to new-total-nodes
+  move 0 to new-total-networks
+
+  call 'mmdb2-check-release' using old-total-nodes, old-total-networks,
+      new-total-nodes, new-total-networks, verify-result
+
+  if verify-passed
+    display 'Zero-count release should have failed verification!'
+    move 1 to return-code
+  end-if
+
+  *> a network count shrinking more than 10 percent fails.
+  move 1000 to old-total-nodes
+  move 1000 to old-total-networks
+  move 900 to new-total-nodes
+  move 889 to new-total-networks
+
+  call 'mmdb2-check-release' using old-total-nodes, old-total-networks,
+      new-total-nodes, new-total-networks, verify-result
+
+  if verify-passed
+    display 'A shrink past the tolerance should have failed verification!'
+    move 1 to return-code
+  end-if
+
+  *> a network count shrinking no more than 10 percent still passes.
+  move 1000 to old-total-nodes
+  move 1000 to old-total-networks
+  move 950 to new-total-nodes
+  move 910 to new-total-networks
+
+  call 'mmdb2-check-release' using old-total-nodes, old-total-networks,
+      new-total-nodes, new-total-networks, verify-result
+
+  if not verify-passed
+    display 'A shrink within tolerance should have passed verification!'
+    move 1 to return-code
+  end-if
+stop run.
