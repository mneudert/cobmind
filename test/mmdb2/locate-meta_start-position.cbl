@@ -12,6 +12,8 @@ working-storage section.
 01 database-handle  pic x(4).
 01 database-path    pic x(128) value './test-data/CobMind-ipv4-24.mmdb'.
 01 meta-offset      pic x(8) comp-x.
+01 meta-found-rec   pic x.
+   88 meta-was-found value 'Y', false 'N'.
 
 01 expected  pic x(8) comp-x value 186.
 
@@ -19,7 +21,13 @@ working-storage section.
 
 procedure division.
   call 'mmdb2-open' using database-path, database-handle
-  call 'mmdb2-locate-meta' using database-handle, meta-offset
+  call 'mmdb2-locate-meta' using database-handle, meta-offset,
+      meta-found-rec
+
+  if not meta-was-found
+    display 'Metadata marker not found!'
+    move 1 to return-code
+  end-if
 
   if not meta-offset = expected
     display 'Found Metadata at wrong position!'
