@@ -0,0 +1,32 @@
+       >>source format is free
+*>*********************************************************************
+
+identification division.
+program-id. binary-byte-to-hex.
+
+*>*********************************************************************
+*> renders a 0-255 byte value as a two-character lowercase hex pair,
+*> for callers (mmdb2-dump's IPv6 CIDR rendering) that need hex text
+*> rather than binary-ctob's bitstring form.
+*>*********************************************************************
+
+data division.
+working-storage section.
+
+01 hex-chars  pic x(16) value '0123456789abcdef'.
+01 hi-nibble  pic 9(2).
+01 lo-nibble  pic 9(2).
+
+linkage section.
+
+01 byte-val  pic 9(3).
+01 hex-text  pic x(2).
+
+*>*********************************************************************
+
+procedure division using byte-val, hex-text.
+  divide byte-val by 16 giving hi-nibble remainder lo-nibble
+
+  move hex-chars(hi-nibble + 1:1) to hex-text(1:1)
+  move hex-chars(lo-nibble + 1:1) to hex-text(2:1)
+  .
