@@ -0,0 +1,12 @@
+*>*********************************************************************
+*> outcome of a full mmdb2-census tree walk: how many distinct
+*> networks/records a database contains, broken out by prefix length,
+*> so a refresh job can sanity-check a freshly dropped .mmdb file
+*> before swapping it into production.
+*>*********************************************************************
+
+01 mmdb2-census-rec.
+   05 mmdb2-census-total-nodes     pic 9(10) value 0.
+   05 mmdb2-census-total-networks  pic 9(10) value 0.
+   05 mmdb2-census-by-prefix occurs 129 times indexed by mmdb2-census-ix.
+      10 mmdb2-census-prefix-count pic 9(10) value 0.
