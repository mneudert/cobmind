@@ -0,0 +1,16 @@
+*>*********************************************************************
+*> outcome of a single mmdb2-lookup-ip tree walk, shared by cobmind.cbl
+*> and every report/batch/diff program built on top of the lookup.
+*>*********************************************************************
+
+01 mmdb2-lookup-result.
+   05 mmdb2-result-reason      pic x(02) value 'ER'.
+      88 mmdb2-reason-ok           value 'OK'.
+      88 mmdb2-reason-not-found    value 'NF'.
+      88 mmdb2-reason-reserved     value 'RS'.
+      88 mmdb2-reason-error        value 'ER'.
+      88 mmdb2-reason-empty-alias  value 'EA'.
+   05 mmdb2-result-network     pic x(43) value spaces.
+   05 mmdb2-result-prefix-len  pic 9(03) value 0.
+   05 mmdb2-result-data-off    pic x(08) comp-x value 0.
+   05 mmdb2-result-decoded     pic x(2048) value spaces.
