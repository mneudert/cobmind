@@ -0,0 +1,12 @@
+*>*********************************************************************
+*> outcome of mmdb2-cidr-check's search-tree walk against a supplied
+*> network/prefix block: whether the whole block is covered by one
+*> record, split across several deeper records, or entirely absent.
+*>*********************************************************************
+
+01 mmdb2-cidr-result.
+   05 mmdb2-cidr-coverage   pic x(02) value 'AB'.
+      88 mmdb2-cidr-single     value 'SG'.
+      88 mmdb2-cidr-split      value 'SP'.
+      88 mmdb2-cidr-absent     value 'AB'.
+   05 mmdb2-cidr-decoded    pic x(2048) value spaces.
