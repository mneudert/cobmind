@@ -0,0 +1,14 @@
+*>*********************************************************************
+*> outcome of an mmdb2-verify tree walk: whether every node pointer
+*> stayed within file bounds and every data-section pointer resolved
+*> to a well-formed type tag, plus the byte offset of the first
+*> inconsistency found (if any) so an operator can hand that offset
+*> straight to the data vendor.
+*>*********************************************************************
+
+01 mmdb2-verify-rec.
+   05 mmdb2-verify-ok-rec      pic x(1) value 'Y'.
+      88 mmdb2-verify-passed      value 'Y', false 'N'.
+   05 mmdb2-verify-nodes-seen  pic 9(10) value 0.
+   05 mmdb2-verify-bad-offset  pic x(08) comp-x value 0.
+   05 mmdb2-verify-reason      pic x(64) value spaces.
