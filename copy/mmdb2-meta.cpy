@@ -0,0 +1,19 @@
+*>*********************************************************************
+*> decoded MaxMind metadata section - shared by mmdb2-extract-meta and
+*> every report/diff/census program that needs to know node_count,
+*> record_size, ip_version, build_epoch, etc. without re-decoding it.
+*>*********************************************************************
+
+01 mmdb2-meta-rec.
+   05 mmdb2-meta-major-ver    pic 9(05) value 0.
+   05 mmdb2-meta-minor-ver    pic 9(05) value 0.
+   05 mmdb2-meta-build-epoch  pic 9(11) value 0.
+   05 mmdb2-meta-db-type      pic x(64) value spaces.
+   05 mmdb2-meta-description  pic x(128) value spaces.
+   05 mmdb2-meta-languages    pic x(128) value spaces.
+   05 mmdb2-meta-ip-version   pic 9(03) value 0.
+   05 mmdb2-meta-node-count   pic 9(10) value 0.
+   05 mmdb2-meta-record-size  pic 9(05) value 0.
+   05 mmdb2-meta-tree-offset  pic x(08) comp-x value 0.
+   05 mmdb2-meta-data-offset  pic x(08) comp-x value 0.
+   05 mmdb2-meta-db-size      pic 9(10) value 0.
