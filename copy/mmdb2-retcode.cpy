@@ -0,0 +1,20 @@
+*>*********************************************************************
+*> mmdb2 standard return codes - shared across mmdb2-* and cobmind-*
+*> modules so a calling job step can branch on return-code instead of
+*> scraping console text.
+*>*********************************************************************
+
+01 mmdb2-rc.
+   05 mmdb2-rc-ok              pic 9(02) value 00.
+   05 mmdb2-rc-db-not-found    pic 9(02) value 10.
+   05 mmdb2-rc-meta-not-found  pic 9(02) value 20.
+   05 mmdb2-rc-invalid-ip      pic 9(02) value 30.
+   05 mmdb2-rc-open-failed     pic 9(02) value 40.
+   05 mmdb2-rc-not-found       pic 9(02) value 50.
+   05 mmdb2-rc-reserved-range  pic 9(02) value 51.
+   05 mmdb2-rc-cidr-split      pic 9(02) value 52.
+   05 mmdb2-rc-io-error        pic 9(02) value 60.
+   05 mmdb2-rc-stale-database  pic 9(02) value 70.
+   05 mmdb2-rc-verify-failed   pic 9(02) value 80.
+   05 mmdb2-rc-imbalance       pic 9(02) value 85.
+   05 mmdb2-rc-bad-argument    pic 9(02) value 90.
