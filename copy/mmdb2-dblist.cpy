@@ -0,0 +1,11 @@
+*>*********************************************************************
+*> secondary databases for federated lookups: cobmind-cli appends each
+*> repeated "-d"/"--database" switch (or each line of a
+*> "--database-list" file) beyond the first here, so cobmind.cbl's
+*> maybe-lookup can open every one of them against the same lookup-ip
+*> and merge the decoded records (e.g. an ASN database alongside a
+*> City database) into one combined result.
+*>*********************************************************************
+
+01 lookup-db-extra occurs 7 times pic x(128) value spaces.
+01 lookup-db-extra-count pic 9(1) value 0.
