@@ -0,0 +1,91 @@
+       >>source format is free
+*>*********************************************************************
+
+identification division.
+program-id. mmdb2-lookup.
+
+*>*********************************************************************
+*> stable, documented entry point for embedding a single GeoIP answer
+*> directly inside another batch program - open, meta cache lookup (or
+*> extraction), and the tree walk itself, in one CALL, so a caller only
+*> ever needs a database path and an IP address, not the whole
+*> open/extract-meta/lookup-ip/close sequence cobmind.cbl otherwise
+*> drives on its own behalf. This module is meant to be linked directly
+*> against, not run standalone, so unlike cobmind.cbl it does not
+*> DISPLAY progress or write an audit log entry of its own - the caller
+*> owns its own console output and logging policy. return-code comes
+*> back set to one of the shared mmdb2-rc-* codes; mmdb2-lookup-result
+*> carries the decoded record whenever return-code is mmdb2-rc-ok.
+*>*********************************************************************
+
+data division.
+working-storage section.
+
+copy 'mmdb2-retcode.cpy'.
+copy 'mmdb2-meta.cpy'.
+
+01 lookup-handle          pic x(4).
+01 lookup-db-exists-rec   pic x(1) value 'N'.
+   88 lookup-db-exists    value 'Y', false 'N'.
+01 lookup-meta-exists-rec pic x(1) value 'N'.
+   88 lookup-meta-exists  value 'Y', false 'N'.
+01 lookup-saved-rc        pic 9(02) value 0.
+
+linkage section.
+
+01 database    pic x(128).
+01 ip-text     pic x(45).
+01 explain-flag pic x(1).
+01 lang-filter pic x(8).
+copy 'mmdb2-result.cpy'.
+
+*>*********************************************************************
+
+procedure division using database, ip-text, explain-flag, lang-filter,
+    mmdb2-lookup-result.
+
+  move 'ER' to mmdb2-result-reason
+  move spaces to mmdb2-result-network
+  move 0 to mmdb2-result-prefix-len
+  move 0 to mmdb2-result-data-off
+  move spaces to mmdb2-result-decoded
+
+  call 'cobmind-file-exists' using database, lookup-db-exists-rec
+
+  if not lookup-db-exists
+    move mmdb2-rc-db-not-found to return-code
+    goback
+  end-if
+
+  call 'mmdb2-open' using database, lookup-handle
+
+  if return-code not = mmdb2-rc-ok
+    move mmdb2-rc-open-failed to return-code
+    goback
+  end-if
+
+  call 'cobmind-meta-exists' using database, lookup-meta-exists-rec
+
+  if lookup-meta-exists
+    call 'mmdb2-read-meta-cache' using database, mmdb2-meta-rec
+  else
+    call 'mmdb2-extract-meta' using database, mmdb2-meta-rec
+  end-if
+
+  if return-code not = mmdb2-rc-ok
+    call 'mmdb2-close' using lookup-handle
+    move mmdb2-rc-meta-not-found to return-code
+    goback
+  end-if
+
+  call 'mmdb2-lookup-ip' using lookup-handle, mmdb2-meta-rec, ip-text,
+      explain-flag, mmdb2-lookup-result, lang-filter
+  move return-code to lookup-saved-rc
+
+  *> mmdb2-close sets its own return-code on the way out, which would
+  *> otherwise clobber the tree-walk outcome the caller actually needs
+  *> - restore it once the file is closed.
+  call 'mmdb2-close' using lookup-handle
+  move lookup-saved-rc to return-code
+  goback
+  .
