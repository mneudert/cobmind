@@ -0,0 +1,229 @@
+       >>source format is free
+*>*********************************************************************
+
+identification division.
+program-id. mmdb2-validate-ip.
+
+*>*********************************************************************
+*> checks that ip-text is a well-formed dotted-quad IPv4 literal (four
+*> numeric octets, each 0-255) or a well-formed colon-form IPv6
+*> literal (at most one "::", each group 1-4 hex digits), without
+*> actually resolving anything - lets cobmind reject "banana" or
+*> "999.999.1.1" before mmdb2-open/mmdb2-lookup-ip ever run.
+*>*********************************************************************
+
+data division.
+working-storage section.
+
+01 colon-tally      pic 9(3).
+01 dcolon-tally      pic 9(3).
+01 dot-tally        pic 9(3).
+01 scan-idx         pic 9(3).
+
+01 left-text        pic x(45).
+01 right-text        pic x(45).
+
+01 hex-groups.
+   05 hex-group  occurs 9 times pic x(10).
+01 shift-groups.
+   05 shift-group occurs 9 times pic x(10).
+01 group-idx        pic 9(2).
+01 groups-left      pic 9(2).
+01 groups-right     pic 9(2).
+01 group-text       pic x(10).
+01 group-len        pic 9(2).
+
+01 octet-text       pic x(4).
+01 octet-len        pic 9(2).
+01 octet-num        pic 9(4).
+
+01 char-idx         pic 9(2).
+01 digit-chars      pic x(10) value '0123456789'.
+01 digit-find-idx   pic 9(2).
+01 hex-chars        pic x(22) value '0123456789abcdefABCDEF'.
+01 hex-find-idx     pic 9(2).
+
+linkage section.
+
+01 ip-text    pic x(45).
+01 valid-flag pic x(1).
+   88 ip-is-valid value 'Y', false 'N'.
+
+*>*********************************************************************
+
+procedure division using ip-text, valid-flag.
+  set ip-is-valid to true
+
+  if function trim(ip-text) = spaces
+    set ip-is-valid to false
+  else
+    move 0 to colon-tally
+    inspect function trim(ip-text) tallying colon-tally for all ':'
+
+    if colon-tally > 0
+      perform validate-ipv6
+    else
+      perform validate-ipv4
+    end-if
+  end-if
+exit program.
+
+*>*********************************************************************
+
+validate-ipv4.
+  move 0 to dot-tally
+  inspect function trim(ip-text) tallying dot-tally for all '.'
+
+  if dot-tally not = 3
+    set ip-is-valid to false
+  else
+    move 1 to scan-idx
+
+    perform varying group-idx from 1 by 1 until group-idx > 4
+        or not ip-is-valid
+      move spaces to octet-text
+      unstring function trim(ip-text) delimited by '.'
+        into octet-text
+        with pointer scan-idx
+      end-unstring
+
+      perform validate-ipv4-octet
+    end-perform
+  end-if
+  .
+
+validate-ipv4-octet.
+  move function trim(octet-text) to octet-text
+  move function length(function trim(octet-text)) to octet-len
+
+  if octet-len = 0 or octet-len > 3
+    set ip-is-valid to false
+  else
+    perform varying char-idx from 1 by 1 until char-idx > octet-len
+        or not ip-is-valid
+      move 1 to digit-find-idx
+      perform until digit-find-idx > 10
+          or digit-chars(digit-find-idx:1) = octet-text(char-idx:1)
+        add 1 to digit-find-idx
+      end-perform
+
+      if digit-find-idx > 10
+        set ip-is-valid to false
+      end-if
+    end-perform
+
+    if ip-is-valid
+      move function numval(octet-text) to octet-num
+      if octet-num > 255
+        set ip-is-valid to false
+      end-if
+    end-if
+  end-if
+  .
+
+*>*********************************************************************
+
+validate-ipv6.
+  move 0 to dcolon-tally
+  inspect function trim(ip-text) tallying dcolon-tally for all '::'
+
+  if dcolon-tally > 1
+    set ip-is-valid to false
+  else
+    move spaces to left-text right-text
+    move spaces to hex-groups shift-groups
+
+    if dcolon-tally = 1
+      unstring function trim(ip-text) delimited by '::'
+        into left-text right-text
+      end-unstring
+    else
+      move function trim(ip-text) to left-text
+      move spaces to right-text
+    end-if
+
+    perform split-groups-left
+    perform split-groups-right
+
+    if dcolon-tally = 0
+      if groups-left not = 8
+        set ip-is-valid to false
+      end-if
+    else
+      if (groups-left + groups-right) > 7
+        set ip-is-valid to false
+      end-if
+    end-if
+
+    if ip-is-valid
+      perform varying group-idx from 1 by 1 until group-idx > groups-left
+          or not ip-is-valid
+        move hex-group(group-idx) to group-text
+        perform validate-hex-group
+      end-perform
+    end-if
+
+    if ip-is-valid
+      perform varying group-idx from 1 by 1 until group-idx > groups-right
+          or not ip-is-valid
+        move shift-group(group-idx) to group-text
+        perform validate-hex-group
+      end-perform
+    end-if
+  end-if
+  .
+
+split-groups-left.
+  move 0 to groups-left
+
+  if function trim(left-text) not = spaces
+    move 1 to scan-idx
+
+    perform varying group-idx from 1 by 1 until group-idx > 9
+        or scan-idx > length of function trim(left-text)
+      add 1 to groups-left
+      unstring function trim(left-text) delimited by ':'
+        into hex-group(groups-left)
+        with pointer scan-idx
+      end-unstring
+    end-perform
+  end-if
+  .
+
+split-groups-right.
+  move 0 to groups-right
+
+  if function trim(right-text) not = spaces
+    move 1 to scan-idx
+
+    perform varying group-idx from 1 by 1 until group-idx > 9
+        or scan-idx > length of function trim(right-text)
+      add 1 to groups-right
+      unstring function trim(right-text) delimited by ':'
+        into shift-group(groups-right)
+        with pointer scan-idx
+      end-unstring
+    end-perform
+  end-if
+  .
+
+validate-hex-group.
+  move function length(function trim(group-text)) to group-len
+
+  if group-len = 0 or group-len > 4
+    set ip-is-valid to false
+  else
+    perform varying char-idx from 1 by 1 until char-idx > group-len
+        or not ip-is-valid
+      move 1 to hex-find-idx
+      perform until hex-find-idx > 22
+          or hex-chars(hex-find-idx:1) = group-text(char-idx:1)
+        add 1 to hex-find-idx
+      end-perform
+
+      if hex-find-idx > 22
+        set ip-is-valid to false
+      end-if
+    end-perform
+  end-if
+  .
