@@ -0,0 +1,117 @@
+       >>source format is free
+*>*********************************************************************
+
+identification division.
+program-id. mmdb2-interactive.
+
+*>*********************************************************************
+*> reads one IP address per line from standard input against an
+*> already-open database-handle/mmdb2-meta-rec, so the metadata scan
+*> and file open only get paid once for a whole string of ad hoc
+*> lookups - exits on end-of-file or a line of "quit".
+*>*********************************************************************
+
+environment division.
+input-output section.
+
+file-control.
+  select stdin-in
+    assign "/dev/stdin"
+    organization line sequential
+    file status is stdin-status.
+
+data division.
+file section.
+
+fd stdin-in.
+01 stdin-in-rec pic x(45).
+
+working-storage section.
+
+copy 'mmdb2-result.cpy'.
+
+01 stdin-status   pic xx value spaces.
+01 ip-text        pic x(45).
+01 ip-valid-rec    pic x(1).
+   88 ip-is-valid  value 'Y', false 'N'.
+
+01 quit-rec        pic x.
+   88 quit-requested value 'Y', false 'N'.
+
+linkage section.
+
+01 file-handle   pic x(4).
+copy 'mmdb2-meta.cpy'.
+01 explain-flag  pic x(1).
+01 lang-filter   pic x(8).
+
+*>*********************************************************************
+
+procedure division using file-handle, mmdb2-meta-rec, explain-flag,
+    lang-filter.
+  display 'interactive mode - one ip address per line, "quit" to exit'
+
+  open input stdin-in
+
+  if stdin-status not = '00'
+    display 'failed to open standard input (status: ' stdin-status ')'
+    goback
+  end-if
+
+  set quit-requested to false
+
+  perform until stdin-status = '10' or quit-requested
+    read stdin-in
+      at end move '10' to stdin-status
+      not at end
+        perform process-interactive-line
+    end-read
+  end-perform
+
+  close stdin-in
+exit program.
+
+*>*********************************************************************
+
+process-interactive-line.
+  move function trim(stdin-in-rec) to ip-text
+
+  if function lower-case(ip-text) = 'quit'
+    set quit-requested to true
+  else
+    if ip-text not = spaces
+      move spaces to mmdb2-lookup-result
+      move 'ER' to mmdb2-result-reason
+
+      call 'mmdb2-validate-ip' using ip-text, ip-valid-rec
+
+      if ip-is-valid
+        call 'mmdb2-lookup-ip' using file-handle, mmdb2-meta-rec,
+            ip-text, explain-flag, mmdb2-lookup-result, lang-filter
+        perform display-interactive-result
+      else
+        display 'invalid ip address: ' function trim(ip-text)
+      end-if
+    end-if
+  end-if
+  .
+
+display-interactive-result.
+  evaluate true
+    when mmdb2-reason-ok
+      display function trim(ip-text) ': ' mmdb2-result-network '/'
+          mmdb2-result-prefix-len ' ' function trim(mmdb2-result-decoded)
+
+    when mmdb2-reason-not-found
+      display function trim(ip-text) ': not found in this database'
+
+    when mmdb2-reason-reserved
+      display function trim(ip-text) ': reserved/private address range'
+
+    when mmdb2-reason-empty-alias
+      display function trim(ip-text) ': empty/alias node - no data record'
+
+    when other
+      display function trim(ip-text) ': lookup error'
+  end-evaluate
+  .
