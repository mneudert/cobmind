@@ -0,0 +1,218 @@
+       >>source format is free
+*>*********************************************************************
+
+identification division.
+program-id. mmdb2-retention.
+
+*>*********************************************************************
+*> daily housekeeping driver, run as its own job step after the
+*> night's other batch work:
+*>
+*>  1. reads a list of database paths (one per line, blank lines and
+*>     "#" comment lines skipped - same convention mmdb2-warm-start's
+*>     database-list uses) and deletes any "_meta" cache file whose
+*>     source .mmdb is no longer present, so a retired release's cache
+*>     doesn't sit on disk forever.
+*>
+*>  2. rolls the standing audit/error/metrics logs (cobmind-audit-log,
+*>     cobmind-error-log, cobmind-metrics-log) over to a dated archive
+*>     name (base name plus today's YYYYMMDD) once a day, then deletes
+*>     the one archive dated exactly retention-days ago. run daily
+*>     without a gap and that leaves exactly retention-days worth of
+*>     dated archives on disk at all times - no directory scan needed,
+*>     because the archive name for "exactly retention-days old" is
+*>     computed the same way check-stale computes a database's age,
+*>     not discovered by listing the directory.
+*>
+*>  arguments: database-list-path, retention-days, and optionally an
+*>  audit-log directory (spaces if the audit log lives alongside the
+*>  working directory, same default cobmind-audit-log itself uses).
+*>  the error and metrics log directories are read from
+*>  "COBMIND_ERROR_LOG_DIR"/"COBMIND_METRICS_DIR", the same as
+*>  cobmind-error-log and cobmind-metrics-log read them for themselves.
+*>*********************************************************************
+
+environment division.
+input-output section.
+
+file-control.
+  select dblist-in
+    assign dynamic dblist-path
+    organization line sequential
+    file status is dblist-status.
+
+data division.
+file section.
+
+fd dblist-in.
+01 dblist-in-rec pic x(128).
+
+working-storage section.
+
+copy 'mmdb2-retcode.cpy'.
+
+01 dblist-path        pic x(128) value spaces.
+01 dblist-status      pic xx value spaces.
+01 retention-raw      pic x(5) value spaces.
+01 retention-days     pic 9(5) value 0.
+01 audit-dir          pic x(128) value spaces.
+
+01 retention-db       pic x(128) value spaces.
+01 retention-metafile pic x(132) value spaces.
+
+01 db-exists-rec      pic x(1) value 'N'.
+   88 db-exists       value 'Y', false 'N'.
+01 meta-exists-rec    pic x(1) value 'N'.
+   88 meta-exists     value 'Y', false 'N'.
+
+01 purged-meta-count  pic 9(5) value 0.
+01 rotated-log-count  pic 9(5) value 0.
+01 purged-log-count   pic 9(5) value 0.
+
+01 today-num          pic 9(8).
+01 today-abs-days     pic 9(10).
+01 cutoff-abs-days    pic 9(10).
+01 cutoff-num         pic 9(8).
+
+01 rotate-base-name   pic x(32) value spaces.
+01 rotate-dir         pic x(128) value spaces.
+01 rotate-live-file   pic x(128) value spaces.
+01 rotate-today-file  pic x(148) value spaces.
+01 rotate-cutoff-file pic x(148) value spaces.
+
+01 rename-result      pic x(4) comp-x.
+
+*>*********************************************************************
+
+procedure division.
+  accept dblist-path from argument-value
+  accept retention-raw from argument-value
+  accept audit-dir from argument-value
+  move function numval(function trim(retention-raw)) to retention-days
+
+  if retention-days = 0
+    display 'invalid retention window: ' function trim(retention-raw)
+    move mmdb2-rc-bad-argument to return-code
+    goback
+  end-if
+
+  move function current-date(1:8) to today-num
+  compute today-abs-days = function integer-of-date(today-num)
+  compute cutoff-abs-days = today-abs-days - retention-days
+  move function date-of-integer(cutoff-abs-days) to cutoff-num
+
+  perform purge-orphaned-meta-files
+
+  move 'cobmind_audit.log' to rotate-base-name
+  move audit-dir to rotate-dir
+  perform rotate-one-log
+
+  move 'cobmind_error.log' to rotate-base-name
+  move spaces to rotate-dir
+  accept rotate-dir from environment "COBMIND_ERROR_LOG_DIR"
+  perform rotate-one-log
+
+  move 'cobmind_metrics.log' to rotate-base-name
+  move spaces to rotate-dir
+  accept rotate-dir from environment "COBMIND_METRICS_DIR"
+  perform rotate-one-log
+
+  display 'retention complete: ' purged-meta-count
+      ' orphaned meta cache(s) purged, ' rotated-log-count
+      ' log(s) rolled over, ' purged-log-count
+      ' aged log archive(s) purged'
+
+  move mmdb2-rc-ok to return-code
+stop run.
+
+*>*********************************************************************
+
+purge-orphaned-meta-files.
+  open input dblist-in
+
+  if dblist-status = '00'
+    perform until dblist-status = '10'
+      read dblist-in
+        at end move '10' to dblist-status
+        not at end perform purge-one-line
+      end-read
+    end-perform
+
+    close dblist-in
+  end-if
+  .
+
+purge-one-line.
+  move spaces to retention-db
+
+  if function trim(dblist-in-rec) not = spaces
+  and dblist-in-rec(1:1) not = '#'
+    move function trim(dblist-in-rec) to retention-db
+    perform purge-one-database
+  end-if
+  .
+
+purge-one-database.
+  move spaces to retention-metafile
+  string function trim(retention-db) '_meta'
+      delimited by size into retention-metafile
+
+  call 'cobmind-file-exists' using retention-metafile, meta-exists-rec
+
+  if meta-exists
+    call 'cobmind-file-exists' using retention-db, db-exists-rec
+
+    if not db-exists
+      display 'source database gone, purging cache: '
+          function trim(retention-metafile)
+      call 'CBL_DELETE_FILE' using retention-metafile
+      add 1 to purged-meta-count
+    end-if
+  end-if
+  .
+
+*>*********************************************************************
+
+rotate-one-log.
+  move spaces to rotate-live-file
+  if rotate-dir not = spaces and low-value
+    string function trim(rotate-dir) '/' function trim(rotate-base-name)
+        delimited by size into rotate-live-file
+  else
+    move rotate-base-name to rotate-live-file
+  end-if
+
+  move spaces to rotate-today-file
+  string function trim(rotate-live-file) '.' today-num
+      delimited by size into rotate-today-file
+
+  move spaces to rotate-cutoff-file
+  string function trim(rotate-live-file) '.' cutoff-num
+      delimited by size into rotate-cutoff-file
+
+  call 'cobmind-file-exists' using rotate-live-file, db-exists-rec
+
+  if db-exists
+    call 'cobmind-file-exists' using rotate-today-file, meta-exists-rec
+
+    if not meta-exists
+      call 'CBL_RENAME_FILE' using rotate-live-file, rotate-today-file
+          returning rename-result
+
+      if rename-result = 0
+        display 'rolled over: ' function trim(rotate-live-file) ' -> '
+            function trim(rotate-today-file)
+        add 1 to rotated-log-count
+      end-if
+    end-if
+  end-if
+
+  call 'cobmind-file-exists' using rotate-cutoff-file, db-exists-rec
+
+  if db-exists
+    display 'retention window passed, purging: '
+        function trim(rotate-cutoff-file)
+    call 'CBL_DELETE_FILE' using rotate-cutoff-file
+    add 1 to purged-log-count
+  end-if
+  .
