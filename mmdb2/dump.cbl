@@ -0,0 +1,388 @@
+       >>source format is free
+*>*********************************************************************
+
+identification division.
+program-id. mmdb2-dump.
+
+*>*********************************************************************
+*> walks every node of the MaxMind binary search tree (the same walk
+*> mmdb2-census drives) and, for every network the tree actually
+*> contains, writes one CSV row of CIDR notation plus its fully
+*> decoded data-section record to dump-file - the COBOL equivalent of
+*> "mmdblookup --verbose" run once against the whole database instead
+*> of one address at a time, so a downstream system can load a full
+*> snapshot of a GeoIP release into its own reference tables. The walk
+*> is iterative, driven by an explicit depth stack, since this build's
+*> RECURSIVE support does not isolate a self-recursive program's
+*> WORKING-STORAGE per activation (see mmdb2-decode-data).
+*>*********************************************************************
+
+environment division.
+input-output section.
+
+file-control.
+  select dump-out
+    assign dynamic dump-file
+    organization line sequential
+    file status is dump-status.
+
+data division.
+file section.
+
+fd dump-out.
+01 dump-out-rec pic x(2048).
+
+working-storage section.
+
+copy 'mmdb2-retcode.cpy'.
+
+01 dump-status      pic xx value spaces.
+01 network-count    pic 9(10) value 0.
+01 out-line         pic x(2048).
+
+01 census-stack.
+   05 stk-frame occurs 129 times indexed by stk-ix.
+      10 stk-node-index   pic 9(10).
+      10 stk-state        pic 9(1).
+      10 stk-left-value   pic 9(10).
+      10 stk-right-value  pic 9(10).
+
+01 path-bit occurs 128 times pic 9(1).
+
+01 node-size-bytes  pic 9(2).
+01 search-tree-size pic x(8) comp-x.
+01 data-section-base pic x(8) comp-x.
+01 node-offset      pic x(8) comp-x.
+01 branch-value     pic 9(10).
+01 branch-depth     pic 9(3).
+01 cur-ix           pic 9(3).
+01 addr-width       pic 9(3).
+
+01 left-bytes       pic x(4).
+01 right-bytes      pic x(4).
+01 byte-idx         pic 9(2).
+01 bit-idx          pic 9(3).
+01 bit-lo           pic 9(3).
+01 bit-hi           pic 9(3).
+01 one-byte         pic x(1).
+
+01 byte-val         pic 9(3).
+01 octet-num        pic 9(3).
+01 group-idx        pic 9(2).
+01 group-hi         pic 9(3).
+01 group-lo         pic 9(3).
+01 hex-out          pic x(4).
+
+01 cidr-text        pic x(50) value spaces.
+01 prefix-len       pic 9(3).
+
+01 data-off         pic x(8) comp-x.
+01 decoded-buf      pic x(2048).
+01 decode-len       pic x(8) comp-x.
+
+*> CBL_READ_FILE writes the actual byte count back through its length
+*> argument - a literal used there is shared storage across every call
+*> site using that same literal value, so pass named items, not
+*> literals.
+01 rd-len-1         pic x(4) comp-x value 1.
+01 rd-flags-0       pic x(4) comp-x value 0.
+
+linkage section.
+
+01 file-handle     pic x(4).
+copy 'mmdb2-meta.cpy'.
+01 dump-file       pic x(128).
+
+*>*********************************************************************
+
+procedure division using file-handle, mmdb2-meta-rec, dump-file.
+
+  *> network-count's VALUE 0 clause only takes hold at load time, not
+  *> on every CALL - a run that invokes mmdb2-dump more than once
+  *> (mmdb2-diff-databases dumps both an old and a new release in the
+  *> same process) needs this reset explicitly or the second dump's
+  *> count starts from the first dump's leftover total.
+  move 0 to network-count
+
+  open output dump-out
+
+  if dump-status not = '00'
+    display 'failed to open dump file: ' function trim(dump-file)
+    move mmdb2-rc-io-error to return-code
+    goback
+  end-if
+
+  move spaces to out-line
+  move 'cidr,record' to out-line
+  write dump-out-rec from out-line
+
+  if mmdb2-meta-ip-version = 6
+    move 128 to addr-width
+  else
+    move 32 to addr-width
+  end-if
+
+  compute node-size-bytes = (mmdb2-meta-record-size * 2) / 8
+  compute search-tree-size =
+      mmdb2-meta-node-count * node-size-bytes
+
+  compute data-section-base = search-tree-size + 16
+
+  move 1 to stk-ix
+  move 0 to stk-node-index(1)
+  move 0 to stk-state(1)
+
+  perform until stk-ix = 0
+    move stk-ix to cur-ix
+
+    evaluate stk-state(cur-ix)
+      when 0
+        perform read-node
+        move stk-left-value(cur-ix) to branch-value
+        move cur-ix to branch-depth
+        move 0 to path-bit(branch-depth)
+        perform handle-branch
+        move 1 to stk-state(cur-ix)
+
+      when 1
+        move stk-right-value(cur-ix) to branch-value
+        move cur-ix to branch-depth
+        move 1 to path-bit(branch-depth)
+        perform handle-branch
+        move 2 to stk-state(cur-ix)
+
+      when other
+        subtract 1 from stk-ix
+    end-evaluate
+  end-perform
+
+  close dump-out
+
+  display 'dump complete: ' network-count ' network(s) written'
+  display 'written to: ' function trim(dump-file)
+
+  move mmdb2-rc-ok to return-code
+  .
+
+*>*********************************************************************
+
+read-node.
+  compute node-offset = stk-node-index(cur-ix) * node-size-bytes
+
+  evaluate mmdb2-meta-record-size
+    when 24
+      perform varying byte-idx from 1 by 1 until byte-idx > 3
+        call 'CBL_READ_FILE' using file-handle, node-offset, rd-len-1,
+            rd-flags-0, one-byte
+        add 1 to node-offset
+        move one-byte to left-bytes(byte-idx:1)
+      end-perform
+
+      perform varying byte-idx from 1 by 1 until byte-idx > 3
+        call 'CBL_READ_FILE' using file-handle, node-offset, rd-len-1,
+            rd-flags-0, one-byte
+        add 1 to node-offset
+        move one-byte to right-bytes(byte-idx:1)
+      end-perform
+
+      compute stk-left-value(cur-ix) =
+          (function ord(left-bytes(1:1)) - 1) * 65536 +
+          (function ord(left-bytes(2:1)) - 1) * 256 +
+          (function ord(left-bytes(3:1)) - 1)
+
+      compute stk-right-value(cur-ix) =
+          (function ord(right-bytes(1:1)) - 1) * 65536 +
+          (function ord(right-bytes(2:1)) - 1) * 256 +
+          (function ord(right-bytes(3:1)) - 1)
+
+    when 28
+      perform varying byte-idx from 1 by 1 until byte-idx > 7
+        call 'CBL_READ_FILE' using file-handle, node-offset, rd-len-1,
+            rd-flags-0, one-byte
+        add 1 to node-offset
+        if byte-idx <= 3
+          move one-byte to left-bytes(byte-idx:1)
+        else
+          if byte-idx = 4
+            move one-byte to left-bytes(4:1)
+          else
+            move one-byte to right-bytes(byte-idx - 4:1)
+          end-if
+        end-if
+      end-perform
+
+      compute stk-left-value(cur-ix) =
+          (function integer((function ord(left-bytes(4:1)) - 1) / 16))
+              * 16777216 +
+          (function ord(left-bytes(1:1)) - 1) * 65536 +
+          (function ord(left-bytes(2:1)) - 1) * 256 +
+          (function ord(left-bytes(3:1)) - 1)
+
+      compute stk-right-value(cur-ix) =
+          function mod(function ord(left-bytes(4:1)) - 1, 16)
+            * 16777216 +
+          (function ord(right-bytes(1:1)) - 1) * 65536 +
+          (function ord(right-bytes(2:1)) - 1) * 256 +
+          (function ord(right-bytes(3:1)) - 1)
+
+    when other
+      perform varying byte-idx from 1 by 1 until byte-idx > 4
+        call 'CBL_READ_FILE' using file-handle, node-offset, rd-len-1,
+            rd-flags-0, one-byte
+        add 1 to node-offset
+        move one-byte to left-bytes(byte-idx:1)
+      end-perform
+
+      perform varying byte-idx from 1 by 1 until byte-idx > 4
+        call 'CBL_READ_FILE' using file-handle, node-offset, rd-len-1,
+            rd-flags-0, one-byte
+        add 1 to node-offset
+        move one-byte to right-bytes(byte-idx:1)
+      end-perform
+
+      compute stk-left-value(cur-ix) =
+          (function ord(left-bytes(1:1)) - 1) * 16777216 +
+          (function ord(left-bytes(2:1)) - 1) * 65536 +
+          (function ord(left-bytes(3:1)) - 1) * 256 +
+          (function ord(left-bytes(4:1)) - 1)
+
+      compute stk-right-value(cur-ix) =
+          (function ord(right-bytes(1:1)) - 1) * 16777216 +
+          (function ord(right-bytes(2:1)) - 1) * 65536 +
+          (function ord(right-bytes(3:1)) - 1) * 256 +
+          (function ord(right-bytes(4:1)) - 1)
+  end-evaluate
+  .
+
+handle-branch.
+  if branch-value = mmdb2-meta-node-count
+    *> empty leaf - no network recorded here
+    continue
+  else
+    if branch-value > mmdb2-meta-node-count
+      move branch-depth to prefix-len
+      compute data-off =
+          search-tree-size + 16 + branch-value - mmdb2-meta-node-count
+
+      call 'mmdb2-decode-data' using file-handle, data-off,
+          decoded-buf, decode-len, spaces, data-section-base
+
+      perform build-cidr
+      perform write-dump-row
+      add 1 to network-count
+    else
+      if stk-ix < 129
+        add 1 to stk-ix
+        move branch-value to stk-node-index(stk-ix)
+        move 0 to stk-state(stk-ix)
+      end-if
+    end-if
+  end-if
+  .
+
+build-cidr.
+  move spaces to cidr-text
+
+  if addr-width = 128
+    perform build-ipv6-text
+  else
+    perform build-ipv4-text
+  end-if
+  .
+
+build-ipv4-text.
+  move spaces to cidr-text
+
+  perform varying group-idx from 1 by 1 until group-idx > 4
+    perform byte-from-path
+    move byte-val to octet-num
+
+    if group-idx = 1
+      string function trim(cidr-text) octet-num
+        delimited by size into cidr-text
+    else
+      string function trim(cidr-text) '.' octet-num
+        delimited by size into cidr-text
+    end-if
+  end-perform
+
+  string function trim(cidr-text) '/' prefix-len
+    delimited by size into cidr-text
+  .
+
+byte-from-path.
+  *> byte group-idx (1-based) of the address, built from path-bit
+  *> positions consumed so far, zero-filled past prefix-len.
+  move 0 to byte-val
+  compute bit-lo = (group-idx - 1) * 8 + 1
+  compute bit-hi = group-idx * 8
+
+  perform varying bit-idx from bit-lo by 1 until bit-idx > bit-hi
+    compute byte-val = byte-val * 2
+
+    if bit-idx <= prefix-len
+      add path-bit(bit-idx) to byte-val
+    end-if
+  end-perform
+  .
+
+build-ipv6-text.
+  move spaces to cidr-text
+
+  perform varying group-idx from 1 by 1 until group-idx > 8
+    move 0 to group-hi
+    move 0 to group-lo
+
+    compute bit-lo = (group-idx - 1) * 16 + 1
+    compute bit-hi = (group-idx - 1) * 16 + 8
+
+    perform varying bit-idx from bit-lo by 1 until bit-idx > bit-hi
+      compute group-hi = group-hi * 2
+      if bit-idx <= prefix-len
+        add path-bit(bit-idx) to group-hi
+      end-if
+    end-perform
+
+    compute bit-lo = (group-idx - 1) * 16 + 9
+    compute bit-hi = group-idx * 16
+
+    perform varying bit-idx from bit-lo by 1 until bit-idx > bit-hi
+      compute group-lo = group-lo * 2
+      if bit-idx <= prefix-len
+        add path-bit(bit-idx) to group-lo
+      end-if
+    end-perform
+
+    compute byte-val = group-hi
+    move byte-val to octet-num
+    call 'binary-byte-to-hex' using octet-num, hex-out
+
+    if group-idx = 1
+      string function trim(cidr-text) function trim(hex-out)
+        delimited by size into cidr-text
+    else
+      string function trim(cidr-text) ':' function trim(hex-out)
+        delimited by size into cidr-text
+    end-if
+
+    compute byte-val = group-lo
+    move byte-val to octet-num
+    call 'binary-byte-to-hex' using octet-num, hex-out
+
+    string function trim(cidr-text) function trim(hex-out)
+      delimited by size into cidr-text
+  end-perform
+
+  string function trim(cidr-text) '/' prefix-len
+    delimited by size into cidr-text
+  .
+
+write-dump-row.
+  move spaces to out-line
+  string
+    function trim(cidr-text) ','
+    function trim(decoded-buf)
+    delimited by size
+    into out-line
+  write dump-out-rec from out-line
+  .
