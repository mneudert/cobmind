@@ -0,0 +1,116 @@
+       >>source format is free
+*>*********************************************************************
+
+identification division.
+program-id. mmdb2-warm-start.
+
+*>*********************************************************************
+*> batch-window warm-start driver: reads a list of database paths (one
+*> per line, blank lines and "#" comment lines skipped, same convention
+*> as cobmind-cli's own config file) and proactively runs
+*> cobmind-meta-exists/mmdb2-extract-meta against every one whose
+*> "_meta" cache is missing or no longer matches its source .mmdb file,
+*> so the first real lookup job of the night isn't the one that pays
+*> the metadata-scan cost. run as its own job step ahead of the night's
+*> lookup jobs: the database-list path is given as the sole
+*> command-line argument.
+*>*********************************************************************
+
+environment division.
+input-output section.
+
+file-control.
+  select dblist-in
+    assign dynamic dblist-path
+    organization line sequential
+    file status is dblist-status.
+
+data division.
+file section.
+
+fd dblist-in.
+01 dblist-in-rec pic x(128).
+
+working-storage section.
+
+copy 'mmdb2-retcode.cpy'.
+copy 'mmdb2-meta.cpy'.
+
+01 dblist-path      pic x(128) value spaces.
+01 dblist-status    pic xx value spaces.
+
+01 warm-db          pic x(128) value spaces.
+
+01 db-exists-rec    pic x(1) value 'N'.
+   88 db-exists     value 'Y', false 'N'.
+01 meta-exists-rec  pic x(1) value 'N'.
+   88 meta-exists   value 'Y', false 'N'.
+
+01 warmed-count     pic 9(5) value 0.
+01 skipped-count    pic 9(5) value 0.
+01 missing-count    pic 9(5) value 0.
+
+*>*********************************************************************
+
+procedure division.
+  accept dblist-path from argument-value
+
+  open input dblist-in
+
+  if dblist-status not = '00'
+    display 'unable to open database list: ' function trim(dblist-path)
+    move mmdb2-rc-io-error to return-code
+    goback
+  end-if
+
+  perform until dblist-status = '10'
+    read dblist-in
+      at end move '10' to dblist-status
+      not at end perform warm-one-line
+    end-read
+  end-perform
+
+  close dblist-in
+
+  display 'warm-start complete: ' warmed-count ' cache(s) refreshed, '
+      skipped-count ' already warm, ' missing-count ' database(s) not found'
+
+  move mmdb2-rc-ok to return-code
+stop run.
+
+*>*********************************************************************
+
+warm-one-line.
+  move spaces to warm-db
+
+  if function trim(dblist-in-rec) not = spaces
+  and dblist-in-rec(1:1) not = '#'
+    move function trim(dblist-in-rec) to warm-db
+    perform warm-one-database
+  end-if
+  .
+
+warm-one-database.
+  call 'cobmind-file-exists' using warm-db, db-exists-rec
+
+  if not db-exists
+    display 'database not found, skipping: ' function trim(warm-db)
+    add 1 to missing-count
+  else
+    call 'cobmind-meta-exists' using warm-db, meta-exists-rec
+
+    if meta-exists
+      display 'cache already warm: ' function trim(warm-db)
+      add 1 to skipped-count
+    else
+      display 'warming metadata cache: ' function trim(warm-db)
+      call 'mmdb2-extract-meta' using warm-db, mmdb2-meta-rec
+
+      if return-code = mmdb2-rc-ok
+        add 1 to warmed-count
+      else
+        display 'failed to extract metadata for: ' function trim(warm-db)
+      end-if
+    end-if
+  end-if
+  .
