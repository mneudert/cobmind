@@ -0,0 +1,132 @@
+       >>source format is free
+*>*********************************************************************
+
+identification division.
+program-id. mmdb2-redact-fields.
+
+*>*********************************************************************
+*> masks the value of every field named in redact-list (a comma-
+*> separated list of decoded field names, e.g. "isp,organization")
+*> inside a flattened "key=value;key=value;..." decoded record - the
+*> same field-name-then-'='-then-value-then-';' shape
+*> mmdb2-decode-data already builds and mmdb2-verify-release's own
+*> extract-kv-field already scans - so a value sensitive enough to
+*> keep out of a shared report file can still show up in the record by
+*> name, telling a reader the field was present without exposing what
+*> it held. redacted-text comes back unchanged from decoded-text when
+*> redact-list is spaces.
+*>*********************************************************************
+
+data division.
+working-storage section.
+
+01 work-text        pic x(2048).
+01 new-text         pic x(2048).
+01 redact-remaining pic x(128).
+01 comma-pos        pic 9(03).
+
+01 field-name       pic x(64).
+01 search-text      pic x(66).
+01 search-len       pic 9(02).
+01 start-pos        pic 9(05).
+01 end-pos          pic 9(05).
+01 tail-start       pic 9(05).
+01 tail-len         pic 9(05).
+01 scan-idx         pic 9(05).
+01 brace-depth      pic 9(03).
+01 brace-scan-start pic 9(5).
+01 found-rec        pic x.
+   88 found         value 'Y', false 'N'.
+
+linkage section.
+
+01 decoded-text     pic x(2048).
+01 redact-list      pic x(128).
+01 redacted-text    pic x(2048).
+
+*>*********************************************************************
+
+procedure division using decoded-text, redact-list, redacted-text.
+  move decoded-text to work-text
+  move function trim(redact-list) to redact-remaining
+
+  perform mask-next-field until redact-remaining = spaces
+
+  move work-text to redacted-text
+  goback
+  .
+
+*>*********************************************************************
+
+mask-next-field.
+  move 0 to comma-pos
+  inspect redact-remaining tallying comma-pos
+      for characters before initial ','
+
+  if comma-pos > 0 and comma-pos < length of redact-remaining
+    move redact-remaining(1:comma-pos) to field-name
+    move function trim(redact-remaining(comma-pos + 2:)) to redact-remaining
+  else
+    move redact-remaining to field-name
+    move spaces to redact-remaining
+  end-if
+
+  move function trim(field-name) to field-name
+
+  if field-name not = spaces
+    perform mask-one-field
+  end-if
+  .
+
+mask-one-field.
+  move spaces to search-text
+  string function trim(field-name) '=' delimited by size into search-text
+  move function length(function trim(search-text)) to search-len
+
+  set found to false
+  move 0 to start-pos
+
+  perform varying scan-idx from 1 by 1
+      until scan-idx > (2048 - search-len) or found
+    if work-text(scan-idx:search-len) = search-text(1:search-len)
+      set found to true
+      compute start-pos = scan-idx + search-len
+    end-if
+  end-perform
+
+  if found
+    move start-pos to end-pos
+
+    if work-text(start-pos:1) = '{'
+      *> a nested map/array value - scan past the matching close brace
+      *> instead of the first ";", which belongs to an entry nested
+      *> inside it, not to this one.
+      move 1 to brace-depth
+      compute brace-scan-start = start-pos + 1
+      perform varying scan-idx from brace-scan-start by 1
+          until scan-idx > 2048 or brace-depth = 0
+        evaluate work-text(scan-idx:1)
+          when '{' add 1 to brace-depth
+          when '}' subtract 1 from brace-depth
+        end-evaluate
+        move scan-idx to end-pos
+      end-perform
+    else
+      perform varying scan-idx from start-pos by 1
+          until scan-idx > 2048 or work-text(scan-idx:1) = ';'
+        move scan-idx to end-pos
+      end-perform
+    end-if
+
+    compute tail-start = end-pos + 1
+    compute tail-len = 2048 - tail-start + 1
+
+    move spaces to new-text
+    string
+        work-text(1:start-pos - 1) delimited by size
+        'REDACTED' delimited by size
+        work-text(tail-start:tail-len) delimited by size
+        into new-text
+    move new-text to work-text
+  end-if
+  .
