@@ -0,0 +1,126 @@
+       >>source format is free
+*>*********************************************************************
+
+identification division.
+program-id. mmdb2-merge-results.
+
+*>*********************************************************************
+*> reassembles the num-chunks "_partNNN_results" files a parallel
+*> "--batch" fan-out produced (one per mmdb2-split-batch chunk, each
+*> looked up against its own mmdb2-open handle in its own job step)
+*> into a single merged-file, in the same input order the original,
+*> unsplit batch file had - simply by copying each "_partNNN_results"
+*> file's lines, in chunk-number order, since mmdb2-split-batch already
+*> laid the chunks out as contiguous, in-order slices of the input.
+*> only the header line from the first chunk's results is kept, so the
+*> merged file still opens cleanly in a spreadsheet as one CSV rather
+*> than one header per chunk. run as its own job step once every
+*> parallel lookup step has completed: input-file, num-chunks, and
+*> merged-file are given as the first three command-line arguments.
+*>*********************************************************************
+
+environment division.
+input-output section.
+
+file-control.
+  select merge-in
+    assign dynamic chunk-results-file
+    organization line sequential
+    file status is merge-in-status.
+
+  select merge-out
+    assign dynamic merged-file
+    organization line sequential
+    file status is merge-out-status.
+
+data division.
+file section.
+
+fd merge-in.
+01 merge-in-rec  pic x(2048).
+
+fd merge-out.
+01 merge-out-rec pic x(2048).
+
+working-storage section.
+
+copy 'mmdb2-retcode.cpy'.
+
+01 input-file           pic x(128) value spaces.
+01 num-chunks-raw       pic x(3) value spaces.
+01 num-chunks           pic 9(3) value 0.
+01 merged-file          pic x(128) value spaces.
+
+01 merge-in-status      pic xx value spaces.
+01 merge-out-status     pic xx value spaces.
+
+01 chunk-results-file   pic x(140) value spaces.
+01 chunk-suffix         pic 9(3) value 0.
+01 chunk-ix             pic 9(3) value 0.
+01 line-in-chunk        pic 9(10) value 0.
+01 lines-merged-total   pic 9(10) value 0.
+
+*>*********************************************************************
+
+procedure division.
+  accept input-file from argument-value
+  accept num-chunks-raw from argument-value
+  accept merged-file from argument-value
+  move function numval(function trim(num-chunks-raw)) to num-chunks
+
+  if num-chunks = 0
+    display 'invalid chunk count: ' function trim(num-chunks-raw)
+    move mmdb2-rc-bad-argument to return-code
+    goback
+  end-if
+
+  open output merge-out
+
+  perform varying chunk-ix from 1 by 1 until chunk-ix > num-chunks
+    perform merge-one-chunk
+  end-perform
+
+  close merge-out
+
+  display 'merge complete: ' lines-merged-total ' line(s) from '
+      num-chunks ' chunk(s) written to ' function trim(merged-file)
+
+  move mmdb2-rc-ok to return-code
+stop run.
+
+*>*********************************************************************
+
+merge-one-chunk.
+  move chunk-ix to chunk-suffix
+  move spaces to chunk-results-file
+  string function trim(input-file) '_part' chunk-suffix '_results'
+      delimited by size into chunk-results-file
+
+  move 0 to line-in-chunk
+  open input merge-in
+
+  if merge-in-status not = '00'
+    display 'chunk results file not found, skipping: '
+        function trim(chunk-results-file)
+  else
+    perform until merge-in-status = '10'
+      read merge-in
+        at end move '10' to merge-in-status
+        not at end perform merge-one-line
+      end-read
+    end-perform
+
+    close merge-in
+  end-if
+  .
+
+merge-one-line.
+  add 1 to line-in-chunk
+
+  *> every chunk's results file carries its own CSV header on line 1 -
+  *> keep only the first chunk's, so the merged file has exactly one.
+  if chunk-ix = 1 or line-in-chunk > 1
+    write merge-out-rec from merge-in-rec
+    add 1 to lines-merged-total
+  end-if
+  .
