@@ -0,0 +1,185 @@
+       >>source format is free
+*>*********************************************************************
+
+identification division.
+program-id. mmdb2-watch.
+
+*>*********************************************************************
+*> polls watch-dir for ".mmdb" files it hasn't processed yet and, on
+*> arrival, runs the same existence-check / metadata-extract-or-cache
+*> / verify sequence a manual promotion run would, logging the outcome
+*> to the audit trail - so a new monthly release dropped into a
+*> staging directory gets validated hands-off, right up to the
+*> promotion decision itself.
+*>*********************************************************************
+
+environment division.
+input-output section.
+
+file-control.
+  select listing-in
+    assign dynamic listing-file
+    organization line sequential
+    file status is listing-status.
+
+data division.
+file section.
+
+fd listing-in.
+01 listing-in-rec  pic x(128).
+
+working-storage section.
+
+copy 'mmdb2-retcode.cpy'.
+copy 'mmdb2-meta.cpy'.
+copy 'mmdb2-verify.cpy'.
+
+01 watch-active-rec  pic x(1) value 'Y'.
+   88 watch-active   value 'Y', false 'N'.
+
+01 listing-file      pic x(160) value spaces.
+01 listing-status    pic xx value spaces.
+01 ls-cmd            pic x(280) value spaces.
+
+*> files already processed this run, so a re-poll of the same
+*> directory doesn't re-run the whole validate/verify pass against a
+*> release that's already been handled.
+01 seen-file         occurs 50 times pic x(128) value spaces.
+01 seen-count        pic 9(3) value 0.
+01 seen-ix           pic 9(3) value 0.
+01 already-seen-rec  pic x(1).
+   88 already-seen   value 'Y', false 'N'.
+
+01 candidate-file    pic x(128) value spaces.
+01 candidate-exists-rec pic x(1).
+   88 candidate-exists value 'Y', false 'N'.
+
+01 poll-wait-secs    pic 9(4) comp-x value 5.
+
+01 watch-handle      pic x(4).
+01 watch-metafile-exists-rec pic x(1).
+   88 watch-metafile-exists value 'Y', false 'N'.
+01 watch-result-code pic x(2) value spaces.
+
+linkage section.
+
+01 watch-dir   pic x(128).
+01 audit-dir   pic x(128).
+
+*>*********************************************************************
+
+procedure division using watch-dir, audit-dir.
+  move spaces to listing-file
+  string function trim(watch-dir) '/.cobmind_watch_list'
+      delimited by size into listing-file
+
+  display 'watch:    polling ' function trim(watch-dir) ' for new .mmdb files'
+
+  perform until not watch-active
+    perform poll-directory
+    call 'C$SLEEP' using poll-wait-secs
+  end-perform
+exit program.
+
+*>*********************************************************************
+
+poll-directory.
+  move spaces to ls-cmd
+  string 'ls -1 ' function trim(watch-dir) '/*.mmdb 2>/dev/null > '
+      function trim(listing-file)
+      delimited by size into ls-cmd
+  call 'SYSTEM' using ls-cmd
+
+  open input listing-in
+
+  if listing-status = '00'
+    perform until listing-status = '10'
+      read listing-in
+        at end move '10' to listing-status
+        not at end perform process-listed-file
+      end-read
+    end-perform
+
+    close listing-in
+  end-if
+  .
+
+process-listed-file.
+  move spaces to candidate-file
+  move function trim(listing-in-rec) to candidate-file
+
+  if candidate-file not = spaces
+    perform check-already-seen
+
+    if not already-seen
+      perform process-new-database
+      perform remember-seen-file
+    end-if
+  end-if
+  .
+
+check-already-seen.
+  set already-seen to false
+
+  perform varying seen-ix from 1 by 1 until seen-ix > seen-count
+      or already-seen
+    if seen-file(seen-ix) = candidate-file
+      set already-seen to true
+    end-if
+  end-perform
+  .
+
+remember-seen-file.
+  if seen-count < 50
+    add 1 to seen-count
+    move candidate-file to seen-file(seen-count)
+  end-if
+  .
+
+*>*********************************************************************
+*> the same existence-check / metadata-extract-or-cache / verify
+*> sequence a manual "new release showed up" promotion run would use.
+*>*********************************************************************
+
+process-new-database.
+  display 'watch:    new database detected: ' function trim(candidate-file)
+
+  call 'cobmind-file-exists' using candidate-file, candidate-exists-rec
+
+  if not candidate-exists
+    move 'ER' to watch-result-code
+  else
+    call 'mmdb2-open' using candidate-file, watch-handle
+
+    if return-code <> 0
+      move 'ER' to watch-result-code
+    else
+      call 'cobmind-meta-exists' using candidate-file,
+          watch-metafile-exists-rec
+
+      if watch-metafile-exists
+        call 'mmdb2-read-meta-cache' using candidate-file, mmdb2-meta-rec
+      else
+        call 'mmdb2-extract-meta' using candidate-file, mmdb2-meta-rec
+      end-if
+
+      call 'mmdb2-verify' using watch-handle, mmdb2-meta-rec,
+          mmdb2-verify-rec
+
+      if mmdb2-verify-passed
+        move 'OK' to watch-result-code
+        display 'watch:    ' function trim(candidate-file)
+            ' verified OK - ' mmdb2-verify-nodes-seen ' node(s) checked'
+      else
+        move 'BD' to watch-result-code
+        display 'watch:    ' function trim(candidate-file)
+            ' FAILED verify - ' function trim(mmdb2-verify-reason)
+      end-if
+
+      call 'mmdb2-close' using watch-handle
+    end-if
+  end-if
+
+  call 'cobmind-audit-log' using candidate-file, 'WATCH', watch-result-code,
+      audit-dir
+  .
