@@ -0,0 +1,117 @@
+       >>source format is free
+*>*********************************************************************
+
+identification division.
+program-id. mmdb2-stat.
+
+*>*********************************************************************
+*> a lightweight "-d <database> --stat" report - file size, mtime, and
+*> whether a "_meta" cache is present and still matches the live file
+*> - using only cobmind-file-exists/cobmind-file-size-style raw file
+*> access, so an operator can sanity check a staged release before
+*> committing to a full mmdb2-open/metadata-scan/lookup run against a
+*> multi-hundred-megabyte file.
+*>*********************************************************************
+
+data division.
+working-storage section.
+
+copy 'mmdb2-meta.cpy'.
+
+01 db-exists-rec     pic x(1).
+   88 db-exists      value 'Y', false 'N'.
+01 db-size           pic x(8) comp-x.
+01 db-size-disp      pic z(9)9.
+
+*> CBL_CHECK_FILE_EXIST's info block also carries the MS-DOS-style
+*> packed date/time GnuCOBOL's runtime fills in from the file's real
+*> mtime - not otherwise exposed by cobmind-file-size, so it's read
+*> directly here rather than growing that module's signature for a
+*> field only this report cares about.
+01 check-name        pic x(128) value spaces.
+01 check-info.
+   05 check-size     pic x(8) comp-x.
+   05 check-date     pic x(2) comp-x.
+   05 check-time     pic x(2) comp-x.
+   05 check-attr     pic x(1) comp-x.
+   05 filler         pic x(23) value low-value.
+
+01 mtime-year        pic 9(4).
+01 mtime-month       pic 9(2).
+01 mtime-day         pic 9(2).
+01 mtime-hour        pic 9(2).
+01 mtime-minute      pic 9(2).
+01 mtime-second      pic 9(2).
+01 mtime-text        pic x(19) value spaces.
+
+01 metafile          pic x(160) value spaces.
+01 meta-exists-rec   pic x(1).
+   88 meta-exists    value 'Y', false 'N'.
+
+linkage section.
+
+01 database  pic x(128).
+
+*>*********************************************************************
+
+procedure division using database.
+  display 'database:  ' function trim(database)
+
+  call 'cobmind-file-size' using database, db-exists-rec, db-size
+
+  if not db-exists
+    display 'status:    not found or not readable'
+    goback
+  end-if
+
+  move db-size to db-size-disp
+  display 'size:      ' db-size-disp ' bytes'
+
+  perform read-mtime
+  perform stat-meta-cache
+  .
+
+*>*********************************************************************
+
+read-mtime.
+  move function trim(database) to check-name
+
+  call 'CBL_CHECK_FILE_EXIST' using check-name, check-info
+
+  if return-code = 0
+    compute mtime-year = (check-date / 512) + 1980
+    compute mtime-month = function mod((check-date / 32), 16)
+    compute mtime-day = function mod(check-date, 32)
+
+    compute mtime-hour = check-time / 2048
+    compute mtime-minute = function mod((check-time / 32), 64)
+    compute mtime-second = function mod(check-time, 32) * 2
+
+    move spaces to mtime-text
+    string
+      mtime-year '-' mtime-month '-' mtime-day ' '
+      mtime-hour ':' mtime-minute ':' mtime-second
+      delimited by size into mtime-text
+    display 'modified:  ' function trim(mtime-text)
+  end-if
+  .
+
+stat-meta-cache.
+  string function trim(database) '_meta'
+      delimited by size into metafile
+
+  call 'cobmind-file-exists' using metafile, meta-exists-rec
+
+  if not meta-exists
+    display 'meta cache: not present - will be extracted on next lookup'
+  else
+    call 'mmdb2-read-meta-cache' using database, mmdb2-meta-rec
+
+    if db-size = mmdb2-meta-db-size
+      display 'meta cache: present and matches the live database'
+    else
+      display 'meta cache: present but STALE - database changed since '
+          'it was cached'
+    end-if
+  end-if
+  .
