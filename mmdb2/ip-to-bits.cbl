@@ -0,0 +1,213 @@
+       >>source format is free
+*>*********************************************************************
+
+identification division.
+program-id. mmdb2-ip-to-bits.
+
+*>*********************************************************************
+*> turns a dotted-quad IPv4 or colon-form IPv6 literal into its raw
+*> bitstring (via binary-ctob, one byte at a time) plus the number of
+*> bits produced (32 or 128), so mmdb2-lookup-ip can walk the search
+*> tree bit by bit without caring about address family.
+*>*********************************************************************
+
+data division.
+working-storage section.
+
+01 is-ipv6-rec      pic x.
+   88 is-ipv6        value 'Y', false 'N'.
+
+01 scan-idx          pic 9(3).
+
+01 left-text         pic x(45).
+01 right-text        pic x(45).
+
+01 hex-groups.
+   05 hex-group occurs 8 pic x(4).
+01 shift-groups.
+   05 shift-group occurs 8 pic x(4).
+01 group-idx         pic 9(2).
+01 shift-idx         pic 9(2).
+01 char-idx          pic 9(2).
+01 groups-left       pic 9(2).
+01 groups-right      pic 9(2).
+01 zero-groups       pic 9(2).
+
+01 octet-text        pic x(3).
+01 octet-num         pic 9(3).
+01 octet-byte        pic x(1).
+01 octet-bits        pic x(8).
+
+01 hex-chars         pic x(16) value '0123456789abcdef'.
+01 hex-src           pic x(4).
+01 hex-num           pic 9(5).
+01 hex-char          pic x(1).
+01 hex-find-idx      pic 9(2).
+01 scan-tally         pic 9(3).
+01 hi-byte-num       pic 9(3).
+01 lo-byte-num       pic 9(3).
+01 group-byte        pic x(1).
+01 group-bits        pic x(8).
+
+linkage section.
+
+01 ip-text    pic x(45).
+01 bitstring  pic x(128).
+01 bit-length pic 9(3).
+
+*>*********************************************************************
+
+procedure division using ip-text, bitstring, bit-length.
+  move spaces to bitstring
+  move 0 to bit-length
+
+  move 0 to scan-tally
+  inspect ip-text tallying scan-tally for all ':'
+
+  if scan-tally > 0
+    set is-ipv6 to true
+  else
+    set is-ipv6 to false
+  end-if
+
+  if is-ipv6
+    perform parse-ipv6
+  else
+    perform parse-ipv4
+  end-if
+exit program.
+
+*>*********************************************************************
+
+parse-ipv4.
+  move 1 to scan-idx
+
+  perform varying group-idx from 1 by 1 until group-idx > 4
+    unstring function trim(ip-text) delimited by '.'
+      into octet-text
+      with pointer scan-idx
+    end-unstring
+
+    move function numval(octet-text) to octet-num
+    compute octet-num = octet-num + 1
+    move function char(octet-num) to octet-byte
+
+    call 'binary-ctob' using octet-byte, octet-bits
+
+    move octet-bits to bitstring(bit-length + 1:8)
+    add 8 to bit-length
+  end-perform
+  .
+
+parse-ipv6.
+  move spaces to left-text right-text
+  move 0 to groups-left groups-right zero-groups
+  move spaces to hex-groups shift-groups
+
+  move 0 to scan-tally
+  inspect ip-text tallying scan-tally for all '::'
+
+  if scan-tally > 0
+    unstring function trim(ip-text) delimited by '::'
+      into left-text right-text
+    end-unstring
+  else
+    move function trim(ip-text) to left-text
+    move spaces to right-text
+  end-if
+
+  perform split-groups-left
+  perform split-groups-right
+  perform assemble-groups
+
+  perform varying group-idx from 1 by 1 until group-idx > 8
+    perform emit-ipv6-group
+  end-perform
+  .
+
+split-groups-left.
+  move 0 to groups-left
+  if function trim(left-text) not = spaces
+    move 1 to scan-idx
+    perform varying group-idx from 1 by 1 until group-idx > 8
+        or scan-idx > length of function trim(left-text)
+      add 1 to groups-left
+      unstring function trim(left-text) delimited by ':'
+        into hex-group(groups-left)
+        with pointer scan-idx
+      end-unstring
+    end-perform
+  end-if
+  .
+
+split-groups-right.
+  move 0 to groups-right
+  if function trim(right-text) not = spaces
+    move 1 to scan-idx
+    perform varying group-idx from 1 by 1 until group-idx > 8
+        or scan-idx > length of function trim(right-text)
+      add 1 to groups-right
+      unstring function trim(right-text) delimited by ':'
+        into shift-group(groups-right)
+        with pointer scan-idx
+      end-unstring
+    end-perform
+  end-if
+  .
+
+assemble-groups.
+  *> groups already placed in hex-group(1..groups-left); fill the
+  *> compressed middle with zero groups, then append the trailing
+  *> groups captured from the right-hand side of the "::".
+  compute zero-groups = 8 - groups-left - groups-right
+  if zero-groups < 0
+    move 0 to zero-groups
+  end-if
+
+  compute group-idx = groups-left + 1
+  perform until group-idx > (groups-left + zero-groups)
+    move '0' to hex-group(group-idx)
+    add 1 to group-idx
+  end-perform
+
+  perform varying shift-idx from 1 by 1 until shift-idx > groups-right
+    move shift-group(shift-idx)
+      to hex-group(groups-left + zero-groups + shift-idx)
+  end-perform
+  .
+
+emit-ipv6-group.
+  move hex-group(group-idx) to hex-src
+  perform hex-text-to-num
+
+  divide hex-num by 256 giving hi-byte-num remainder lo-byte-num
+
+  compute octet-num = hi-byte-num + 1
+  move function char(octet-num) to group-byte
+  call 'binary-ctob' using group-byte, group-bits
+  move group-bits to bitstring(bit-length + 1:8)
+  add 8 to bit-length
+
+  compute octet-num = lo-byte-num + 1
+  move function char(octet-num) to group-byte
+  call 'binary-ctob' using group-byte, group-bits
+  move group-bits to bitstring(bit-length + 1:8)
+  add 8 to bit-length
+  .
+
+hex-text-to-num.
+  move 0 to hex-num
+
+  perform varying char-idx from 1 by 1
+      until char-idx > length of function trim(hex-src)
+    move function lower-case(hex-src(char-idx:1)) to hex-char
+
+    move 1 to hex-find-idx
+    perform until hex-find-idx > 16
+        or hex-chars(hex-find-idx:1) = hex-char
+      add 1 to hex-find-idx
+    end-perform
+
+    compute hex-num = hex-num * 16 + (hex-find-idx - 1)
+  end-perform
+  .
