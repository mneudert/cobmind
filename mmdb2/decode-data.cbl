@@ -0,0 +1,551 @@
+       >>source format is free
+*>*********************************************************************
+
+identification division.
+program-id. mmdb2-decode-data.
+
+*>*********************************************************************
+*> decodes one MaxMind data-section value starting at offset, within
+*> the already-open file-handle, flattening it into decoded-text as a
+*> semicolon-separated key=value (map), comma-separated (array), or
+*> plain scalar. consumed-length is handed back so a caller walking a
+*> map or array knows where the next entry starts. pointers and nested
+*> maps/arrays are walked with an explicit depth stack rather than
+*> self-recursive CALLs, since map/array entries can themselves be
+*> pointers into other maps/arrays (seen in real-world geo databases).
+*> Used by mmdb2-extract-meta (to read the metadata map) and by
+*> mmdb2-lookup-ip (to read a found record).
+*>
+*> lang-filter, when not spaces, narrows any map whose key is literally
+*> "names" down to just that one language's value (bare, no key=
+*> prefix) instead of flattening every language present - this is what
+*> "--language" trims on a GeoIP-style {"names": {"en": ..., "de": ...}}
+*> field. Pass spaces to get the full, unfiltered flattened text.
+*>
+*> data-section-base is the absolute file offset of the start of the
+*> data section (the caller's search-tree-size plus the 16-byte all-
+*> zero separator that precedes the data section). A pointer type
+*> encountered while decoding is, per the MMDB format, relative to
+*> that same data section start rather than to the file itself, so it
+*> has to be added back in before the pointer's target can be read.
+*> Callers walking the search tree pass their tree's data-section
+*> base; mmdb2-extract-meta, which decodes the metadata map (a
+*> self-contained section with no pointers into any data section),
+*> passes 0.
+*>*********************************************************************
+
+data division.
+working-storage section.
+
+01 max-depth        pic 9(2) value 16.
+01 depth            pic 9(2) value 0.
+
+01 decode-stack.
+   05 stk-frame occurs 16 times indexed by stk-ix.
+      10 stk-type          pic 9(2).
+      10 stk-remaining     pic 9(10).
+      10 stk-cursor        pic x(8) comp-x.
+      10 stk-accum         pic x(2048).
+      10 stk-awaiting-val  pic x(1).
+      10 stk-key           pic x(2048).
+      10 stk-via-pointer   pic x(1).
+      10 stk-return-cursor pic x(8) comp-x.
+      10 stk-filter-lang   pic x(1).
+
+01 parent-depth     pic 9(2) value 0.
+01 root-cursor      pic x(8) comp-x.
+
+01 control-byte     pic x(1).
+01 control-num      pic 9(3) comp-x.
+01 type-num         pic 9(3) comp-x.
+01 size-num         pic 9(10).
+
+01 ext-type-byte    pic x(1).
+01 size-byte        pic x(1).
+
+01 dov-cursor       pic x(8) comp-x.
+01 dov-start        pic x(8) comp-x.
+01 dov-result-kind  pic x(1).
+   88 dov-is-scalar    value 'S'.
+   88 dov-is-container value 'C'.
+01 dov-scalar-text  pic x(2048).
+01 dov-dtype        pic 9(2).
+01 dov-dcount       pic 9(10).
+01 dov-container-cursor pic x(8) comp-x.
+01 dov-next-cursor  pic x(8) comp-x.
+01 dov-via-pointer  pic x(1).
+01 hop-count        pic 9(2).
+
+01 cur-cursor       pic x(8) comp-x.
+01 just-completed   pic x(1).
+   88 value-completed value 'Y', false 'N'.
+01 completed-text   pic x(2048).
+
+01 raw-idx          pic 9(10).
+01 raw-byte         pic x(1).
+
+*> CBL_READ_FILE's length argument is passed by reference and the
+*> runtime writes the actual byte count back through it - a literal
+*> used for that argument is shared storage across every call site
+*> that happens to use the same literal value, so a second call can
+*> silently clobber what an earlier call already read. always pass
+*> named items here, never literals.
+01 rd-len-1         pic x(4) comp-x value 1.
+01 rd-flags-0       pic x(4) comp-x value 0.
+
+01 uint-len         pic 9(10).
+01 uint-value       pic 9(20).
+
+*> IEEE-754 float (type 15, 4 bytes)/double (type 3, 8 bytes) share
+*> this bit-extraction-by-division: the raw big-endian magnitude is
+*> already in uint-value courtesy of read-uint-of-length, so sign,
+*> biased exponent, and mantissa fall out of dividing/mod-ing by the
+*> mantissa field's own width instead of any native bitwise operator.
+*> subnormals, infinities, and NaN are not reproduced - MaxMind's own
+*> float/double fields (lat/lon, accuracy radii, ...) never carry them.
+01 ieee-sign-divisor      pic 9(20).
+01 ieee-mantissa-divisor  pic 9(20).
+01 ieee-exponent-modulus  pic 9(6).
+01 ieee-bias              pic 9(6).
+01 ieee-sign              pic 9(1).
+01 ieee-exponent          pic 9(6).
+01 ieee-mantissa          pic 9(20).
+01 ieee-frac              pic 9v9(15).
+01 ieee-magnitude         pic 9(9)v9(9).
+01 ieee-value             pic s9(9)v9(9).
+01 ieee-value-edit        pic -(9)9.999999999.
+
+01 byte-num         pic 9(3).
+01 hex-pair         pic x(2).
+
+01 pointer-class    pic 9(3).
+01 pointer-low3     pic 9(3).
+01 pointer-offset   pic x(8) comp-x.
+
+01 concat-text      pic x(2048).
+
+linkage section.
+
+01 file-handle      pic x(4).
+01 offset           pic x(8) comp-x.
+01 decoded-text     pic x(2048).
+01 consumed-length  pic x(8) comp-x.
+01 lang-filter      pic x(8).
+01 data-section-base pic x(8) comp-x.
+
+*>*********************************************************************
+
+procedure division using file-handle, offset, decoded-text,
+    consumed-length, lang-filter, data-section-base.
+  move spaces to decoded-text
+  move 0 to depth
+  move offset to root-cursor
+  move offset to cur-cursor
+  set value-completed to false
+
+  move cur-cursor to dov-cursor
+  perform decode-one-value
+
+  if dov-is-container
+    perform push-frame-from-dov
+  else
+    move dov-scalar-text to decoded-text
+    move dov-next-cursor to root-cursor
+    compute consumed-length = root-cursor - offset
+    goback
+  end-if
+
+  perform until depth = 0
+    perform read-next-frame-entry
+
+    perform until not value-completed
+      perform apply-completed-to-frame
+    end-perform
+  end-perform
+
+  move root-cursor to consumed-length
+  compute consumed-length = root-cursor - offset
+  goback
+  .
+
+*>*********************************************************************
+*> reads the next entry (key or value) for the current top-of-stack
+*> frame: either a scalar (recorded as completed for apply-completed-
+*> to-frame to fold in) or a new container (pushed as a deeper frame).
+*>*********************************************************************
+
+read-next-frame-entry.
+  move stk-cursor(depth) to dov-cursor
+  perform decode-one-value
+
+  if dov-is-container
+    perform push-frame-from-dov
+  else
+    move dov-scalar-text to completed-text
+    move dov-next-cursor to stk-cursor(depth)
+    set value-completed to true
+  end-if
+  .
+
+*>*********************************************************************
+*> folds completed-text into the current top-of-stack frame (as a map
+*> key, a map value, or an array element). if that completes the
+*> frame's entry count, pops it and repeats one level up - cascading
+*> when a popped frame was itself the last, or only, entry of its
+*> parent.
+*>*********************************************************************
+
+apply-completed-to-frame.
+  set value-completed to false
+
+  if stk-type(depth) = 11
+    move spaces to concat-text
+    string function trim(stk-accum(depth)) delimited by size
+      function trim(completed-text) ',' delimited by size
+      into concat-text
+    move concat-text to stk-accum(depth)
+    subtract 1 from stk-remaining(depth)
+  else
+    if stk-awaiting-val(depth) = 'N'
+      move completed-text to stk-key(depth)
+      move 'Y' to stk-awaiting-val(depth)
+    else
+      if stk-filter-lang(depth) = 'Y'
+        *> a "names" map under --language - keep only the matching
+        *> language's bare value, drop every other language entirely.
+        if function trim(stk-key(depth)) = function trim(lang-filter)
+          move completed-text to stk-accum(depth)
+        end-if
+      else
+        move spaces to concat-text
+        string function trim(stk-accum(depth)) delimited by size
+          function trim(stk-key(depth)) '=' function trim(completed-text) ';'
+          delimited by size
+          into concat-text
+        move concat-text to stk-accum(depth)
+      end-if
+      move 'N' to stk-awaiting-val(depth)
+      subtract 1 from stk-remaining(depth)
+    end-if
+  end-if
+
+  if stk-remaining(depth) = 0
+    perform pop-frame
+  end-if
+  .
+
+*>*********************************************************************
+
+push-frame-from-dov.
+  move depth to parent-depth
+
+  add 1 to depth
+
+  move dov-dtype to stk-type(depth)
+  move dov-dcount to stk-remaining(depth)
+  move dov-container-cursor to stk-cursor(depth)
+  move spaces to stk-accum(depth)
+  move 'N' to stk-awaiting-val(depth)
+  move dov-via-pointer to stk-via-pointer(depth)
+  move dov-next-cursor to stk-return-cursor(depth)
+
+  move 'N' to stk-filter-lang(depth)
+  if parent-depth > 0 and lang-filter not = spaces
+    if function trim(stk-key(parent-depth)) = 'names'
+      move 'Y' to stk-filter-lang(depth)
+    end-if
+  end-if
+
+  if stk-remaining(depth) = 0
+    perform pop-frame
+  end-if
+  .
+
+*>*********************************************************************
+*> pops the current frame, handing its flattened text up as a
+*> completed value for the level below (or, if this was the outermost
+*> frame, as the overall decoded result).
+*>*********************************************************************
+
+pop-frame.
+  move stk-accum(depth) to completed-text
+
+  *> a nested map/array's own flattened text is itself "key=value;"
+  *> (or comma-separated) shaped - handed up unmarked, it is
+  *> indistinguishable from where the parent's enclosing entry ends.
+  *> wrapping it in braces here, once, lets every downstream kv-scanner
+  *> (extract-kv-field and friends) skip a balanced {...} run instead
+  *> of stopping at the first embedded ";". the outermost value never
+  *> gets wrapped - it becomes decoded-text as-is, below.
+  if depth > 1 and (stk-type(depth) = 7 or stk-type(depth) = 11)
+    move spaces to concat-text
+    string '{' function trim(completed-text) '}' delimited by size
+        into concat-text
+    move concat-text to completed-text
+  end-if
+
+  if stk-via-pointer(depth) = 'Y'
+    move stk-return-cursor(depth) to cur-cursor
+  else
+    move stk-cursor(depth) to cur-cursor
+  end-if
+
+  subtract 1 from depth
+
+  if depth = 0
+    move completed-text to decoded-text
+    move cur-cursor to root-cursor
+  else
+    move cur-cursor to stk-cursor(depth)
+    set value-completed to true
+  end-if
+  .
+
+*>*********************************************************************
+*> decodes one value (scalar or container header) starting at
+*> dov-cursor, chasing pointer chains as needed. on return:
+*>   dov-result-kind = 'S' and dov-scalar-text holds the flattened
+*>     value, or
+*>   dov-result-kind = 'C' and dov-dtype/dov-dcount/dov-container-cursor
+*>     describe the map/array to push as a new frame.
+*> dov-next-cursor always holds where the *caller's* next sibling
+*> entry begins (the position right past this value's own bytes, or
+*> right past a pointer's own bytes when one was chased).
+*>*********************************************************************
+
+decode-one-value.
+  move dov-cursor to dov-start
+  move 'N' to dov-via-pointer
+  move 0 to hop-count
+
+  perform read-control-byte
+
+  perform until type-num not = 1
+    move 'Y' to dov-via-pointer
+    perform decode-pointer-target
+    add 1 to hop-count
+    perform read-control-byte
+  end-perform
+
+  if dov-via-pointer = 'Y'
+    move dov-cursor to dov-next-cursor
+  end-if
+
+  perform extend-size
+
+  evaluate type-num
+    when 7
+      move 'C' to dov-result-kind
+      move 7 to dov-dtype
+      move size-num to dov-dcount
+      move dov-cursor to dov-container-cursor
+    when 11
+      move 'C' to dov-result-kind
+      move 11 to dov-dtype
+      move size-num to dov-dcount
+      move dov-cursor to dov-container-cursor
+    when other
+      move 'S' to dov-result-kind
+      perform decode-scalar
+  end-evaluate
+
+  if dov-via-pointer = 'N'
+    move dov-cursor to dov-next-cursor
+  end-if
+  .
+
+*>*********************************************************************
+*> follows one pointer hop: computes the target offset from the
+*> already-read control byte/size-num and repositions dov-cursor
+*> there so the outer loop can re-read a fresh control byte.
+*>*********************************************************************
+
+read-control-byte.
+  call 'CBL_READ_FILE' using file-handle, dov-cursor, rd-len-1, rd-flags-0,
+      control-byte
+  add 1 to dov-cursor
+
+  compute control-num = function ord(control-byte) - 1
+  divide control-num by 32 giving type-num remainder size-num
+
+  if type-num = 0
+    call 'CBL_READ_FILE' using file-handle, dov-cursor, rd-len-1, rd-flags-0,
+        ext-type-byte
+    add 1 to dov-cursor
+    compute type-num = function ord(ext-type-byte) - 1 + 7
+  end-if
+  .
+
+*>*********************************************************************
+
+decode-pointer-target.
+  divide size-num by 8 giving pointer-class remainder pointer-low3
+
+  evaluate pointer-class
+    when 0
+      move 1 to uint-len
+      perform read-uint-of-length
+      compute pointer-offset = pointer-low3 * 256 + uint-value
+    when 1
+      move 2 to uint-len
+      perform read-uint-of-length
+      compute pointer-offset = pointer-low3 * 65536 + uint-value + 2048
+    when 2
+      move 3 to uint-len
+      perform read-uint-of-length
+      compute pointer-offset = pointer-low3 * 16777216 + uint-value
+          + 526336
+    when other
+      move 4 to uint-len
+      perform read-uint-of-length
+      compute pointer-offset = uint-value
+  end-evaluate
+
+  compute dov-cursor = data-section-base + pointer-offset
+  .
+
+*>*********************************************************************
+
+extend-size.
+  evaluate size-num
+    when 29
+      call 'CBL_READ_FILE' using file-handle, dov-cursor, rd-len-1, rd-flags-0,
+          size-byte
+      add 1 to dov-cursor
+      compute size-num = 29 + (function ord(size-byte) - 1)
+    when 30
+      move 2 to uint-len
+      perform read-uint-of-length
+      compute size-num = 285 + uint-value
+    when 31
+      move 3 to uint-len
+      perform read-uint-of-length
+      compute size-num = 65821 + uint-value
+  end-evaluate
+  .
+
+decode-scalar.
+  evaluate type-num
+    when 2 perform decode-utf8-string
+    when 3 perform decode-double
+    when 4 perform decode-bytes
+    when 5 perform decode-uint
+    when 6 perform decode-uint
+    when 8 perform decode-uint
+    when 9 perform decode-uint
+    when 10 perform decode-uint
+    when 14 perform decode-boolean
+    when 15 perform decode-float
+    when other move 'unknown-type' to dov-scalar-text
+  end-evaluate
+  .
+
+decode-utf8-string.
+  move spaces to dov-scalar-text
+  perform varying raw-idx from 1 by 1
+      until raw-idx > size-num or raw-idx > 2048
+    call 'CBL_READ_FILE' using file-handle, dov-cursor, rd-len-1, rd-flags-0,
+      raw-byte
+    add 1 to dov-cursor
+    move raw-byte to dov-scalar-text(raw-idx:1)
+  end-perform
+  .
+
+decode-uint.
+  move size-num to uint-len
+  perform read-uint-of-length
+  move uint-value to dov-scalar-text
+  .
+
+read-uint-of-length.
+  move 0 to uint-value
+  perform varying raw-idx from 1 by 1 until raw-idx > uint-len
+    call 'CBL_READ_FILE' using file-handle, dov-cursor, rd-len-1, rd-flags-0,
+      raw-byte
+    add 1 to dov-cursor
+    compute uint-value = uint-value * 256 + (function ord(raw-byte) - 1)
+  end-perform
+  .
+
+*>*********************************************************************
+*> type 14 (boolean) has no payload - the MMDB spec puts the value
+*> directly in the control byte's size field, so dov-cursor is never
+*> advanced here.
+*>*********************************************************************
+
+decode-boolean.
+  if size-num = 0
+    move 'false' to dov-scalar-text
+  else
+    move 'true' to dov-scalar-text
+  end-if
+  .
+
+*>*********************************************************************
+
+decode-float.
+  move 4 to uint-len
+  perform read-uint-of-length
+  move 2147483648 to ieee-sign-divisor
+  move 8388608 to ieee-mantissa-divisor
+  move 256 to ieee-exponent-modulus
+  move 127 to ieee-bias
+  perform decode-ieee-value
+  .
+
+decode-double.
+  move 8 to uint-len
+  perform read-uint-of-length
+  move 9223372036854775808 to ieee-sign-divisor
+  move 4503599627370496 to ieee-mantissa-divisor
+  move 2048 to ieee-exponent-modulus
+  move 1023 to ieee-bias
+  perform decode-ieee-value
+  .
+
+decode-ieee-value.
+  compute ieee-sign =
+      function mod(function integer(uint-value / ieee-sign-divisor), 2)
+  compute ieee-exponent =
+      function mod(function integer(uint-value / ieee-mantissa-divisor),
+          ieee-exponent-modulus)
+  compute ieee-mantissa = function mod(uint-value, ieee-mantissa-divisor)
+  compute ieee-frac = ieee-mantissa / ieee-mantissa-divisor
+
+  if ieee-exponent = 0 and ieee-mantissa = 0
+    move 0 to ieee-magnitude
+  else
+    compute ieee-magnitude =
+        (1 + ieee-frac) * (2 ** (ieee-exponent - ieee-bias))
+  end-if
+
+  if ieee-sign = 1
+    compute ieee-value = 0 - ieee-magnitude
+  else
+    move ieee-magnitude to ieee-value
+  end-if
+
+  move ieee-value to ieee-value-edit
+  move spaces to dov-scalar-text
+  move function trim(ieee-value-edit) to dov-scalar-text
+  .
+
+*>*********************************************************************
+*> type 4 (bytes) - hex-renders the raw payload the same way
+*> mmdb2-dump's IPv6 rendering already turns a byte into two lowercase
+*> hex characters, since a raw byte string has no other safe text form
+*> to fold into the flattened "key=value;" record.
+*>*********************************************************************
+
+decode-bytes.
+  move spaces to dov-scalar-text
+  perform varying raw-idx from 1 by 1
+      until raw-idx > size-num or raw-idx > 1024
+    call 'CBL_READ_FILE' using file-handle, dov-cursor, rd-len-1, rd-flags-0,
+        raw-byte
+    add 1 to dov-cursor
+    compute byte-num = function ord(raw-byte) - 1
+    call 'binary-byte-to-hex' using byte-num, hex-pair
+    move hex-pair to dov-scalar-text(raw-idx * 2 - 1:2)
+  end-perform
+  .
