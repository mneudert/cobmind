@@ -4,6 +4,13 @@
 identification division.
 program-id. mmdb2-locate-meta.
 
+*>*********************************************************************
+*> the MaxMind metadata marker (X'ABCDEF' + 'MaxMind.com') always sits
+*> near end-of-file, so rather than a byte-at-a-time scan forward from
+*> offset 0 - expensive on a multi-hundred-megabyte database - this
+*> first bounds end-of-file with an exponential probe/binary search
+*> (CBL_READ_FILE has no SIZE verb of its own), then scans candidate
+*> windows backward from there until the marker is found.
 *>*********************************************************************
 
 data division.
@@ -19,14 +26,46 @@ working-storage section.
 01 search-rec      pic x.
    88 search-done  value 'Y', false 'N'.
 
+*> CBL_READ_FILE writes the actual byte count back through its length
+*> argument - a literal used there is shared storage across every call
+*> site using that same literal value, so pass named items, not
+*> literals.
+01 rd-len-1         pic x(4) comp-x value 1.
+01 rd-flags-0       pic x(4) comp-x value 0.
+
+01 probe-rec        pic x.
+   88 probe-done    value 'Y', false 'N'.
+
+01 probe-step       pic x(8) comp-x.
+01 lo-offset        pic x(8) comp-x.
+01 hi-offset        pic x(8) comp-x.
+01 mid-offset       pic x(8) comp-x.
+01 file-size        pic x(8) comp-x.
+
+01 candidate-pos    pic x(8) comp-x.
+01 match-idx        pic x(2) comp-x.
+
+01 match-rec        pic x.
+   88 bytes-match   value 'Y', false 'N'.
+
+01 probe-offset     pic x(8) comp-x.
+
 linkage section.
 
-01 database  pic x(4).
-01 offset    pic x(8) comp-x.
+01 database   pic x(4).
+01 offset     pic x(8) comp-x.
+
+*> offset alone can't tell a genuine "marker sits at file offset 0"
+*> apart from "marker not found", and offset is also overwritten with
+*> intermediate byte-compare positions while a candidate is still
+*> being checked - so callers must go by found-flag, not by offset.
+01 found-flag pic x(1).
+   88 meta-found value 'Y', false 'N'.
 
 *>*********************************************************************
 
-procedure division using database, offset.
+procedure division using database, offset, found-flag.
+  set meta-found to false
   move 1  to needle-char
   move 14 to needle-len
 
@@ -34,37 +73,99 @@ procedure division using database, offset.
     delimited by space
     into needle-str
 
+  perform find-end-of-file
   perform locate-meta
 exit program.
 
+*>*********************************************************************
+*> exponential probe to bracket end-of-file between lo-offset (last
+*> byte known readable) and hi-offset (first byte known unreadable),
+*> then a binary search to pin down the exact boundary - O(log n)
+*> reads instead of a full linear scan.
 *>*********************************************************************
 
-check-needle.
-  call 'CBL_READ_FILE' using database, offset, 1, 0, buffer
+find-end-of-file.
+  move 0 to lo-offset
+  move 1024 to probe-step
+  set probe-done to false
 
-  if return-code <> 0
-    display 'failed to read file (return code: ' return-code ')'
+  perform until probe-done
+    move probe-step to hi-offset
 
-    set search-done to true
-    goback
-  end-if
+    call 'CBL_READ_FILE' using database, hi-offset, rd-len-1, rd-flags-0,
+        buffer
 
-  if buffer = needle-str(needle-char:1)
-    add 1 to needle-char
-  else
-    move 1 to needle-char
-  end-if
+    if return-code = 0
+      move probe-step to lo-offset
+      multiply 2 by probe-step
+    else
+      set probe-done to true
+    end-if
+  end-perform
 
-  add 1 to offset
+  perform until lo-offset + 1 >= hi-offset
+    compute mid-offset = lo-offset + ((hi-offset - lo-offset) / 2)
 
-  if needle-char > needle-len
-    set search-done to true
-  end-if
+    call 'CBL_READ_FILE' using database, mid-offset, rd-len-1,
+        rd-flags-0, buffer
+
+    if return-code = 0
+      move mid-offset to lo-offset
+    else
+      move mid-offset to hi-offset
+    end-if
+  end-perform
+
+  compute file-size = lo-offset + 1
   .
 
+*>*********************************************************************
+*> scan backward: try each possible marker start position starting
+*> nearest end-of-file and working toward offset 0, since the real
+*> metadata section is always close to the tail of the file.
+*>*********************************************************************
 
 locate-meta.
+  set search-done to false
+
+  if file-size > needle-len
+    compute candidate-pos = file-size - needle-len
+  else
+    move 0 to candidate-pos
+  end-if
+
   perform until search-done
-    perform check-needle
+    perform check-candidate
+
+    if not search-done
+      if candidate-pos = 0
+        display 'metadata marker not found'
+        set search-done to true
+      else
+        subtract 1 from candidate-pos
+      end-if
+    end-if
   end-perform
   .
+
+check-candidate.
+  set bytes-match to true
+
+  perform varying match-idx from 1 by 1 until match-idx > needle-len
+      or not bytes-match
+    compute probe-offset = candidate-pos + match-idx - 1
+
+    call 'CBL_READ_FILE' using database, probe-offset, rd-len-1, rd-flags-0,
+        buffer
+
+    if return-code <> 0 or buffer not = needle-str(match-idx:1)
+      set bytes-match to false
+    end-if
+  end-perform
+
+  if bytes-match
+    compute offset = candidate-pos + needle-len
+    set search-done to true
+    set meta-found to true
+  end-if
+  .
