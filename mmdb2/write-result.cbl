@@ -0,0 +1,115 @@
+       >>source format is free
+*>*********************************************************************
+
+identification division.
+program-id. mmdb2-write-result.
+
+*>*********************************************************************
+*> appends one structured lookup record (ip, database, matched
+*> network/prefix length, decoded data) to output-path, as a
+*> csv row or a json-lines object per format-flag ('C'/'J'). the
+*> file is extended if it already exists and created (with a csv
+*> header, where applicable) if it doesn't - so repeated cobmind runs
+*> accumulate into one reporting file rather than overwriting it.
+*>*********************************************************************
+
+environment division.
+input-output section.
+
+file-control.
+  select result-out
+    assign dynamic output-path
+    organization line sequential
+    file status is result-status.
+
+data division.
+file section.
+
+fd result-out.
+01 result-out-rec pic x(2048).
+
+working-storage section.
+
+01 result-status  pic xx value spaces.
+01 out-line       pic x(2048).
+01 reason-text    pic x(16).
+
+linkage section.
+
+01 output-path   pic x(128).
+01 format-flag   pic x(1).
+01 lookup-db     pic x(128).
+01 lookup-ip     pic x(45).
+copy 'mmdb2-result.cpy'.
+
+*>*********************************************************************
+
+procedure division using output-path, format-flag, lookup-db, lookup-ip,
+    mmdb2-lookup-result.
+  perform open-result-file
+  perform write-result-line
+
+  close result-out
+exit program.
+
+*>*********************************************************************
+
+open-result-file.
+  open extend result-out
+
+  if result-status not = '00'
+    open output result-out
+
+    if format-flag not = 'J'
+      move spaces to out-line
+      move 'ip,database,reason,network,prefix_len,record' to out-line
+      write result-out-rec from out-line
+    end-if
+  end-if
+  .
+
+write-result-line.
+  perform classify-reason
+
+  move spaces to out-line
+
+  if format-flag = 'J'
+    string
+      '{"ip":"' function trim(lookup-ip) '",'
+      '"database":"' function trim(lookup-db) '",'
+      '"reason":"' function trim(reason-text) '",'
+      '"network":"' function trim(mmdb2-result-network) '",'
+      '"prefix_len":' mmdb2-result-prefix-len ','
+      '"record":"' function trim(mmdb2-result-decoded) '"}'
+      delimited by size
+      into out-line
+  else
+    string
+      function trim(lookup-ip) ','
+      function trim(lookup-db) ','
+      function trim(reason-text) ','
+      function trim(mmdb2-result-network) ','
+      mmdb2-result-prefix-len ','
+      function trim(mmdb2-result-decoded)
+      delimited by size
+      into out-line
+  end-if
+
+  write result-out-rec from out-line
+  .
+
+*>*********************************************************************
+*> spells out mmdb2-result-reason the same way mmdb2-batch-lookup's
+*> write-result-row already does, so a report row reads as "why" to
+*> support staff without them needing the 2-character code decoded.
+*>*********************************************************************
+
+classify-reason.
+  evaluate true
+    when mmdb2-reason-ok           move 'OK'          to reason-text
+    when mmdb2-reason-not-found    move 'NOT_FOUND'   to reason-text
+    when mmdb2-reason-reserved     move 'RESERVED'    to reason-text
+    when mmdb2-reason-empty-alias  move 'EMPTY_ALIAS' to reason-text
+    when other                     move 'ERROR'       to reason-text
+  end-evaluate
+  .
