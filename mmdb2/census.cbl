@@ -0,0 +1,209 @@
+       >>source format is free
+*>*********************************************************************
+
+identification division.
+program-id. mmdb2-census.
+
+*>*********************************************************************
+*> walks every node of the MaxMind binary search tree (the same
+*> node_count/record_size layout mmdb2-lookup-ip drives) and tallies
+*> how many distinct networks the database actually contains, broken
+*> out by prefix length, without resolving any one address. Used for
+*> the "--count" census report so a freshly dropped .mmdb file can be
+*> sanity-checked for truncation/corruption before it goes live. The
+*> walk is iterative, driven by an explicit depth stack, since this
+*> build's RECURSIVE support does not isolate a self-recursive
+*> program's WORKING-STORAGE per activation (see mmdb2-decode-data).
+*>*********************************************************************
+
+data division.
+working-storage section.
+
+copy 'mmdb2-retcode.cpy'.
+
+01 census-stack.
+   05 stk-frame occurs 129 times indexed by stk-ix.
+      10 stk-node-index   pic 9(10).
+      10 stk-state        pic 9(1).
+      10 stk-left-value   pic 9(10).
+      10 stk-right-value  pic 9(10).
+
+01 node-size-bytes  pic 9(2).
+01 search-tree-size pic x(8) comp-x.
+01 node-offset      pic x(8) comp-x.
+01 branch-value      pic 9(10).
+01 branch-depth      pic 9(3).
+01 cur-ix            pic 9(3).
+
+01 left-bytes       pic x(4).
+01 right-bytes      pic x(4).
+01 byte-idx         pic 9(2).
+01 one-byte         pic x(1).
+
+*> CBL_READ_FILE writes the actual byte count back through its length
+*> argument - a literal used there is shared storage across every call
+*> site using that same literal value, so pass named items, not
+*> literals.
+01 rd-len-1         pic x(4) comp-x value 1.
+01 rd-flags-0       pic x(4) comp-x value 0.
+
+linkage section.
+
+01 file-handle     pic x(4).
+copy 'mmdb2-meta.cpy'.
+copy 'mmdb2-census.cpy'.
+
+*>*********************************************************************
+
+procedure division using file-handle, mmdb2-meta-rec, mmdb2-census-rec.
+
+  move 0 to mmdb2-census-total-nodes
+  move 0 to mmdb2-census-total-networks
+
+  perform varying mmdb2-census-ix from 1 by 1
+      until mmdb2-census-ix > 129
+    move 0 to mmdb2-census-prefix-count(mmdb2-census-ix)
+  end-perform
+
+  compute node-size-bytes = (mmdb2-meta-record-size * 2) / 8
+  compute search-tree-size =
+      mmdb2-meta-node-count * node-size-bytes
+
+  move 1 to stk-ix
+  move 0 to stk-node-index(1)
+  move 0 to stk-state(1)
+
+  perform until stk-ix = 0
+    move stk-ix to cur-ix
+
+    evaluate stk-state(cur-ix)
+      when 0
+        perform read-node
+        add 1 to mmdb2-census-total-nodes
+        move stk-left-value(cur-ix) to branch-value
+        move cur-ix to branch-depth
+        perform handle-branch
+        move 1 to stk-state(cur-ix)
+
+      when 1
+        move stk-right-value(cur-ix) to branch-value
+        move cur-ix to branch-depth
+        perform handle-branch
+        move 2 to stk-state(cur-ix)
+
+      when other
+        subtract 1 from stk-ix
+    end-evaluate
+  end-perform
+
+  move mmdb2-rc-ok to return-code
+  goback
+  .
+
+*>*********************************************************************
+
+read-node.
+  compute node-offset = stk-node-index(cur-ix) * node-size-bytes
+
+  evaluate mmdb2-meta-record-size
+    when 24
+      perform varying byte-idx from 1 by 1 until byte-idx > 3
+        call 'CBL_READ_FILE' using file-handle, node-offset, rd-len-1,
+            rd-flags-0, one-byte
+        add 1 to node-offset
+        move one-byte to left-bytes(byte-idx:1)
+      end-perform
+
+      perform varying byte-idx from 1 by 1 until byte-idx > 3
+        call 'CBL_READ_FILE' using file-handle, node-offset, rd-len-1,
+            rd-flags-0, one-byte
+        add 1 to node-offset
+        move one-byte to right-bytes(byte-idx:1)
+      end-perform
+
+      compute stk-left-value(cur-ix) =
+          (function ord(left-bytes(1:1)) - 1) * 65536 +
+          (function ord(left-bytes(2:1)) - 1) * 256 +
+          (function ord(left-bytes(3:1)) - 1)
+
+      compute stk-right-value(cur-ix) =
+          (function ord(right-bytes(1:1)) - 1) * 65536 +
+          (function ord(right-bytes(2:1)) - 1) * 256 +
+          (function ord(right-bytes(3:1)) - 1)
+
+    when 28
+      perform varying byte-idx from 1 by 1 until byte-idx > 7
+        call 'CBL_READ_FILE' using file-handle, node-offset, rd-len-1,
+            rd-flags-0, one-byte
+        add 1 to node-offset
+        if byte-idx <= 3
+          move one-byte to left-bytes(byte-idx:1)
+        else
+          if byte-idx = 4
+            move one-byte to left-bytes(4:1)
+          else
+            move one-byte to right-bytes(byte-idx - 4:1)
+          end-if
+        end-if
+      end-perform
+
+      compute stk-left-value(cur-ix) =
+          (function integer((function ord(left-bytes(4:1)) - 1) / 16))
+              * 16777216 +
+          (function ord(left-bytes(1:1)) - 1) * 65536 +
+          (function ord(left-bytes(2:1)) - 1) * 256 +
+          (function ord(left-bytes(3:1)) - 1)
+
+      compute stk-right-value(cur-ix) =
+          function mod(function ord(left-bytes(4:1)) - 1, 16)
+            * 16777216 +
+          (function ord(right-bytes(1:1)) - 1) * 65536 +
+          (function ord(right-bytes(2:1)) - 1) * 256 +
+          (function ord(right-bytes(3:1)) - 1)
+
+    when other
+      perform varying byte-idx from 1 by 1 until byte-idx > 4
+        call 'CBL_READ_FILE' using file-handle, node-offset, rd-len-1,
+            rd-flags-0, one-byte
+        add 1 to node-offset
+        move one-byte to left-bytes(byte-idx:1)
+      end-perform
+
+      perform varying byte-idx from 1 by 1 until byte-idx > 4
+        call 'CBL_READ_FILE' using file-handle, node-offset, rd-len-1,
+            rd-flags-0, one-byte
+        add 1 to node-offset
+        move one-byte to right-bytes(byte-idx:1)
+      end-perform
+
+      compute stk-left-value(cur-ix) =
+          (function ord(left-bytes(1:1)) - 1) * 16777216 +
+          (function ord(left-bytes(2:1)) - 1) * 65536 +
+          (function ord(left-bytes(3:1)) - 1) * 256 +
+          (function ord(left-bytes(4:1)) - 1)
+
+      compute stk-right-value(cur-ix) =
+          (function ord(right-bytes(1:1)) - 1) * 16777216 +
+          (function ord(right-bytes(2:1)) - 1) * 65536 +
+          (function ord(right-bytes(3:1)) - 1) * 256 +
+          (function ord(right-bytes(4:1)) - 1)
+  end-evaluate
+  .
+
+handle-branch.
+  if branch-value = mmdb2-meta-node-count
+    *> empty leaf - no network recorded here
+    continue
+  else
+    if branch-value > mmdb2-meta-node-count
+      add 1 to mmdb2-census-total-networks
+      add 1 to mmdb2-census-prefix-count(branch-depth + 1)
+    else
+      if stk-ix < 129
+        add 1 to stk-ix
+        move branch-value to stk-node-index(stk-ix)
+        move 0 to stk-state(stk-ix)
+      end-if
+    end-if
+  end-if
+  .
