@@ -7,6 +7,13 @@ program-id. mmdb2-close.
 *>*********************************************************************
 
 data division.
+working-storage section.
+
+copy 'mmdb2-retcode.cpy'.
+
+01 error-msg  pic x(256) value spaces.
+01 error-rc   pic -(9) value 0.
+
 linkage section.
 
 01 database  pic x(4).
@@ -17,6 +24,14 @@ procedure division using database.
   call 'CBL_CLOSE_FILE' using database.
 
   if return-code <> 0
-    display 'failed to open file (return code: ' return-code ')'
+    display 'failed to close file (return code: ' return-code ')'
+    move spaces to error-msg
+    move return-code to error-rc
+    string 'failed to close file (return code: ' error-rc ')'
+        delimited by size into error-msg
+    call 'cobmind-error-log' using 'mmdb2-close', error-msg
+    move mmdb2-rc-io-error to return-code
+  else
+    move mmdb2-rc-ok to return-code
   end-if
   .
