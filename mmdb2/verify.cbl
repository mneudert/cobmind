@@ -0,0 +1,273 @@
+       >>source format is free
+*>*********************************************************************
+
+identification division.
+program-id. mmdb2-verify.
+
+*>*********************************************************************
+*> walks the full search tree (the same node_count/record_size layout
+*> and iterative depth-stack traversal mmdb2-census/mmdb2-dump already
+*> drive) checking that every node's left/right values, once resolved
+*> to a data-section pointer, land within the database's own byte
+*> size, and that the control byte sitting at that offset decodes to
+*> a type tag mmdb2-decode-data actually knows how to read. Reports
+*> the first inconsistency it finds, with its byte offset, and stops -
+*> a partially-downloaded ".mmdb" file can otherwise "open fine" and
+*> even survive a metadata extract while still producing garbage on a
+*> real lookup.
+*>*********************************************************************
+
+data division.
+working-storage section.
+
+copy 'mmdb2-retcode.cpy'.
+
+01 verify-stack.
+   05 stk-frame occurs 129 times indexed by stk-ix.
+      10 stk-node-index   pic 9(10).
+      10 stk-state        pic 9(1).
+      10 stk-left-value   pic 9(10).
+      10 stk-right-value  pic 9(10).
+
+01 node-size-bytes  pic 9(2).
+01 search-tree-size pic x(8) comp-x.
+01 node-offset      pic x(8) comp-x.
+01 branch-value      pic 9(10).
+01 branch-depth      pic 9(3).
+01 cur-ix            pic 9(3).
+01 keep-walking-rec  pic x(1) value 'Y'.
+   88 keep-walking       value 'Y', false 'N'.
+
+01 left-bytes       pic x(4).
+01 right-bytes      pic x(4).
+01 byte-idx         pic 9(2).
+01 one-byte         pic x(1).
+
+01 data-pointer-off pic x(8) comp-x.
+01 control-byte     pic x(1).
+01 control-num      pic 9(3) comp-x.
+01 type-num         pic 9(3) comp-x.
+01 ext-type-byte    pic x(1).
+
+01 rd-len-1         pic x(4) comp-x value 1.
+01 rd-flags-0       pic x(4) comp-x value 0.
+
+01 fail-reason      pic x(64) value spaces.
+
+linkage section.
+
+01 file-handle     pic x(4).
+copy 'mmdb2-meta.cpy'.
+copy 'mmdb2-verify.cpy'.
+
+*>*********************************************************************
+
+procedure division using file-handle, mmdb2-meta-rec, mmdb2-verify-rec.
+
+  set mmdb2-verify-passed to true
+  move 0 to mmdb2-verify-nodes-seen
+  move 0 to mmdb2-verify-bad-offset
+  move spaces to mmdb2-verify-reason
+  set keep-walking to true
+
+  compute node-size-bytes = (mmdb2-meta-record-size * 2) / 8
+  compute search-tree-size =
+      mmdb2-meta-node-count * node-size-bytes
+
+  move 1 to stk-ix
+  move 0 to stk-node-index(1)
+  move 0 to stk-state(1)
+
+  perform until stk-ix = 0 or not keep-walking
+    move stk-ix to cur-ix
+
+    evaluate stk-state(cur-ix)
+      when 0
+        perform read-node
+
+        if keep-walking
+          add 1 to mmdb2-verify-nodes-seen
+          move stk-left-value(cur-ix) to branch-value
+          move cur-ix to branch-depth
+          perform handle-branch
+          move 1 to stk-state(cur-ix)
+        end-if
+
+      when 1
+        move stk-right-value(cur-ix) to branch-value
+        move cur-ix to branch-depth
+        perform handle-branch
+        move 2 to stk-state(cur-ix)
+
+      when other
+        subtract 1 from stk-ix
+    end-evaluate
+  end-perform
+
+  if mmdb2-verify-passed
+    move mmdb2-rc-ok to return-code
+  else
+    move mmdb2-rc-verify-failed to return-code
+  end-if
+exit program.
+
+*>*********************************************************************
+
+read-node.
+  if stk-node-index(cur-ix) >= mmdb2-meta-node-count
+    move 'node index outside search tree' to fail-reason
+    perform fail-verify
+    exit paragraph
+  end-if
+
+  compute node-offset = stk-node-index(cur-ix) * node-size-bytes
+
+  evaluate mmdb2-meta-record-size
+    when 24
+      perform varying byte-idx from 1 by 1 until byte-idx > 3
+        call 'CBL_READ_FILE' using file-handle, node-offset, rd-len-1,
+            rd-flags-0, one-byte
+        add 1 to node-offset
+        move one-byte to left-bytes(byte-idx:1)
+      end-perform
+
+      perform varying byte-idx from 1 by 1 until byte-idx > 3
+        call 'CBL_READ_FILE' using file-handle, node-offset, rd-len-1,
+            rd-flags-0, one-byte
+        add 1 to node-offset
+        move one-byte to right-bytes(byte-idx:1)
+      end-perform
+
+      compute stk-left-value(cur-ix) =
+          (function ord(left-bytes(1:1)) - 1) * 65536 +
+          (function ord(left-bytes(2:1)) - 1) * 256 +
+          (function ord(left-bytes(3:1)) - 1)
+
+      compute stk-right-value(cur-ix) =
+          (function ord(right-bytes(1:1)) - 1) * 65536 +
+          (function ord(right-bytes(2:1)) - 1) * 256 +
+          (function ord(right-bytes(3:1)) - 1)
+
+    when 28
+      perform varying byte-idx from 1 by 1 until byte-idx > 7
+        call 'CBL_READ_FILE' using file-handle, node-offset, rd-len-1,
+            rd-flags-0, one-byte
+        add 1 to node-offset
+        if byte-idx <= 3
+          move one-byte to left-bytes(byte-idx:1)
+        else
+          if byte-idx = 4
+            move one-byte to left-bytes(4:1)
+          else
+            move one-byte to right-bytes(byte-idx - 4:1)
+          end-if
+        end-if
+      end-perform
+
+      compute stk-left-value(cur-ix) =
+          (function integer((function ord(left-bytes(4:1)) - 1) / 16))
+              * 16777216 +
+          (function ord(left-bytes(1:1)) - 1) * 65536 +
+          (function ord(left-bytes(2:1)) - 1) * 256 +
+          (function ord(left-bytes(3:1)) - 1)
+
+      compute stk-right-value(cur-ix) =
+          function mod(function ord(left-bytes(4:1)) - 1, 16)
+            * 16777216 +
+          (function ord(right-bytes(1:1)) - 1) * 65536 +
+          (function ord(right-bytes(2:1)) - 1) * 256 +
+          (function ord(right-bytes(3:1)) - 1)
+
+    when other
+      perform varying byte-idx from 1 by 1 until byte-idx > 4
+        call 'CBL_READ_FILE' using file-handle, node-offset, rd-len-1,
+            rd-flags-0, one-byte
+        add 1 to node-offset
+        move one-byte to left-bytes(byte-idx:1)
+      end-perform
+
+      perform varying byte-idx from 1 by 1 until byte-idx > 4
+        call 'CBL_READ_FILE' using file-handle, node-offset, rd-len-1,
+            rd-flags-0, one-byte
+        add 1 to node-offset
+        move one-byte to right-bytes(byte-idx:1)
+      end-perform
+
+      compute stk-left-value(cur-ix) =
+          (function ord(left-bytes(1:1)) - 1) * 16777216 +
+          (function ord(left-bytes(2:1)) - 1) * 65536 +
+          (function ord(left-bytes(3:1)) - 1) * 256 +
+          (function ord(left-bytes(4:1)) - 1)
+
+      compute stk-right-value(cur-ix) =
+          (function ord(right-bytes(1:1)) - 1) * 16777216 +
+          (function ord(right-bytes(2:1)) - 1) * 65536 +
+          (function ord(right-bytes(3:1)) - 1) * 256 +
+          (function ord(right-bytes(4:1)) - 1)
+  end-evaluate
+  .
+
+handle-branch.
+  if branch-value = mmdb2-meta-node-count
+    *> empty leaf - no network recorded here
+    continue
+  else
+    if branch-value > mmdb2-meta-node-count
+      perform verify-data-pointer
+    else
+      if stk-ix < 129
+        add 1 to stk-ix
+        move branch-value to stk-node-index(stk-ix)
+        move 0 to stk-state(stk-ix)
+      else
+        move 'search tree deeper than address width' to fail-reason
+        perform fail-verify
+      end-if
+    end-if
+  end-if
+  .
+
+*>*********************************************************************
+
+verify-data-pointer.
+  compute data-pointer-off =
+      search-tree-size + 16 + branch-value - mmdb2-meta-node-count
+
+  if data-pointer-off < search-tree-size + 16
+  or data-pointer-off >= mmdb2-meta-db-size
+    move data-pointer-off to mmdb2-verify-bad-offset
+    move 'data pointer out of file bounds' to fail-reason
+    perform fail-verify
+    exit paragraph
+  end-if
+
+  call 'CBL_READ_FILE' using file-handle, data-pointer-off, rd-len-1,
+      rd-flags-0, control-byte
+
+  compute control-num = function ord(control-byte) - 1
+  divide control-num by 32 giving type-num remainder control-num
+
+  if type-num = 0
+    add 1 to data-pointer-off
+    call 'CBL_READ_FILE' using file-handle, data-pointer-off, rd-len-1,
+        rd-flags-0, ext-type-byte
+    compute type-num = function ord(ext-type-byte) - 1 + 7
+  end-if
+
+  evaluate type-num
+    when 1 when 2 when 3 when 4 when 5 when 6 when 7 when 8
+    when 9 when 10 when 11 when 14 when 15
+      continue
+    when other
+      move data-pointer-off to mmdb2-verify-bad-offset
+      move 'data section pointer has unknown type tag' to fail-reason
+      perform fail-verify
+  end-evaluate
+  .
+
+fail-verify.
+  move spaces to mmdb2-verify-reason
+  move function trim(fail-reason) to mmdb2-verify-reason
+  set mmdb2-verify-passed to false
+  set keep-walking to false
+  .
