@@ -0,0 +1,328 @@
+       >>source format is free
+*>*********************************************************************
+
+identification division.
+program-id. mmdb2-diff-databases.
+
+*>*********************************************************************
+*> compares two already-open databases (the current "new" release and
+*> some earlier "old" release) network by network, not just the two
+*> small node/network totals mmdb2-check-release looks at. Dumps each
+*> database with the existing mmdb2-dump walk into a scratch CSV, SORTs
+*> each into network order, then merges the two sorted streams on the
+*> CIDR key to classify every network as added (new release only),
+*> removed (old release only), or changed (same network, different
+*> decoded record) - the three rows written to diff-report. Networks
+*> unchanged between releases are tallied but not written, so the
+*> report stays focused on what actually moved.
+*>*********************************************************************
+
+environment division.
+input-output section.
+
+file-control.
+  select dump-old-in
+    assign dynamic diff-old-dump
+    organization line sequential
+    file status is diff-old-status.
+
+  select dump-new-in
+    assign dynamic diff-new-dump
+    organization line sequential
+    file status is diff-new-status.
+
+  select sort-old-wk assign "DIFFSRTOLD".
+  select sort-new-wk assign "DIFFSRTNEW".
+
+  select sorted-old-in
+    assign dynamic diff-old-sorted
+    organization line sequential
+    file status is sorted-old-status.
+
+  select sorted-new-in
+    assign dynamic diff-new-sorted
+    organization line sequential
+    file status is sorted-new-status.
+
+  select diff-report-out
+    assign dynamic diff-report
+    organization line sequential
+    file status is diff-report-status.
+
+data division.
+file section.
+
+fd dump-old-in.
+01 dump-old-rec  pic x(2048).
+
+fd dump-new-in.
+01 dump-new-rec  pic x(2048).
+
+sd sort-old-wk.
+01 sort-old-rec  pic x(2048).
+
+sd sort-new-wk.
+01 sort-new-rec  pic x(2048).
+
+fd sorted-old-in.
+01 sorted-old-rec pic x(2048).
+
+fd sorted-new-in.
+01 sorted-new-rec pic x(2048).
+
+fd diff-report-out.
+01 diff-report-rec pic x(2048).
+
+working-storage section.
+
+copy 'mmdb2-retcode.cpy'.
+
+01 diff-old-dump     pic x(132).
+01 diff-new-dump     pic x(132).
+01 diff-old-sorted   pic x(132).
+01 diff-new-sorted   pic x(132).
+01 diff-report       pic x(132).
+
+01 diff-old-status     pic xx value spaces.
+01 diff-new-status     pic xx value spaces.
+01 sorted-old-status   pic xx value spaces.
+01 sorted-new-status   pic xx value spaces.
+01 diff-report-status  pic xx value spaces.
+
+01 old-line      pic x(2048) value spaces.
+01 new-line      pic x(2048) value spaces.
+01 old-cidr       pic x(50) value spaces.
+01 old-record     pic x(2000) value spaces.
+01 new-cidr       pic x(50) value spaces.
+01 new-record     pic x(2000) value spaces.
+
+01 old-eof-rec    pic x.
+   88 old-at-eof  value 'Y', false 'N'.
+01 new-eof-rec    pic x.
+   88 new-at-eof  value 'Y', false 'N'.
+
+01 out-line        pic x(2048).
+
+01 added-count      pic 9(10) value 0.
+01 removed-count    pic 9(10) value 0.
+01 changed-count    pic 9(10) value 0.
+01 unchanged-count  pic 9(10) value 0.
+
+linkage section.
+
+01 old-handle    pic x(4).
+01 old-meta-rec  pic x(500).
+01 old-db-path   pic x(128).
+01 new-handle    pic x(4).
+01 new-meta-rec  pic x(500).
+01 new-db-path   pic x(128).
+
+*>*********************************************************************
+
+procedure division using old-handle, old-meta-rec, old-db-path,
+    new-handle, new-meta-rec, new-db-path.
+
+  move spaces to diff-old-dump
+  string function trim(new-db-path) '_diffold' delimited by size
+    into diff-old-dump
+
+  move spaces to diff-new-dump
+  string function trim(new-db-path) '_diffnew' delimited by size
+    into diff-new-dump
+
+  move spaces to diff-old-sorted
+  string function trim(new-db-path) '_diffoldsorted' delimited by size
+    into diff-old-sorted
+
+  move spaces to diff-new-sorted
+  string function trim(new-db-path) '_diffnewsorted' delimited by size
+    into diff-new-sorted
+
+  move spaces to diff-report
+  string function trim(new-db-path) '_diffreport' delimited by size
+    into diff-report
+
+  display 'diff: dumping old release (' function trim(old-db-path) ')...'
+  call 'mmdb2-dump' using old-handle, old-meta-rec, diff-old-dump
+
+  if return-code not = mmdb2-rc-ok
+    move mmdb2-rc-io-error to return-code
+    goback
+  end-if
+
+  display 'diff: dumping new release (' function trim(new-db-path) ')...'
+  call 'mmdb2-dump' using new-handle, new-meta-rec, diff-new-dump
+
+  if return-code not = mmdb2-rc-ok
+    move mmdb2-rc-io-error to return-code
+    goback
+  end-if
+
+  sort sort-old-wk on ascending key sort-old-rec
+    input procedure is release-old-dump-rows
+    giving sorted-old-in
+
+  sort sort-new-wk on ascending key sort-new-rec
+    input procedure is release-new-dump-rows
+    giving sorted-new-in
+
+  perform merge-compare
+
+  display 'diff complete: ' added-count ' added, ' removed-count
+      ' removed, ' changed-count ' changed (' unchanged-count
+      ' unchanged)'
+  display 'report written to: ' function trim(diff-report)
+
+  move mmdb2-rc-ok to return-code
+exit program.
+
+*>*********************************************************************
+*> each dump file's first line is its "cidr,record" header - strip it
+*> on the way into the sort work file rather than sorting it along
+*> with the real rows.
+*>*********************************************************************
+
+release-old-dump-rows.
+  open input dump-old-in
+
+  perform until diff-old-status = '10'
+    read dump-old-in
+      at end move '10' to diff-old-status
+      not at end
+        if dump-old-rec(1:4) not = 'cidr'
+          move dump-old-rec to sort-old-rec
+          release sort-old-rec
+        end-if
+    end-read
+  end-perform
+
+  close dump-old-in
+  .
+
+release-new-dump-rows.
+  open input dump-new-in
+
+  perform until diff-new-status = '10'
+    read dump-new-in
+      at end move '10' to diff-new-status
+      not at end
+        if dump-new-rec(1:4) not = 'cidr'
+          move dump-new-rec to sort-new-rec
+          release sort-new-rec
+        end-if
+    end-read
+  end-perform
+
+  close dump-new-in
+  .
+
+*>*********************************************************************
+
+merge-compare.
+  open input sorted-old-in
+  open input sorted-new-in
+  open output diff-report-out
+
+  move spaces to out-line
+  move 'status,cidr,old_record,new_record' to out-line
+  write diff-report-rec from out-line
+
+  set old-at-eof to false
+  set new-at-eof to false
+  perform read-next-old
+  perform read-next-new
+
+  perform until old-at-eof and new-at-eof
+    evaluate true
+      when old-at-eof
+        perform write-added-row
+        perform read-next-new
+
+      when new-at-eof
+        perform write-removed-row
+        perform read-next-old
+
+      when old-cidr < new-cidr
+        perform write-removed-row
+        perform read-next-old
+
+      when new-cidr < old-cidr
+        perform write-added-row
+        perform read-next-new
+
+      when other
+        if old-record = new-record
+          add 1 to unchanged-count
+        else
+          perform write-changed-row
+        end-if
+        perform read-next-old
+        perform read-next-new
+    end-evaluate
+  end-perform
+
+  close sorted-old-in
+  close sorted-new-in
+  close diff-report-out
+  .
+
+read-next-old.
+  read sorted-old-in
+    at end set old-at-eof to true
+    not at end
+      move sorted-old-rec to old-line
+      perform split-old-line
+  end-read
+  .
+
+read-next-new.
+  read sorted-new-in
+    at end set new-at-eof to true
+    not at end
+      move sorted-new-rec to new-line
+      perform split-new-line
+  end-read
+  .
+
+split-old-line.
+  move spaces to old-cidr
+  move spaces to old-record
+  unstring old-line delimited by ',' into old-cidr, old-record
+  .
+
+split-new-line.
+  move spaces to new-cidr
+  move spaces to new-record
+  unstring new-line delimited by ',' into new-cidr, new-record
+  .
+
+write-added-row.
+  move spaces to out-line
+  string
+    'ADDED,' function trim(new-cidr) ',,' function trim(new-record)
+    delimited by size
+    into out-line
+  write diff-report-rec from out-line
+  add 1 to added-count
+  .
+
+write-removed-row.
+  move spaces to out-line
+  string
+    'REMOVED,' function trim(old-cidr) ',' function trim(old-record) ','
+    delimited by size
+    into out-line
+  write diff-report-rec from out-line
+  add 1 to removed-count
+  .
+
+write-changed-row.
+  move spaces to out-line
+  string
+    'CHANGED,' function trim(old-cidr) ',' function trim(old-record) ','
+    function trim(new-record)
+    delimited by size
+    into out-line
+  write diff-report-rec from out-line
+  add 1 to changed-count
+  .
