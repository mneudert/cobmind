@@ -0,0 +1,55 @@
+       >>source format is free
+*>*********************************************************************
+
+identification division.
+program-id. mmdb2-check-release.
+
+*>*********************************************************************
+*> the actual pass/fail rule behind mmdb2-verify-release: a new
+*> release with zero nodes/networks is always a failure (a truncated
+*> or empty download), and one whose total network count shrank more
+*> than verify-shrink-pct percent against the previous release is
+*> treated as a vendor data regression worth blocking the promotion
+*> for.
+*>*********************************************************************
+
+data division.
+working-storage section.
+
+copy 'mmdb2-retcode.cpy'.
+
+*> the new release is allowed to shrink by up to this many percent
+*> before it is treated as a regression worth blocking the promotion.
+01 verify-shrink-pct    pic 9(3) value 10.
+01 min-total-networks   pic 9(10) value 0.
+
+linkage section.
+
+01 old-total-nodes      pic 9(10).
+01 old-total-networks   pic 9(10).
+01 new-total-nodes      pic 9(10).
+01 new-total-networks   pic 9(10).
+01 verify-result        pic x(1).
+   88 verify-passed   value 'Y', false 'N'.
+
+*>*********************************************************************
+
+procedure division using old-total-nodes, old-total-networks,
+    new-total-nodes, new-total-networks, verify-result.
+
+  compute min-total-networks =
+      old-total-networks * (100 - verify-shrink-pct) / 100
+
+  if new-total-nodes = 0 or new-total-networks = 0
+    set verify-passed to false
+    move mmdb2-rc-verify-failed to return-code
+  else
+    if new-total-networks < min-total-networks
+      set verify-passed to false
+      move mmdb2-rc-verify-failed to return-code
+    else
+      set verify-passed to true
+      move mmdb2-rc-ok to return-code
+    end-if
+  end-if
+exit program.
