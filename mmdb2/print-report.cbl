@@ -0,0 +1,228 @@
+       >>source format is free
+*>*********************************************************************
+
+identification division.
+program-id. mmdb2-print-report.
+
+*>*********************************************************************
+*> reads one IP/network literal per line from batch-file (the same
+*> input shape "--batch" already reads), looks each one up against
+*> the already-open database-handle, and prints a fixed-width,
+*> page-and-line-numbered report to report-file, suitable for the ops
+*> floor's line printer queue - page headers carry the run date and
+*> the database's build_epoch so a printed page is self-describing
+*> without also handing out the raw "_results" csv this shop already
+*> writes for the batch mode.
+*>*********************************************************************
+
+environment division.
+input-output section.
+
+file-control.
+  select batch-in
+    assign dynamic batch-file
+    organization line sequential
+    file status is batch-status.
+
+  select report-out
+    assign dynamic report-file
+    organization line sequential
+    file status is report-status.
+
+data division.
+file section.
+
+fd batch-in.
+01 batch-in-rec  pic x(45).
+
+fd report-out.
+01 report-out-rec pic x(132).
+
+working-storage section.
+
+copy 'mmdb2-retcode.cpy'.
+copy 'mmdb2-result.cpy'.
+
+01 batch-status      pic xx value spaces.
+01 report-status     pic xx value spaces.
+
+01 ip-text           pic x(45).
+01 ip-valid-rec      pic x(1).
+   88 ip-is-valid     value 'Y', false 'N'.
+
+01 reason-text        pic x(16).
+01 out-line           pic x(132).
+
+01 run-date-num       pic 9(8).
+01 run-date-text      pic x(10).
+
+01 build-epoch-days   pic 9(10).
+01 build-date-num     pic 9(8).
+01 build-date-text    pic x(10).
+
+*> shared in/out pair for format-date-text, called once per date value
+*> rather than duplicated inline for the run date and the build date.
+01 fmt-date-num       pic 9(8).
+01 fmt-date-text      pic x(10).
+
+01 page-number        pic 9(5) value 0.
+01 line-on-page        pic 9(3) value 0.
+01 lines-per-page      pic 9(3) value 55.
+01 report-line-count   pic 9(10) value 0.
+
+*> CBL_READ_FILE writes the actual byte count back through its length
+*> argument - a literal used there is shared storage across every call
+*> site using that same literal value, so pass named items, not
+*> literals.
+01 rd-len-1         pic x(4) comp-x value 1.
+01 rd-flags-0       pic x(4) comp-x value 0.
+
+linkage section.
+
+01 file-handle   pic x(4).
+copy 'mmdb2-meta.cpy'.
+01 batch-file    pic x(128).
+01 report-file   pic x(128).
+01 explain-flag  pic x(1).
+01 lang-filter   pic x(8).
+
+*>*********************************************************************
+
+procedure division using file-handle, mmdb2-meta-rec, batch-file,
+    report-file, explain-flag, lang-filter.
+
+  move function current-date(1:8) to run-date-num
+  move run-date-num to fmt-date-num
+  perform format-date-text
+  move fmt-date-text to run-date-text
+
+  compute build-epoch-days = mmdb2-meta-build-epoch / 86400
+  compute build-date-num =
+      function date-of-integer(
+          function integer-of-date(19700101) + build-epoch-days)
+  move build-date-num to fmt-date-num
+  perform format-date-text
+  move fmt-date-text to build-date-text
+
+  open input batch-in
+
+  if batch-status not = '00'
+    display 'failed to open report input: ' function trim(batch-file)
+    move mmdb2-rc-io-error to return-code
+    goback
+  end-if
+
+  open output report-out
+
+  if report-status not = '00'
+    display 'failed to open report output: ' function trim(report-file)
+    close batch-in
+    move mmdb2-rc-io-error to return-code
+    goback
+  end-if
+
+  perform until batch-status = '10'
+    read batch-in
+      at end move '10' to batch-status
+      not at end perform process-report-line
+    end-read
+  end-perform
+
+  close batch-in
+  close report-out
+
+  display 'report written to: ' function trim(report-file)
+      ' (' page-number ' page(s))'
+
+  move mmdb2-rc-ok to return-code
+exit program.
+
+*>*********************************************************************
+
+format-date-text.
+  move spaces to fmt-date-text
+  string
+    fmt-date-num(1:4) '-' fmt-date-num(5:2) '-' fmt-date-num(7:2)
+    delimited by size into fmt-date-text
+  .
+
+*>*********************************************************************
+
+process-report-line.
+  move function trim(batch-in-rec) to ip-text
+
+  if ip-text not = spaces
+    if line-on-page = 0 or line-on-page >= lines-per-page
+      perform print-page-header
+    end-if
+
+    move spaces to mmdb2-lookup-result
+    move 'ER' to mmdb2-result-reason
+
+    call 'mmdb2-validate-ip' using ip-text, ip-valid-rec
+
+    if ip-is-valid
+      call 'mmdb2-lookup-ip' using file-handle, mmdb2-meta-rec, ip-text,
+          explain-flag, mmdb2-lookup-result, lang-filter
+    else
+      move 'invalid ip address' to mmdb2-result-decoded
+    end-if
+
+    perform print-report-line
+  end-if
+  .
+
+print-page-header.
+  add 1 to page-number
+  move 0 to line-on-page
+
+  if page-number > 1
+    move spaces to out-line
+    write report-out-rec from out-line
+    move '1' to report-out-rec
+    write report-out-rec after advancing page
+  end-if
+
+  move spaces to out-line
+  string
+    'COBMIND DAILY DISTRIBUTION REPORT'
+    '   RUN DATE: ' run-date-text
+    '   DB BUILD: ' build-date-text
+    '   PAGE ' page-number
+    delimited by size into out-line
+  write report-out-rec from out-line
+
+  move spaces to out-line
+  string
+    'LINE   IP ADDRESS       REASON       NETWORK'
+    '                                PFX  RECORD'
+    delimited by size into out-line
+  write report-out-rec from out-line
+
+  move spaces to out-line
+  write report-out-rec from out-line
+  .
+
+print-report-line.
+  add 1 to report-line-count
+  add 1 to line-on-page
+
+  evaluate true
+    when mmdb2-reason-ok           move 'OK'          to reason-text
+    when mmdb2-reason-not-found    move 'NOT_FOUND'   to reason-text
+    when mmdb2-reason-reserved     move 'RESERVED'    to reason-text
+    when mmdb2-reason-empty-alias  move 'EMPTY_ALIAS' to reason-text
+    when other                     move 'ERROR'       to reason-text
+  end-evaluate
+
+  move spaces to out-line
+  string
+    report-line-count               '  '
+    ip-text(1:16)                       '  '
+    reason-text(1:12)                   ' '
+    mmdb2-result-network(1:32)          ' '
+    mmdb2-result-prefix-len              ' '
+    mmdb2-result-decoded(1:40)
+    delimited by size into out-line
+  write report-out-rec from out-line
+  .
