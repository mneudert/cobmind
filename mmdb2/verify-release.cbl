@@ -0,0 +1,157 @@
+       >>source format is free
+*>*********************************************************************
+
+identification division.
+program-id. mmdb2-verify-release.
+
+*>*********************************************************************
+*> batch-job gatekeeper for a GeoIP database promotion: compares the
+*> node/network counts captured (via "cobmind --count -o ...") from
+*> the previously promoted release against the counts captured from a
+*> newly staged release, and fails (mmdb2-rc-verify-failed) the run if
+*> the new release looks truncated or has shrunk more than
+*> verify-shrink-pct percent, so a bad vendor download never gets
+*> promoted to the live path without a human noticing. run as its own
+*> job step: the old and new counts files (as written by
+*> mmdb2-write-census) are given as the first two command-line
+*> arguments.
+*>*********************************************************************
+
+environment division.
+input-output section.
+
+file-control.
+  select counts-in
+    assign dynamic counts-path
+    organization line sequential
+    file status is counts-status.
+
+data division.
+file section.
+
+fd counts-in.
+01 counts-in-rec pic x(2048).
+
+working-storage section.
+
+copy 'mmdb2-retcode.cpy'.
+
+01 counts-path     pic x(128) value spaces.
+01 counts-status   pic xx value spaces.
+01 counts-line     pic x(2048).
+
+01 old-counts-path  pic x(128) value spaces.
+01 new-counts-path  pic x(128) value spaces.
+
+01 this-total-nodes      pic 9(10) value 0.
+01 this-total-networks   pic 9(10) value 0.
+
+01 old-total-nodes      pic 9(10) value 0.
+01 old-total-networks   pic 9(10) value 0.
+01 new-total-nodes      pic 9(10) value 0.
+01 new-total-networks   pic 9(10) value 0.
+
+01 verify-result    pic x(1).
+   88 verify-passed   value 'Y', false 'N'.
+
+01 field-key       pic x(32).
+01 field-value     pic x(256).
+01 search-text     pic x(34).
+01 search-len      pic 9(2).
+01 start-pos       pic 9(5).
+01 end-pos         pic 9(5).
+01 scan-idx        pic 9(5).
+01 found-rec       pic x.
+   88 found        value 'Y', false 'N'.
+
+*>*********************************************************************
+
+procedure division.
+  accept old-counts-path from argument-value
+  accept new-counts-path from argument-value
+
+  move old-counts-path to counts-path
+  perform read-counts-file
+  move this-total-nodes to old-total-nodes
+  move this-total-networks to old-total-networks
+
+  move new-counts-path to counts-path
+  perform read-counts-file
+  move this-total-nodes to new-total-nodes
+  move this-total-networks to new-total-networks
+
+  display 'previous release: nodes=' old-total-nodes
+      ' networks=' old-total-networks
+  display 'new release:      nodes=' new-total-nodes
+      ' networks=' new-total-networks
+
+  call 'mmdb2-check-release' using old-total-nodes, old-total-networks,
+      new-total-nodes, new-total-networks, verify-result
+
+  if verify-passed
+    display 'verify passed: new release counts look sane'
+  else
+    display 'verify failed: new release looks truncated or has shrunk '
+        'too far against the previous release'
+  end-if
+stop run.
+
+*>*********************************************************************
+
+read-counts-file.
+  move spaces to counts-line
+  move 0 to this-total-nodes
+  move 0 to this-total-networks
+
+  open input counts-in
+
+  if counts-status = '00'
+    perform until counts-status = '10'
+      read counts-in
+        at end move '10' to counts-status
+        not at end
+          string function trim(counts-line) delimited by size
+            function trim(counts-in-rec) delimited by size
+            into counts-line
+      end-read
+    end-perform
+
+    close counts-in
+
+    move 'total_nodes' to field-key
+    perform extract-kv-field
+    move function numval(field-value) to this-total-nodes
+
+    move 'total_networks' to field-key
+    perform extract-kv-field
+    move function numval(field-value) to this-total-networks
+  end-if
+  .
+
+extract-kv-field.
+  move spaces to field-value
+  move spaces to search-text
+  string function trim(field-key) '=' delimited by size into search-text
+  move function length(function trim(search-text)) to search-len
+
+  set found to false
+  move 0 to start-pos
+
+  perform varying scan-idx from 1 by 1
+      until scan-idx > (2048 - search-len) or found
+    if counts-line(scan-idx:search-len) = search-text(1:search-len)
+      set found to true
+      compute start-pos = scan-idx + search-len
+    end-if
+  end-perform
+
+  if found
+    move start-pos to end-pos
+    perform varying scan-idx from start-pos by 1
+        until scan-idx > 2048 or counts-line(scan-idx:1) = ';'
+      move scan-idx to end-pos
+    end-perform
+
+    move counts-line(start-pos:end-pos - start-pos + 1) to field-value
+  end-if
+  .
