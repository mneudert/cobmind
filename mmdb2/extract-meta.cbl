@@ -5,92 +5,259 @@ identification division.
 program-id. mmdb2-extract-meta.
 
 *>*********************************************************************
+*> locates the MaxMind metadata marker, decodes the metadata map that
+*> follows it (via mmdb2-decode-data) into mmdb2-meta-rec, and writes
+*> the decoded record out to the database's "_meta" cache file so
+*> cobmind-meta-exists has something real to find on the next run.
+*> the marker always sits near end-of-file in a real MaxMind database,
+*> so the search scans candidate windows backward from there rather
+*> than forward from offset 0 - a full linear scan is needless cost on
+*> a multi-hundred-megabyte database.
+*>*********************************************************************
+
+environment division.
+input-output section.
+
+file-control.
+  select meta-out
+    assign dynamic metafile
+    organization line sequential.
 
 data division.
+file section.
+
+fd meta-out.
+01 meta-out-rec pic x(2048).
+
 working-storage section.
 
-01 buffer       pic x(1).
+copy 'mmdb2-retcode.cpy'.
+
+*> the metadata map is a self-contained section with no pointers into
+*> any data section, so mmdb2-decode-data's data-section-base is
+*> always 0 here.
+01 meta-data-section-base pic x(8) comp-x value 0.
 
 01 file-handle  pic x(4).
 01 file-offset  pic x(8) comp-x.
 
-01 needle-rec.
-   05 needle-char  pic x(1) comp-x.
-   05 needle-len   pic x(1) comp-x.
-   05 needle-str   pic x(14).
+*> the marker search itself (exponential-probe end-of-file, then a
+*> backward scan for the marker bytes) lives in mmdb2-locate-meta -
+*> shared with util-selftest's own smoke test rather than kept as a
+*> second, independently-maintained copy here.
+01 meta-found-rec  pic x.
+   88 meta-was-found value 'Y', false 'N'.
+
+01 decoded-buf     pic x(2048).
+01 decode-len      pic x(8) comp-x.
 
-01 search-rec      pic x.
-   88 search-done  value 'Y', false 'N'.
+01 field-key       pic x(32).
+01 field-value     pic x(256).
+01 search-text     pic x(34).
+01 search-len      pic 9(2).
+01 start-pos       pic 9(5).
+01 end-pos         pic 9(5).
+01 scan-idx        pic 9(5).
+01 brace-depth      pic 9(3).
+01 brace-scan-start pic 9(5).
+01 found-rec       pic x.
+   88 found        value 'Y', false 'N'.
+
+01 metafile        pic x(132).
+01 meta-line       pic x(2048).
+
+01 size-exists-rec pic x.
+   88 size-exists  value 'Y', false 'N'.
+01 live-db-size    pic x(8) comp-x.
+
+01 error-msg       pic x(256) value spaces.
+01 error-rc        pic -(9) value 0.
 
 linkage section.
 
 01 database  pic x(128) value spaces.
+copy 'mmdb2-meta.cpy'.
 
 *>*********************************************************************
 
-procedure division using database.
-  move 1  to needle-char
-  move 14 to needle-len
-
-  string X'ABCDEF' 'MaxMind.com'
-    delimited by space
-    into needle-str
+procedure division using database, mmdb2-meta-rec.
+  call 'cobmind-file-size' using database, size-exists-rec, live-db-size
+  move live-db-size to mmdb2-meta-db-size
 
   perform open-meta
-  perform locate-meta
+
+  call 'mmdb2-locate-meta' using file-handle, file-offset, meta-found-rec
+
+  if not meta-was-found
+    display 'metadata marker not found'
+    move mmdb2-rc-meta-not-found to return-code
+    perform close-meta
+    goback
+  end-if
+
+  call 'mmdb2-decode-data' using file-handle, file-offset, decoded-buf,
+      decode-len, spaces, meta-data-section-base
+
   perform close-meta
+  perform parse-meta-fields
+
+  perform write-meta-cache
 
-  display 'meta start position: ' with no advancing
-  display file-offset
+  move mmdb2-rc-ok to return-code
 exit program.
 
 *>*********************************************************************
 
-check-needle.
-  call 'CBL_READ_FILE' using file-handle, file-offset, 1, 0, buffer
+close-meta.
+  call 'CBL_CLOSE_FILE' using file-handle.
 
   if return-code <> 0
-    display 'failed to read file (return code: ' return-code ')'
-
-    set search-done to true
-    goback
+    display 'failed to close meta file (return code: ' return-code ')'
+    move spaces to error-msg
+    move return-code to error-rc
+    string 'failed to close meta file (return code: ' error-rc ')'
+        delimited by size into error-msg
+    call 'cobmind-error-log' using 'mmdb2-extract-meta', error-msg
   end-if
+  .
 
-  if buffer = needle-str(needle-char:1)
-    add 1 to needle-char
-  else
-    move 1 to needle-char
-  end-if
 
-  add 1 to file-offset
+open-meta.
+  *> lock mode 2 ("deny write") matches mmdb2-open's shared-read
+  *> semantics, so a metadata scan racing the nightly refresh job's
+  *> write behaves the same way a real lookup's open does.
+  call 'CBL_OPEN_FILE' using database, 1, 2, 0, file-handle
 
-  if needle-char > needle-len
-    set search-done to true
+  if return-code <> 0
+    display 'failed to open meta file (return code: ' return-code ')'
+    move spaces to error-msg
+    move return-code to error-rc
+    string 'failed to open meta file (return code: ' error-rc ')'
+        delimited by size into error-msg
+    call 'cobmind-error-log' using 'mmdb2-extract-meta', error-msg
+    move mmdb2-rc-open-failed to return-code
+    goback
   end-if
   .
 
+*>*********************************************************************
+*> pull the scalar metadata fields out of the flattened map text -
+*> nested values (description, languages) are kept as their raw
+*> flattened text rather than further decomposed.
+*>*********************************************************************
 
-close-meta.
-  call 'CBL_CLOSE_FILE' using file-handle.
+parse-meta-fields.
+  move 'binary_format_major_version' to field-key
+  perform extract-kv-field
+  move function numval(field-value) to mmdb2-meta-major-ver
 
-  if return-code <> 0
-    display 'failed to open meta file (return code: ' return-code ')'
-  end-if
+  move 'binary_format_minor_version' to field-key
+  perform extract-kv-field
+  move function numval(field-value) to mmdb2-meta-minor-ver
+
+  move 'build_epoch' to field-key
+  perform extract-kv-field
+  move function numval(field-value) to mmdb2-meta-build-epoch
+
+  move 'database_type' to field-key
+  perform extract-kv-field
+  move field-value to mmdb2-meta-db-type
+
+  move 'description' to field-key
+  perform extract-kv-field
+  move field-value to mmdb2-meta-description
+
+  move 'languages' to field-key
+  perform extract-kv-field
+  move field-value to mmdb2-meta-languages
+
+  move 'ip_version' to field-key
+  perform extract-kv-field
+  move function numval(field-value) to mmdb2-meta-ip-version
+
+  move 'node_count' to field-key
+  perform extract-kv-field
+  move function numval(field-value) to mmdb2-meta-node-count
+
+  move 'record_size' to field-key
+  perform extract-kv-field
+  move function numval(field-value) to mmdb2-meta-record-size
   .
 
+extract-kv-field.
+  move spaces to field-value
+  move spaces to search-text
+  string function trim(field-key) '=' delimited by size into search-text
+  move function length(function trim(search-text)) to search-len
 
-locate-meta.
-  perform until search-done
-    perform check-needle
+  set found to false
+  move 0 to start-pos
+
+  perform varying scan-idx from 1 by 1
+      until scan-idx > (2048 - search-len) or found
+    if decoded-buf(scan-idx:search-len) = search-text(1:search-len)
+      set found to true
+      compute start-pos = scan-idx + search-len
+    end-if
   end-perform
-  .
 
+  if found
+    move start-pos to end-pos
 
-open-meta.
-  call 'CBL_OPEN_FILE' using database, 1, 0, 0, file-handle
+    if decoded-buf(start-pos:1) = '{'
+      *> a nested map/array value - scan past the matching close brace
+      *> instead of the first ";", which belongs to an entry nested
+      *> inside it, not to this one.
+      move 1 to brace-depth
+      compute brace-scan-start = start-pos + 1
+      perform varying scan-idx from brace-scan-start by 1
+          until scan-idx > 2048 or brace-depth = 0
+        evaluate decoded-buf(scan-idx:1)
+          when '{' add 1 to brace-depth
+          when '}' subtract 1 from brace-depth
+        end-evaluate
+        move scan-idx to end-pos
+      end-perform
+    else
+      perform varying scan-idx from start-pos by 1
+          until scan-idx > 2048 or decoded-buf(scan-idx:1) = ';'
+        move scan-idx to end-pos
+      end-perform
+    end-if
 
-  if return-code <> 0
-    display 'failed to open meta file (return code: ' return-code ')'
-    goback
+    move decoded-buf(start-pos:end-pos - start-pos + 1) to field-value
   end-if
   .
+
+*>*********************************************************************
+
+write-meta-cache.
+  string database delimited by space '_meta' delimited by size
+    into metafile
+
+  open output meta-out
+
+  move spaces to meta-line
+  string
+    'binary_format_major_version=' mmdb2-meta-major-ver ';'
+    'binary_format_minor_version=' mmdb2-meta-minor-ver ';'
+    'build_epoch=' mmdb2-meta-build-epoch ';'
+    'database_type=' function trim(mmdb2-meta-db-type) ';'
+    'description=' function trim(mmdb2-meta-description) ';'
+    delimited by size
+    into meta-line
+  write meta-out-rec from meta-line
+
+  move spaces to meta-line
+  string
+    'languages=' function trim(mmdb2-meta-languages) ';'
+    'ip_version=' mmdb2-meta-ip-version ';'
+    'node_count=' mmdb2-meta-node-count ';'
+    'record_size=' mmdb2-meta-record-size ';'
+    'db_size=' mmdb2-meta-db-size ';'
+    delimited by size
+    into meta-line
+  write meta-out-rec from meta-line
+
+  close meta-out
+  .
