@@ -0,0 +1,51 @@
+       >>source format is free
+*>*********************************************************************
+
+identification division.
+program-id. mmdb2-write-census.
+
+*>*********************************************************************
+*> writes a mmdb2-census-rec's totals out to output-path as a single
+*> "total_nodes=...;total_networks=...;" line, so the refresh/validate
+*> batch job can save one release's counts and hand them to
+*> mmdb2-verify-release to compare against the next release.
+*>*********************************************************************
+
+environment division.
+input-output section.
+
+file-control.
+  select census-out
+    assign dynamic output-path
+    organization line sequential.
+
+data division.
+file section.
+
+fd census-out.
+01 census-out-rec pic x(2048).
+
+working-storage section.
+
+01 out-line  pic x(2048).
+
+linkage section.
+
+01 output-path  pic x(128).
+copy 'mmdb2-census.cpy'.
+
+*>*********************************************************************
+
+procedure division using output-path, mmdb2-census-rec.
+  open output census-out
+
+  move spaces to out-line
+  string
+    'total_nodes=' mmdb2-census-total-nodes ';'
+    'total_networks=' mmdb2-census-total-networks ';'
+    delimited by size
+    into out-line
+  write census-out-rec from out-line
+
+  close census-out
+exit program.
