@@ -0,0 +1,290 @@
+       >>source format is free
+*>*********************************************************************
+
+identification division.
+program-id. mmdb2-cidr-check.
+
+*>*********************************************************************
+*> walks the search tree only as far as a supplied network/prefix
+*> block ("203.0.113.0/24") requires, instead of all the way to a
+*> leaf, so a caller can tell whether that whole block is covered by
+*> a single record, still splits into several deeper records at the
+*> requested prefix length, or is entirely absent from the tree.
+*>*********************************************************************
+
+data division.
+working-storage section.
+
+copy 'mmdb2-retcode.cpy'.
+
+01 ip-part          pic x(45) value spaces.
+01 prefix-part      pic x(4) value spaces.
+01 prefix-len       pic 9(3) value 0.
+
+01 ip-valid-rec     pic x(1).
+   88 ip-is-valid   value 'Y', false 'N'.
+
+01 bitstring        pic x(128).
+01 bit-length       pic 9(3).
+01 bit-idx          pic 9(3).
+01 bit-value        pic 9(1).
+
+01 node-size-bytes  pic 9(2).
+01 search-tree-size pic x(8) comp-x.
+01 data-section-base pic x(8) comp-x.
+
+01 node-index       pic 9(10).
+01 node-offset      pic x(8) comp-x.
+01 record-value     pic 9(10).
+
+01 left-bytes       pic x(4).
+01 right-bytes      pic x(4).
+01 byte-idx         pic 9(2).
+01 one-byte         pic x(1).
+
+01 rd-len-1         pic x(4) comp-x value 1.
+01 rd-flags-0       pic x(4) comp-x value 0.
+
+01 decoded-buf      pic x(2048).
+01 decode-len       pic x(8) comp-x.
+01 data-off         pic x(8) comp-x.
+
+01 read-io-rec      pic x value 'N'.
+   88 read-io-failed value 'Y', false 'N'.
+
+*> MaxMind's combined IPv6 databases store IPv4 networks under the
+*> plain "::/96" range rather than a separate 32-bit tree - a bare
+*> IPv4 network queried against an ip_version=6 database has to be
+*> re-expressed as that mapped 128-bit address (and its prefix length
+*> widened by the same 96 bits) before the walk, the same fallback
+*> mmdb2-lookup-ip applies for a single address.
+01 ipv4-tail-bits   pic x(32).
+
+linkage section.
+
+01 file-handle     pic x(4).
+copy 'mmdb2-meta.cpy'.
+01 cidr-text       pic x(50).
+01 explain-flag    pic x(1).
+copy 'mmdb2-cidr.cpy'.
+01 lang-filter     pic x(8).
+
+*>*********************************************************************
+
+procedure division using file-handle, mmdb2-meta-rec, cidr-text,
+    explain-flag, mmdb2-cidr-result, lang-filter.
+
+  set mmdb2-cidr-absent to true
+  move spaces to mmdb2-cidr-decoded
+
+  perform parse-cidr
+
+  if not ip-is-valid
+    move mmdb2-rc-invalid-ip to return-code
+    goback
+  end-if
+
+  call 'mmdb2-ip-to-bits' using ip-part, bitstring, bit-length
+
+  if mmdb2-meta-ip-version = 6 and bit-length = 32
+    move bitstring(1:32) to ipv4-tail-bits
+    move spaces to bitstring
+    inspect bitstring(1:96) replacing all space by '0'
+    move ipv4-tail-bits to bitstring(97:32)
+    move 128 to bit-length
+    add 96 to prefix-len
+  end-if
+
+  if prefix-len > bit-length
+    move bit-length to prefix-len
+  end-if
+
+  compute node-size-bytes = (mmdb2-meta-record-size * 2) / 8
+  compute search-tree-size =
+      mmdb2-meta-node-count * node-size-bytes
+
+  compute data-section-base = search-tree-size + 16
+
+  move 0 to node-index
+
+  perform varying bit-idx from 1 by 1 until bit-idx > prefix-len
+    move bitstring(bit-idx:1) to bit-value
+    compute node-offset = node-index * node-size-bytes
+
+    perform read-record
+
+    if read-io-failed
+      *> the tree walk itself broke (short read, device error, ...) -
+      *> this is not the same thing as the block simply being absent
+      *> from the tree, so it must not be reported as "absent".
+      move mmdb2-rc-io-error to return-code
+      goback
+    end-if
+
+    if explain-flag = 'Y'
+      display '  bit ' bit-idx ': ' bitstring(bit-idx:1)
+        ' node ' node-index ' -> record ' record-value
+    end-if
+
+    if record-value = mmdb2-meta-node-count
+      set mmdb2-cidr-absent to true
+      move mmdb2-rc-not-found to return-code
+      goback
+    end-if
+
+    if record-value > mmdb2-meta-node-count
+      set mmdb2-cidr-single to true
+      compute data-off =
+          search-tree-size + 16 + record-value - mmdb2-meta-node-count
+
+      call 'mmdb2-decode-data' using file-handle, data-off,
+          decoded-buf, decode-len, lang-filter, data-section-base
+
+      move decoded-buf to mmdb2-cidr-decoded
+      move mmdb2-rc-ok to return-code
+      goback
+    end-if
+
+    move record-value to node-index
+  end-perform
+
+  *> consumed every bit of the requested prefix and the walk is still
+  *> inside an internal node - the block still branches into deeper,
+  *> more specific records.
+  set mmdb2-cidr-split to true
+  move mmdb2-rc-cidr-split to return-code
+  goback
+  .
+
+*>*********************************************************************
+
+parse-cidr.
+  move spaces to ip-part prefix-part
+  move 0 to prefix-len
+  set ip-is-valid to false
+
+  unstring function trim(cidr-text) delimited by '/'
+    into ip-part, prefix-part
+  end-unstring
+
+  call 'mmdb2-validate-ip' using ip-part, ip-valid-rec
+
+  if ip-is-valid
+    if function trim(prefix-part) = spaces
+      set ip-is-valid to false
+    else
+      move function numval(function trim(prefix-part)) to prefix-len
+    end-if
+  end-if
+  .
+
+*>*********************************************************************
+
+read-record.
+  set read-io-failed to false
+
+  evaluate mmdb2-meta-record-size
+    when 24
+      perform varying byte-idx from 1 by 1 until byte-idx > 3
+        call 'CBL_READ_FILE' using file-handle, node-offset, rd-len-1,
+            rd-flags-0, one-byte
+        if return-code not = 0
+          set read-io-failed to true
+        end-if
+        add 1 to node-offset
+        move one-byte to left-bytes(byte-idx:1)
+      end-perform
+
+      if bit-value = 1
+        perform varying byte-idx from 1 by 1 until byte-idx > 3
+          call 'CBL_READ_FILE' using file-handle, node-offset, rd-len-1,
+              rd-flags-0, one-byte
+          if return-code not = 0
+            set read-io-failed to true
+          end-if
+          add 1 to node-offset
+          move one-byte to right-bytes(byte-idx:1)
+        end-perform
+
+        compute record-value =
+            (function ord(right-bytes(1:1)) - 1) * 65536 +
+            (function ord(right-bytes(2:1)) - 1) * 256 +
+            (function ord(right-bytes(3:1)) - 1)
+      else
+        compute record-value =
+            (function ord(left-bytes(1:1)) - 1) * 65536 +
+            (function ord(left-bytes(2:1)) - 1) * 256 +
+            (function ord(left-bytes(3:1)) - 1)
+      end-if
+
+    when 28
+      perform varying byte-idx from 1 by 1 until byte-idx > 7
+        call 'CBL_READ_FILE' using file-handle, node-offset, rd-len-1,
+            rd-flags-0, one-byte
+        if return-code not = 0
+          set read-io-failed to true
+        end-if
+        add 1 to node-offset
+        if byte-idx <= 3
+          move one-byte to left-bytes(byte-idx:1)
+        else
+          if byte-idx = 4
+            move one-byte to left-bytes(4:1)
+          else
+            move one-byte to right-bytes(byte-idx - 4:1)
+          end-if
+        end-if
+      end-perform
+
+      if bit-value = 1
+        compute record-value =
+            function mod(function ord(left-bytes(4:1)) - 1, 16)
+              * 16777216 +
+            (function ord(right-bytes(1:1)) - 1) * 65536 +
+            (function ord(right-bytes(2:1)) - 1) * 256 +
+            (function ord(right-bytes(3:1)) - 1)
+      else
+        compute record-value =
+            (function integer((function ord(left-bytes(4:1)) - 1) / 16))
+              * 16777216 +
+            (function ord(left-bytes(1:1)) - 1) * 65536 +
+            (function ord(left-bytes(2:1)) - 1) * 256 +
+            (function ord(left-bytes(3:1)) - 1)
+      end-if
+
+    when other
+      perform varying byte-idx from 1 by 1 until byte-idx > 4
+        call 'CBL_READ_FILE' using file-handle, node-offset, rd-len-1,
+            rd-flags-0, one-byte
+        if return-code not = 0
+          set read-io-failed to true
+        end-if
+        add 1 to node-offset
+        move one-byte to left-bytes(byte-idx:1)
+      end-perform
+
+      if bit-value = 1
+        perform varying byte-idx from 1 by 1 until byte-idx > 4
+          call 'CBL_READ_FILE' using file-handle, node-offset, rd-len-1,
+              rd-flags-0, one-byte
+          if return-code not = 0
+            set read-io-failed to true
+          end-if
+          add 1 to node-offset
+          move one-byte to right-bytes(byte-idx:1)
+        end-perform
+
+        compute record-value =
+            (function ord(right-bytes(1:1)) - 1) * 16777216 +
+            (function ord(right-bytes(2:1)) - 1) * 65536 +
+            (function ord(right-bytes(3:1)) - 1) * 256 +
+            (function ord(right-bytes(4:1)) - 1)
+      else
+        compute record-value =
+            (function ord(left-bytes(1:1)) - 1) * 16777216 +
+            (function ord(left-bytes(2:1)) - 1) * 65536 +
+            (function ord(left-bytes(3:1)) - 1) * 256 +
+            (function ord(left-bytes(4:1)) - 1)
+      end-if
+  end-evaluate
+  .
