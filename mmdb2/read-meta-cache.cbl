@@ -0,0 +1,172 @@
+       >>source format is free
+*>*********************************************************************
+
+identification division.
+program-id. mmdb2-read-meta-cache.
+
+*>*********************************************************************
+*> reads the "_meta" cache file written by mmdb2-extract-meta back
+*> into mmdb2-meta-rec, so a run that skips re-extraction (because
+*> the cache is already fresh) still has node_count/record_size/
+*> ip_version etc. available for the tree walk.
+*>*********************************************************************
+
+environment division.
+input-output section.
+
+file-control.
+  select meta-in
+    assign dynamic metafile
+    organization line sequential
+    file status is filestatus.
+
+data division.
+file section.
+
+fd meta-in.
+01 meta-in-rec pic x(2048).
+
+working-storage section.
+
+copy 'mmdb2-retcode.cpy'.
+
+01 metafile     pic x(132).
+01 filestatus   pic xx.
+01 decoded-buf  pic x(4096).
+
+01 field-key     pic x(32).
+01 field-value   pic x(256).
+01 search-text   pic x(34).
+01 search-len    pic 9(2).
+01 start-pos     pic 9(5).
+01 end-pos       pic 9(5).
+01 scan-idx      pic 9(5).
+01 brace-depth   pic 9(3).
+01 brace-scan-start pic 9(5).
+01 found-rec     pic x.
+   88 found      value 'Y', false 'N'.
+
+linkage section.
+
+01 database  pic x(128) value spaces.
+copy 'mmdb2-meta.cpy'.
+
+*>*********************************************************************
+
+procedure division using database, mmdb2-meta-rec.
+  string database delimited by space '_meta' delimited by size
+    into metafile
+
+  move spaces to decoded-buf
+
+  open input meta-in
+
+  if filestatus not = '00'
+    move mmdb2-rc-meta-not-found to return-code
+    goback
+  end-if
+
+  perform until filestatus = '10'
+    read meta-in
+      at end move '10' to filestatus
+      not at end
+        string function trim(decoded-buf) delimited by size
+          function trim(meta-in-rec) delimited by size
+          into decoded-buf
+    end-read
+  end-perform
+
+  close meta-in
+
+  perform parse-meta-fields
+  move mmdb2-rc-ok to return-code
+exit program.
+
+*>*********************************************************************
+
+parse-meta-fields.
+  move 'binary_format_major_version' to field-key
+  perform extract-kv-field
+  move function numval(field-value) to mmdb2-meta-major-ver
+
+  move 'binary_format_minor_version' to field-key
+  perform extract-kv-field
+  move function numval(field-value) to mmdb2-meta-minor-ver
+
+  move 'build_epoch' to field-key
+  perform extract-kv-field
+  move function numval(field-value) to mmdb2-meta-build-epoch
+
+  move 'database_type' to field-key
+  perform extract-kv-field
+  move field-value to mmdb2-meta-db-type
+
+  move 'description' to field-key
+  perform extract-kv-field
+  move field-value to mmdb2-meta-description
+
+  move 'languages' to field-key
+  perform extract-kv-field
+  move field-value to mmdb2-meta-languages
+
+  move 'ip_version' to field-key
+  perform extract-kv-field
+  move function numval(field-value) to mmdb2-meta-ip-version
+
+  move 'node_count' to field-key
+  perform extract-kv-field
+  move function numval(field-value) to mmdb2-meta-node-count
+
+  move 'record_size' to field-key
+  perform extract-kv-field
+  move function numval(field-value) to mmdb2-meta-record-size
+
+  move 'db_size' to field-key
+  perform extract-kv-field
+  move function numval(field-value) to mmdb2-meta-db-size
+  .
+
+extract-kv-field.
+  move spaces to field-value
+  move spaces to search-text
+  string function trim(field-key) '=' delimited by size into search-text
+  move function length(function trim(search-text)) to search-len
+
+  set found to false
+  move 0 to start-pos
+
+  perform varying scan-idx from 1 by 1
+      until scan-idx > (4096 - search-len) or found
+    if decoded-buf(scan-idx:search-len) = search-text(1:search-len)
+      set found to true
+      compute start-pos = scan-idx + search-len
+    end-if
+  end-perform
+
+  if found
+    move start-pos to end-pos
+
+    if decoded-buf(start-pos:1) = '{'
+      *> a nested map/array value - scan past the matching close brace
+      *> instead of the first ";", which belongs to an entry nested
+      *> inside it, not to this one.
+      move 1 to brace-depth
+      compute brace-scan-start = start-pos + 1
+      perform varying scan-idx from brace-scan-start by 1
+          until scan-idx > 4096 or brace-depth = 0
+        evaluate decoded-buf(scan-idx:1)
+          when '{' add 1 to brace-depth
+          when '}' subtract 1 from brace-depth
+        end-evaluate
+        move scan-idx to end-pos
+      end-perform
+    else
+      perform varying scan-idx from start-pos by 1
+          until scan-idx > 4096 or decoded-buf(scan-idx:1) = ';'
+        move scan-idx to end-pos
+      end-perform
+    end-if
+
+    move decoded-buf(start-pos:end-pos - start-pos + 1) to field-value
+  end-if
+  .
