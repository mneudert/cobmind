@@ -0,0 +1,209 @@
+       >>source format is free
+*>*********************************************************************
+
+identification division.
+program-id. mmdb2-record-diff.
+
+*>*********************************************************************
+*> field-by-field diff of two already-decoded "key=value;key=value;..."
+*> records (the same flattened shape mmdb2-decode-data produces and
+*> mmdb2-verify-release's extract-kv-field/mmdb2-redact-fields already
+*> scan) - the same-IP-two-databases and two-different-IPs-same-
+*> database cases cobmind.cbl's "--compare"/"--compare-ip" both funnel
+*> through here, since by the time the two records are decoded text
+*> neither case needs telling apart any further. walks record-a's
+*> fields looking each one up by name in record-b (CHANGED when the
+*> value differs, REMOVED when record-b has no such field), then walks
+*> record-b's fields the same way against record-a to catch fields
+*> record-a never had at all (ADDED) - so an analyst sees exactly what
+*> moved between the two lookups without running cobmind twice and
+*> comparing DISPLAY output by eye.
+*>*********************************************************************
+
+data division.
+working-storage section.
+
+01 scan-remaining   pic x(2048).
+01 semi-pos         pic 9(05).
+01 one-token        pic x(2048).
+01 token-eq-pos     pic 9(03).
+01 token-key        pic x(64).
+01 token-value      pic x(2000).
+
+01 search-text      pic x(66).
+01 search-len       pic 9(02).
+01 start-pos        pic 9(05).
+01 end-pos          pic 9(05).
+01 scan-idx         pic 9(05).
+01 brace-depth      pic 9(03).
+01 brace-scan-start pic 9(5).
+01 found-rec        pic x.
+   88 found         value 'Y', false 'N'.
+01 other-value      pic x(2000).
+
+01 other-value-source pic x(2048).
+01 diff-count       pic 9(05) value 0.
+
+linkage section.
+
+01 record-a    pic x(2048).
+01 label-a     pic x(192).
+01 record-b    pic x(2048).
+01 label-b     pic x(192).
+
+*>*********************************************************************
+
+procedure division using record-a, label-a, record-b, label-b.
+  display 'comparing: ' function trim(label-a) '  vs  '
+      function trim(label-b)
+
+  move function trim(record-a) to scan-remaining
+  perform diff-next-a-field until scan-remaining = spaces
+
+  move function trim(record-b) to scan-remaining
+  perform diff-next-b-field until scan-remaining = spaces
+
+  if diff-count = 0
+    display 'no field differences found'
+  else
+    display diff-count ' field difference(s) found'
+  end-if
+
+  move 0 to return-code
+exit program.
+
+*>*********************************************************************
+*> pop one "key=value" token off the front of scan-remaining, up to
+*> (not including) the next ';' - the same comma-list-popping shape
+*> mmdb2-redact-fields' mask-next-field already uses, just split on
+*> ';' instead of ',' to match how mmdb2-decode-data terminates each
+*> field.
+*>*********************************************************************
+
+pop-next-token.
+  move 0 to semi-pos
+  inspect scan-remaining tallying semi-pos
+      for characters before initial ';'
+
+  if semi-pos > 0 and semi-pos < length of scan-remaining
+    move scan-remaining(1:semi-pos) to one-token
+    move function trim(scan-remaining(semi-pos + 2:)) to scan-remaining
+  else
+    move scan-remaining to one-token
+    move spaces to scan-remaining
+  end-if
+
+  move function trim(one-token) to one-token
+  .
+
+split-token.
+  move 0 to token-eq-pos
+  inspect one-token tallying token-eq-pos
+      for characters before initial '='
+
+  move spaces to token-key
+  move spaces to token-value
+
+  if token-eq-pos > 0 and token-eq-pos < length of one-token
+    move one-token(1:token-eq-pos) to token-key
+    move one-token(token-eq-pos + 2:) to token-value
+  end-if
+  .
+
+*>*********************************************************************
+*> find-field-value(field name, source text) - the same find-key/scan-
+*> to-';' idiom mmdb2-verify-release's extract-kv-field established,
+*> shared here for both diff directions rather than copy-pasted twice.
+*>*********************************************************************
+
+find-field-value.
+  move spaces to search-text
+  string function trim(token-key) '=' delimited by size into search-text
+  move function length(function trim(search-text)) to search-len
+
+  set found to false
+  move 0 to start-pos
+  move spaces to other-value
+
+  perform varying scan-idx from 1 by 1
+      until scan-idx > (2048 - search-len) or found
+    if other-value-source(scan-idx:search-len) = search-text(1:search-len)
+      set found to true
+      compute start-pos = scan-idx + search-len
+    end-if
+  end-perform
+
+  if found
+    move start-pos to end-pos
+
+    if other-value-source(start-pos:1) = '{'
+      *> a nested map/array value - scan past the matching close brace
+      *> instead of the first ";", which belongs to an entry nested
+      *> inside it, not to this one.
+      move 1 to brace-depth
+      compute brace-scan-start = start-pos + 1
+      perform varying scan-idx from brace-scan-start by 1
+          until scan-idx > 2048 or brace-depth = 0
+        evaluate other-value-source(scan-idx:1)
+          when '{' add 1 to brace-depth
+          when '}' subtract 1 from brace-depth
+        end-evaluate
+        move scan-idx to end-pos
+      end-perform
+    else
+      perform varying scan-idx from start-pos by 1
+          until scan-idx > 2048 or other-value-source(scan-idx:1) = ';'
+        move scan-idx to end-pos
+      end-perform
+    end-if
+
+    move function trim(other-value-source(start-pos:end-pos - start-pos + 1))
+        to other-value
+  end-if
+  .
+
+*>*********************************************************************
+
+diff-next-a-field.
+  perform pop-next-token
+
+  if one-token not = spaces
+    perform split-token
+
+    if token-key not = spaces
+      move record-b to other-value-source
+      perform find-field-value
+
+      if not found
+        display '  REMOVED  ' function trim(token-key) ': '
+            function trim(token-value)
+        add 1 to diff-count
+      else
+        if function trim(other-value) not = function trim(token-value)
+          display '  CHANGED  ' function trim(token-key) ': '
+              function trim(token-value) ' -> ' function trim(other-value)
+          add 1 to diff-count
+        end-if
+      end-if
+    end-if
+  end-if
+  .
+
+diff-next-b-field.
+  perform pop-next-token
+
+  if one-token not = spaces
+    perform split-token
+
+    if token-key not = spaces
+      move record-a to other-value-source
+      perform find-field-value
+
+      if not found
+        display '  ADDED    ' function trim(token-key) ': '
+            function trim(token-value)
+        add 1 to diff-count
+      end-if
+    end-if
+  end-if
+  .
