@@ -0,0 +1,165 @@
+       >>source format is free
+*>*********************************************************************
+
+identification division.
+program-id. mmdb2-split-batch.
+
+*>*********************************************************************
+*> partitions a "--batch"-style IP list into num-chunks roughly-equal,
+*> contiguous chunk files (input-file with "_partNNN" appended, same
+*> "_results"/"_ckpt" suffix convention mmdb2-batch-lookup already
+*> uses), so a multi-million-line overnight run can be handed to
+*> num-chunks separate mmdb2-open handles instead of one long
+*> sequential pass. Each chunk keeps its slice of the input in its
+*> original order, and chunks are laid out in input order (chunk 1 has
+*> the first lines, chunk 2 the next, and so on), so mmdb2-merge-
+*> results can put the num-chunks "_partNNN_results" files it finds
+*> back together in the original input order just by reading them in
+*> chunk-number order. run as its own job step ahead of the parallel
+*> lookup steps: input-file and num-chunks are given as the first two
+*> command-line arguments.
+*>*********************************************************************
+
+environment division.
+input-output section.
+
+file-control.
+  select split-in
+    assign dynamic input-file
+    organization line sequential
+    file status is split-in-status.
+
+  select split-out
+    assign dynamic chunk-file
+    organization line sequential
+    file status is split-out-status.
+
+data division.
+file section.
+
+fd split-in.
+01 split-in-rec  pic x(128).
+
+fd split-out.
+01 split-out-rec pic x(128).
+
+working-storage section.
+
+copy 'mmdb2-retcode.cpy'.
+
+01 input-file        pic x(128) value spaces.
+01 num-chunks-raw    pic x(3) value spaces.
+01 num-chunks        pic 9(3) value 0.
+
+01 split-in-status   pic xx value spaces.
+01 split-out-status  pic xx value spaces.
+
+01 chunk-file        pic x(132) value spaces.
+01 chunk-suffix      pic 9(3) value 0.
+
+01 total-lines           pic 9(10) value 0.
+01 lines-per-chunk       pic 9(10) value 0.
+01 lines-written-chunk   pic 9(10) value 0.
+01 lines-written-total   pic 9(10) value 0.
+01 current-chunk         pic 9(3) value 0.
+01 chunk-is-open-rec     pic x value 'N'.
+   88 chunk-is-open      value 'Y', false 'N'.
+
+*>*********************************************************************
+
+procedure division.
+  accept input-file from argument-value
+  accept num-chunks-raw from argument-value
+  move function numval(function trim(num-chunks-raw)) to num-chunks
+
+  if num-chunks = 0
+    display 'invalid chunk count: ' function trim(num-chunks-raw)
+    move mmdb2-rc-bad-argument to return-code
+    goback
+  end-if
+
+  perform count-input-lines
+
+  if total-lines = 0
+    display 'input file is empty or unreadable: '
+        function trim(input-file)
+    move mmdb2-rc-io-error to return-code
+    goback
+  end-if
+
+  compute lines-per-chunk =
+      (total-lines + num-chunks - 1) / num-chunks
+
+  perform split-input-lines
+
+  display 'split complete: ' total-lines ' line(s) into ' num-chunks
+      ' chunk(s) of up to ' lines-per-chunk ' line(s) each'
+
+  move mmdb2-rc-ok to return-code
+stop run.
+
+*>*********************************************************************
+
+count-input-lines.
+  move 0 to total-lines
+  open input split-in
+
+  if split-in-status = '00'
+    perform until split-in-status = '10'
+      read split-in
+        at end move '10' to split-in-status
+        not at end add 1 to total-lines
+      end-read
+    end-perform
+
+    close split-in
+  end-if
+  .
+
+split-input-lines.
+  move 0 to lines-written-total
+  set chunk-is-open to false
+
+  open input split-in
+
+  perform until split-in-status = '10'
+    read split-in
+      at end move '10' to split-in-status
+      not at end perform write-to-current-chunk
+    end-read
+  end-perform
+
+  close split-in
+
+  if chunk-is-open
+    close split-out
+  end-if
+  .
+
+write-to-current-chunk.
+  if not chunk-is-open
+  or lines-written-chunk >= lines-per-chunk
+    perform open-next-chunk
+  end-if
+
+  write split-out-rec from split-in-rec
+  add 1 to lines-written-chunk
+  add 1 to lines-written-total
+  .
+
+open-next-chunk.
+  if chunk-is-open
+    close split-out
+  end-if
+
+  add 1 to current-chunk
+  move current-chunk to chunk-suffix
+
+  move spaces to chunk-file
+  string function trim(input-file) '_part' chunk-suffix
+      delimited by size into chunk-file
+
+  open output split-out
+  set chunk-is-open to true
+  move 0 to lines-written-chunk
+  .
