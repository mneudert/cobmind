@@ -0,0 +1,266 @@
+       >>source format is free
+*>*********************************************************************
+
+identification division.
+program-id. mmdb2-batch-lookup.
+
+*>*********************************************************************
+*> reads one IP literal per line from batch-file, validates and looks
+*> each one up against the already-open database-handle, and writes a
+*> comma-separated results file (named batch-file with "_results"
+*> appended, mirroring the "_meta" cache-file naming convention) with
+*> one row per input line: ip,reason,network,prefix_len,record.
+*>
+*> a checkpoint file (batch-file with "_ckpt" appended) records how
+*> many input lines have been accounted for, updated every
+*> ckpt-interval lines and once more at end of run. A run that starts
+*> while an "IN-PROGRESS" checkpoint from an earlier, interrupted run
+*> is still sitting there skips straight past the lines that run
+*> already accounted for and appends to the same results file, rather
+*> than reprocessing a batch file that can run for hours from line
+*> one. A checkpoint left "DONE" (or absent) means the next run starts
+*> clean, same as before this feature existed.
+*>*********************************************************************
+
+environment division.
+input-output section.
+
+file-control.
+  select batch-in
+    assign dynamic batch-file
+    organization line sequential
+    file status is batch-status.
+
+  select batch-out
+    assign dynamic results-file
+    organization line sequential
+    file status is results-status.
+
+  select ckpt-file
+    assign dynamic checkpoint-file
+    organization line sequential
+    file status is ckpt-status.
+
+data division.
+file section.
+
+fd batch-in.
+01 batch-in-rec  pic x(45).
+
+fd batch-out.
+01 batch-out-rec pic x(2048).
+
+fd ckpt-file.
+01 ckpt-file-rec pic x(64).
+
+working-storage section.
+
+copy 'mmdb2-retcode.cpy'.
+copy 'mmdb2-result.cpy'.
+
+01 results-file      pic x(132).
+01 checkpoint-file    pic x(132).
+01 batch-status      pic xx value spaces.
+01 results-status    pic xx value spaces.
+01 ckpt-status       pic xx value spaces.
+
+01 ip-text           pic x(45).
+01 ip-valid-rec       pic x(1).
+   88 ip-is-valid     value 'Y', false 'N'.
+
+01 reason-text        pic x(16).
+01 out-line           pic x(2048).
+01 line-count         pic 9(10) value 0.
+
+*> checkpointing is flushed every this-many lines, not every line, so
+*> a multi-million-line batch file isn't paying for an open/write/close
+*> on the checkpoint file once per address.
+01 ckpt-interval      pic 9(5) value 100.
+
+01 ckpt-exists-rec     pic x.
+   88 ckpt-exists      value 'Y', false 'N'.
+
+01 ckpt-status-field   pic x(12).
+01 ckpt-lines-field    pic 9(10).
+01 resuming-rec        pic x.
+   88 is-resuming      value 'Y', false 'N'.
+
+01 lines-read          pic 9(10) value 0.
+01 resume-line-count   pic 9(10) value 0.
+01 skip-count          pic 9(10) value 0.
+
+linkage section.
+
+01 file-handle   pic x(4).
+copy 'mmdb2-meta.cpy'.
+01 batch-file    pic x(128).
+01 explain-flag  pic x(1).
+01 lang-filter   pic x(8).
+
+*>*********************************************************************
+
+procedure division using file-handle, mmdb2-meta-rec, batch-file,
+    explain-flag, lang-filter.
+  move spaces to results-file
+  string function trim(batch-file) '_results' delimited by size
+    into results-file
+
+  move spaces to checkpoint-file
+  string function trim(batch-file) '_ckpt' delimited by size
+    into checkpoint-file
+
+  perform read-checkpoint
+
+  open input batch-in
+
+  if batch-status not = '00'
+    display 'failed to open batch file: ' function trim(batch-file)
+    move mmdb2-rc-io-error to return-code
+    goback
+  end-if
+
+  if is-resuming
+    display 'resuming batch at line ' resume-line-count
+        ' (checkpoint found: ' function trim(checkpoint-file) ')'
+    open extend batch-out
+    perform skip-checkpointed-lines
+  else
+    open output batch-out
+
+    move spaces to out-line
+    move 'ip,reason,network,prefix_len,record' to out-line
+    write batch-out-rec from out-line
+  end-if
+
+  perform until batch-status = '10'
+    read batch-in
+      at end move '10' to batch-status
+      not at end
+        add 1 to lines-read
+        perform process-batch-line
+        perform maybe-checkpoint
+    end-read
+  end-perform
+
+  close batch-in
+  close batch-out
+
+  move 'DONE' to ckpt-status-field
+  perform write-checkpoint
+
+  display 'batch complete: ' line-count ' address(es) processed'
+  display 'results written to: ' function trim(results-file)
+
+  move mmdb2-rc-ok to return-code
+exit program.
+
+*>*********************************************************************
+
+read-checkpoint.
+  move 0 to resume-line-count
+  set is-resuming to false
+
+  call 'cobmind-file-exists' using checkpoint-file, ckpt-exists-rec
+
+  if ckpt-exists
+    open input ckpt-file
+
+    read ckpt-file
+      at end continue
+      not at end
+        unstring ckpt-file-rec delimited by ','
+          into ckpt-status-field, ckpt-lines-field
+
+        if function trim(ckpt-status-field) = 'IN-PROGRESS'
+          move ckpt-lines-field to resume-line-count
+          set is-resuming to true
+        end-if
+    end-read
+
+    close ckpt-file
+  end-if
+  .
+
+*>*********************************************************************
+*> a resumed run re-reads, but does not reprocess, the lines the
+*> checkpoint already accounted for, so line numbers in a subsequent
+*> "lines-read" stay aligned with the checkpoint's meaning.
+*>*********************************************************************
+
+skip-checkpointed-lines.
+  move 0 to skip-count
+
+  perform until skip-count >= resume-line-count or batch-status = '10'
+    read batch-in
+      at end move '10' to batch-status
+      not at end
+        add 1 to skip-count
+        add 1 to lines-read
+    end-read
+  end-perform
+  .
+
+maybe-checkpoint.
+  if function mod(lines-read, ckpt-interval) = 0
+    move 'IN-PROGRESS' to ckpt-status-field
+    perform write-checkpoint
+  end-if
+  .
+
+write-checkpoint.
+  move lines-read to ckpt-lines-field
+
+  open output ckpt-file
+
+  move spaces to ckpt-file-rec
+  string function trim(ckpt-status-field) ',' ckpt-lines-field
+    delimited by size into ckpt-file-rec
+  write ckpt-file-rec
+
+  close ckpt-file
+  .
+
+*>*********************************************************************
+
+process-batch-line.
+  move function trim(batch-in-rec) to ip-text
+
+  if ip-text not = spaces
+    add 1 to line-count
+
+    move spaces to mmdb2-lookup-result
+    move 'ER' to mmdb2-result-reason
+
+    call 'mmdb2-validate-ip' using ip-text, ip-valid-rec
+
+    if ip-is-valid
+      call 'mmdb2-lookup-ip' using file-handle, mmdb2-meta-rec, ip-text,
+          explain-flag, mmdb2-lookup-result, lang-filter
+    else
+      move 'invalid ip address' to mmdb2-result-decoded
+    end-if
+
+    perform write-result-row
+  end-if
+  .
+
+write-result-row.
+  evaluate true
+    when mmdb2-reason-ok           move 'OK'          to reason-text
+    when mmdb2-reason-not-found    move 'NOT_FOUND'   to reason-text
+    when mmdb2-reason-reserved     move 'RESERVED'    to reason-text
+    when mmdb2-reason-empty-alias  move 'EMPTY_ALIAS' to reason-text
+    when other                     move 'ERROR'       to reason-text
+  end-evaluate
+
+  move spaces to out-line
+  string
+    function trim(ip-text) ','
+    function trim(reason-text) ','
+    function trim(mmdb2-result-network) ','
+    mmdb2-result-prefix-len ','
+    function trim(mmdb2-result-decoded)
+    delimited by size
+    into out-line
+  write batch-out-rec from out-line
+  .
