@@ -7,6 +7,42 @@ program-id. mmdb2-open.
 *>*********************************************************************
 
 data division.
+working-storage section.
+
+copy 'mmdb2-retcode.cpy'.
+
+*> a ".mmdb.gz" archive is decompressed once, alongside the archive,
+*> to its own ".mmdb" sibling before the real open, so an operator can
+*> point "-d" straight at an archived monthly release instead of
+*> unpacking it by hand first.
+01 work-file    pic x(128) value spaces.
+01 fname-len    pic 9(3) value 0.
+01 gz-suffix    pic x(3) value spaces.
+01 gz-cmd       pic x(280) value spaces.
+
+*> CBL_OPEN_FILE's third argument is the deny/lock mode: 2 requests
+*> "deny write" (shared read, exclusive write) instead of the runtime
+*> default, so a concurrent interactive lookup and the nightly
+*> database-refresh job's write don't race against each other - a
+*> refresh mid-write holds the file for write and our open here either
+*> waits or fails cleanly instead of silently reading a half-written
+*> file. A handful of short retries covers the ordinary case of a
+*> refresh job finishing within a few seconds of us trying to open.
+01 open-lock-mode    pic 9(1) value 2.
+01 open-attempt      pic 9(2) value 0.
+01 max-open-attempts pic 9(2) value 5.
+01 retry-wait-secs   pic 9(4) comp-x value 1.
+
+01 error-msg          pic x(256) value spaces.
+
+*> a filename that reaches here can originate from the database-list
+*> file, the alias registry, or the config file/environment (none of
+*> which restrict it to shell-metacharacter-free text) and is
+*> interpolated into a shell command below - refuse to build that
+*> command at all if any of these turn up, rather than trying to
+*> escape them.
+01 unsafe-char-count  pic 9(3) value 0.
+
 linkage section.
 
 01 database  pic x(4).
@@ -15,9 +51,68 @@ linkage section.
 *>*********************************************************************
 
 procedure division using filename, database.
-  call 'CBL_OPEN_FILE' using filename, 1, 0, 0, database
+  move function trim(filename) to work-file
+  move function length(function trim(filename)) to fname-len
+
+  if fname-len > 3
+    move filename(fname-len - 2:3) to gz-suffix
+
+    if function lower-case(gz-suffix) = '.gz'
+      move filename(1:fname-len - 3) to work-file
+      perform decompress-gz-archive
+    end-if
+  end-if
+
+  move 0 to open-attempt
+
+  perform until return-code = 0 or open-attempt >= max-open-attempts
+    add 1 to open-attempt
+    call 'CBL_OPEN_FILE' using work-file, 1, open-lock-mode, 0, database
+
+    if return-code <> 0 and open-attempt < max-open-attempts
+      call 'C$SLEEP' using retry-wait-secs
+    end-if
+  end-perform
 
   if return-code <> 0
     display 'failed to open file (return code: ' return-code ')'
+    move spaces to error-msg
+    string 'failed to open file: ' function trim(work-file)
+        delimited by size into error-msg
+    call 'cobmind-error-log' using 'mmdb2-open', error-msg
+    move mmdb2-rc-open-failed to return-code
+  else
+    move mmdb2-rc-ok to return-code
   end-if
 exit program.
+
+*>*********************************************************************
+
+decompress-gz-archive.
+  move 0 to unsafe-char-count
+  inspect filename tallying unsafe-char-count for all '"'
+  inspect filename tallying unsafe-char-count for all '`'
+  inspect filename tallying unsafe-char-count for all '$'
+  inspect filename tallying unsafe-char-count for all ';'
+  inspect filename tallying unsafe-char-count for all '|'
+  inspect filename tallying unsafe-char-count for all '&'
+  inspect filename tallying unsafe-char-count for all '<'
+  inspect filename tallying unsafe-char-count for all '>'
+  inspect filename tallying unsafe-char-count for all '\'
+  inspect filename tallying unsafe-char-count for all "'"
+
+  if unsafe-char-count > 0
+    display 'refusing to decompress - unsafe characters in path: '
+        function trim(filename)
+    move spaces to error-msg
+    string 'refusing to decompress (unsafe path): '
+        function trim(filename) delimited by size into error-msg
+    call 'cobmind-error-log' using 'mmdb2-open', error-msg
+  else
+    move spaces to gz-cmd
+    string 'gzip -dkf "' function trim(filename) '"'
+        delimited by size into gz-cmd
+
+    call 'SYSTEM' using gz-cmd
+  end-if
+  .
