@@ -0,0 +1,89 @@
+       >>source format is free
+*>*********************************************************************
+
+identification division.
+program-id. mmdb2-check-imbalance.
+
+*>*********************************************************************
+*> flags a database whose search tree is unusually deep for its
+*> node_count - a bad vendor build has occasionally shown up as a tree
+*> that keeps branching well past the depth a balanced binary trie
+*> covering node_count nodes would need, well before it starts
+*> producing customer-visible location errors. Takes the by-prefix
+*> distribution an mmdb2-census walk already produced (no separate
+*> tree walk of its own) and threshold-pct, the percentage of networks
+*> an operator is willing to see past the expected depth before this
+*> is worth paging on.
+*>*********************************************************************
+
+data division.
+working-storage section.
+
+01 expected-depth    pic 9(3) value 0.
+01 node-ceiling       pic 9(10) value 1.
+01 deep-network-count pic 9(10) value 0.
+01 imbalance-ix       pic 9(3).
+01 imbalance-prefix   pic 9(3).
+
+linkage section.
+
+copy 'mmdb2-meta.cpy'.
+copy 'mmdb2-census.cpy'.
+01 threshold-pct     pic 9(3).
+01 imbalance-flag    pic x(1).
+   88 tree-is-imbalanced  value 'Y', false 'N'.
+01 over-pct          pic 9(3).
+
+*>*********************************************************************
+
+procedure division using mmdb2-meta-rec, mmdb2-census-rec,
+    threshold-pct, imbalance-flag, over-pct.
+
+  perform compute-expected-depth
+  perform count-deep-networks
+
+  if mmdb2-census-total-networks > 0
+    compute over-pct rounded =
+        deep-network-count * 100 / mmdb2-census-total-networks
+  else
+    move 0 to over-pct
+  end-if
+
+  if over-pct > threshold-pct
+    set tree-is-imbalanced to true
+  else
+    set tree-is-imbalanced to false
+  end-if
+
+  goback
+  .
+
+*>*********************************************************************
+
+compute-expected-depth.
+  *> smallest depth d such that 2**d covers every node - the depth a
+  *> perfectly balanced binary trie holding node_count nodes would need.
+  move 0 to expected-depth
+  move 1 to node-ceiling
+
+  perform until node-ceiling >= mmdb2-meta-node-count
+    compute node-ceiling = node-ceiling * 2
+    add 1 to expected-depth
+  end-perform
+  .
+
+count-deep-networks.
+  *> one extra bit of slack past expected-depth is normal CIDR
+  *> aggregation noise, not imbalance - only count what goes deeper
+  *> than that.
+  move 0 to deep-network-count
+
+  perform varying imbalance-ix from 1 by 1 until imbalance-ix > 129
+    compute imbalance-prefix = imbalance-ix - 1
+
+    if mmdb2-census-prefix-count(imbalance-ix) > 0
+    and imbalance-prefix > expected-depth + 1
+      add mmdb2-census-prefix-count(imbalance-ix) to deep-network-count
+    end-if
+  end-perform
+  .
