@@ -0,0 +1,336 @@
+       >>source format is free
+*>*********************************************************************
+
+identification division.
+program-id. mmdb2-lookup-ip.
+
+*>*********************************************************************
+*> walks the MaxMind binary search tree node by node, driven by
+*> node_count/record_size out of the decoded metadata, until it hits
+*> a data pointer or a "not found" leaf. explain-flag ('Y'/'N') turns
+*> on a bit-by-bit trace of the walk for --explain.
+*>*********************************************************************
+
+data division.
+working-storage section.
+
+copy 'mmdb2-retcode.cpy'.
+
+01 bitstring        pic x(128).
+01 bit-length       pic 9(3).
+01 bit-idx          pic 9(3).
+01 bit-value        pic 9(1).
+
+01 node-size-bytes  pic 9(2).
+01 search-tree-size pic x(8) comp-x.
+01 data-section-base pic x(8) comp-x.
+
+01 node-index       pic 9(10).
+01 node-offset      pic x(8) comp-x.
+01 record-value     pic 9(10).
+
+01 left-bytes       pic x(4).
+01 right-bytes      pic x(4).
+01 byte-idx         pic 9(2).
+01 one-byte         pic x(1).
+
+*> CBL_READ_FILE writes the actual byte count back through its length
+*> argument - a literal used there is shared storage across every call
+*> site using that same literal value, so pass named items, not
+*> literals.
+01 rd-len-1         pic x(4) comp-x value 1.
+01 rd-flags-0       pic x(4) comp-x value 0.
+
+01 decoded-buf      pic x(2048).
+01 decode-len       pic x(8) comp-x.
+
+01 reserved-rec     pic x.
+   88 is-reserved   value 'Y', false 'N'.
+
+*> 172.16.0.0/12 covers second octets 16 through 31 - too wide a span
+*> for a literal prefix compare, so the octet is pulled out and
+*> compared numerically instead.
+01 second-octet-text pic x(3) value spaces.
+01 second-octet-num  pic 9(3) value 0.
+01 second-octet-dot  pic 9(2) value 0.
+
+01 read-io-rec      pic x value 'N'.
+   88 read-io-failed value 'Y', false 'N'.
+
+*> MaxMind's combined IPv6 databases (City, ASN, ...) store IPv4
+*> networks under the plain "::/96" range rather than walking a
+*> separate 32-bit tree - a bare IPv4 literal queried against an
+*> ip_version=6 database has to be re-expressed as that mapped 128-bit
+*> address before the walk, or every such lookup would come back
+*> not-found even though the network is really in the tree.
+01 ipv4-tail-bits   pic x(32).
+
+linkage section.
+
+01 file-handle     pic x(4).
+copy 'mmdb2-meta.cpy'.
+01 ip-text         pic x(45).
+01 explain-flag    pic x(1).
+copy 'mmdb2-result.cpy'.
+01 lang-filter     pic x(8).
+
+*>*********************************************************************
+
+procedure division using file-handle, mmdb2-meta-rec, ip-text,
+    explain-flag, mmdb2-lookup-result, lang-filter.
+
+  move 'ER' to mmdb2-result-reason
+  move spaces to mmdb2-result-network
+  move 0 to mmdb2-result-prefix-len
+  move 0 to mmdb2-result-data-off
+  move spaces to mmdb2-result-decoded
+  move ip-text to mmdb2-result-network
+
+  perform check-reserved-range
+
+  if is-reserved
+    move 'RS' to mmdb2-result-reason
+    move mmdb2-rc-reserved-range to return-code
+    goback
+  end-if
+
+  call 'mmdb2-ip-to-bits' using ip-text, bitstring, bit-length
+
+  if mmdb2-meta-ip-version = 6 and bit-length = 32
+    move bitstring(1:32) to ipv4-tail-bits
+    move spaces to bitstring
+    inspect bitstring(1:96) replacing all space by '0'
+    move ipv4-tail-bits to bitstring(97:32)
+    move 128 to bit-length
+  end-if
+
+  compute node-size-bytes = (mmdb2-meta-record-size * 2) / 8
+  compute search-tree-size =
+      mmdb2-meta-node-count * node-size-bytes
+
+  compute data-section-base = search-tree-size + 16
+
+  move 0 to node-index
+
+  perform varying bit-idx from 1 by 1 until bit-idx > bit-length
+    move bitstring(bit-idx:1) to bit-value
+    move node-index to node-offset
+    compute node-offset = node-index * node-size-bytes
+
+    perform read-record
+
+    if read-io-failed
+      *> the tree walk itself broke (short read, device error, ...) -
+      *> this is not the same thing as the address simply being absent
+      *> from the tree, so it must not be reported as a miss.
+      move 'ER' to mmdb2-result-reason
+      move mmdb2-rc-io-error to return-code
+      goback
+    end-if
+
+    if explain-flag = 'Y'
+      display '  bit ' bit-idx ': ' bitstring(bit-idx:1)
+        ' node ' node-index ' -> record ' record-value
+    end-if
+
+    if record-value = mmdb2-meta-node-count
+      move 'NF' to mmdb2-result-reason
+      move mmdb2-rc-not-found to return-code
+      move bit-idx to mmdb2-result-prefix-len
+      goback
+    end-if
+
+    if record-value > mmdb2-meta-node-count
+      move bit-idx to mmdb2-result-prefix-len
+      compute mmdb2-result-data-off =
+          search-tree-size + 16 + record-value - mmdb2-meta-node-count
+
+      call 'mmdb2-decode-data' using file-handle,
+          mmdb2-result-data-off, decoded-buf, decode-len, lang-filter,
+          data-section-base
+
+      move decoded-buf to mmdb2-result-decoded
+      move 'OK' to mmdb2-result-reason
+      move mmdb2-rc-ok to return-code
+      goback
+    end-if
+
+    move record-value to node-index
+  end-perform
+
+  *> ran out of address bits while still inside the tree - treat as
+  *> an alias/empty node rather than a genuine miss.
+  move 'EA' to mmdb2-result-reason
+  move mmdb2-rc-not-found to return-code
+  goback
+  .
+
+*>*********************************************************************
+
+read-record.
+  set read-io-failed to false
+
+  evaluate mmdb2-meta-record-size
+    when 24
+      perform varying byte-idx from 1 by 1 until byte-idx > 3
+        call 'CBL_READ_FILE' using file-handle, node-offset, rd-len-1,
+            rd-flags-0, one-byte
+        if return-code not = 0
+          set read-io-failed to true
+        end-if
+        add 1 to node-offset
+        move one-byte to left-bytes(byte-idx:1)
+      end-perform
+
+      if bit-value = 1
+        perform varying byte-idx from 1 by 1 until byte-idx > 3
+          call 'CBL_READ_FILE' using file-handle, node-offset, rd-len-1,
+              rd-flags-0, one-byte
+          if return-code not = 0
+            set read-io-failed to true
+          end-if
+          add 1 to node-offset
+          move one-byte to right-bytes(byte-idx:1)
+        end-perform
+
+        compute record-value =
+            (function ord(right-bytes(1:1)) - 1) * 65536 +
+            (function ord(right-bytes(2:1)) - 1) * 256 +
+            (function ord(right-bytes(3:1)) - 1)
+      else
+        compute record-value =
+            (function ord(left-bytes(1:1)) - 1) * 65536 +
+            (function ord(left-bytes(2:1)) - 1) * 256 +
+            (function ord(left-bytes(3:1)) - 1)
+      end-if
+
+    when 28
+      perform varying byte-idx from 1 by 1 until byte-idx > 7
+        call 'CBL_READ_FILE' using file-handle, node-offset, rd-len-1,
+            rd-flags-0, one-byte
+        if return-code not = 0
+          set read-io-failed to true
+        end-if
+        add 1 to node-offset
+        if byte-idx <= 3
+          move one-byte to left-bytes(byte-idx:1)
+        else
+          if byte-idx = 4
+            move one-byte to left-bytes(4:1)
+          else
+            move one-byte to right-bytes(byte-idx - 4:1)
+          end-if
+        end-if
+      end-perform
+
+      if bit-value = 1
+        compute record-value =
+            function mod(function ord(left-bytes(4:1)) - 1, 16)
+              * 16777216 +
+            (function ord(right-bytes(1:1)) - 1) * 65536 +
+            (function ord(right-bytes(2:1)) - 1) * 256 +
+            (function ord(right-bytes(3:1)) - 1)
+      else
+        compute record-value =
+            (function integer((function ord(left-bytes(4:1)) - 1) / 16))
+              * 16777216 +
+            (function ord(left-bytes(1:1)) - 1) * 65536 +
+            (function ord(left-bytes(2:1)) - 1) * 256 +
+            (function ord(left-bytes(3:1)) - 1)
+      end-if
+
+    when other
+      perform varying byte-idx from 1 by 1 until byte-idx > 4
+        call 'CBL_READ_FILE' using file-handle, node-offset, rd-len-1,
+            rd-flags-0, one-byte
+        if return-code not = 0
+          set read-io-failed to true
+        end-if
+        add 1 to node-offset
+        move one-byte to left-bytes(byte-idx:1)
+      end-perform
+
+      if bit-value = 1
+        perform varying byte-idx from 1 by 1 until byte-idx > 4
+          call 'CBL_READ_FILE' using file-handle, node-offset, rd-len-1,
+              rd-flags-0, one-byte
+          if return-code not = 0
+            set read-io-failed to true
+          end-if
+          add 1 to node-offset
+          move one-byte to right-bytes(byte-idx:1)
+        end-perform
+
+        compute record-value =
+            (function ord(right-bytes(1:1)) - 1) * 16777216 +
+            (function ord(right-bytes(2:1)) - 1) * 65536 +
+            (function ord(right-bytes(3:1)) - 1) * 256 +
+            (function ord(right-bytes(4:1)) - 1)
+      else
+        compute record-value =
+            (function ord(left-bytes(1:1)) - 1) * 16777216 +
+            (function ord(left-bytes(2:1)) - 1) * 65536 +
+            (function ord(left-bytes(3:1)) - 1) * 256 +
+            (function ord(left-bytes(4:1)) - 1)
+      end-if
+  end-evaluate
+  .
+
+check-reserved-range.
+  *> short-circuit the well-known documented/private/bogon ranges so
+  *> they never get confused with a genuine tree "not found" result.
+  set is-reserved to false
+
+  if ip-text(1:3) = '10.'
+    set is-reserved to true
+  end-if
+
+  if ip-text(1:4) = '127.'
+    set is-reserved to true
+  end-if
+
+  if ip-text(1:8) = '192.168.'
+    set is-reserved to true
+  end-if
+
+  if ip-text(1:3) = '0.0'
+    set is-reserved to true
+  end-if
+
+  if ip-text(1:4) = '172.'
+    move 0 to second-octet-dot
+    inspect ip-text(5:) tallying second-octet-dot
+        for characters before initial '.'
+
+    if second-octet-dot > 0 and second-octet-dot <= 3
+      move spaces to second-octet-text
+      move ip-text(5:second-octet-dot) to second-octet-text
+      move function numval(function trim(second-octet-text))
+          to second-octet-num
+
+      if second-octet-num >= 16 and second-octet-num <= 31
+        set is-reserved to true
+      end-if
+    end-if
+  end-if
+
+  *> IPv6 loopback, IPv4-mapped, unique-local (fc00::/7), and
+  *> link-local (fe80::/10) - the same documented/private/bogon
+  *> treatment the IPv4 checks above give their ranges.
+  if function trim(ip-text) = '::1'
+    set is-reserved to true
+  end-if
+
+  if ip-text(1:7) = '::ffff:'
+    set is-reserved to true
+  end-if
+
+  if ip-text(1:2) = 'fc' or ip-text(1:2) = 'fd'
+    set is-reserved to true
+  end-if
+
+  if ip-text(1:3) = 'fe8' or ip-text(1:3) = 'fe9'
+  or ip-text(1:3) = 'fea' or ip-text(1:3) = 'feb'
+    set is-reserved to true
+  end-if
+  .
