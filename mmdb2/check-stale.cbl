@@ -0,0 +1,49 @@
+       >>source format is free
+*>*********************************************************************
+
+identification division.
+program-id. mmdb2-check-stale.
+
+*>*********************************************************************
+*> compares a decoded metadata section's build_epoch against today's
+*> date and flags the database as stale once it is older than
+*> threshold-days, so a nightly job can page the GeoIP data owner
+*> instead of letting a silently outdated database keep answering
+*> lookups.
+*>*********************************************************************
+
+data division.
+working-storage section.
+
+01 today-num        pic 9(8).
+01 today-abs-days    pic 9(10).
+01 epoch-abs-days    pic 9(10).
+01 build-abs-days    pic 9(10).
+
+linkage section.
+
+copy 'mmdb2-meta.cpy'.
+01 threshold-days   pic 9(5).
+01 stale-flag       pic x(1).
+   88 database-is-stale  value 'Y', false 'N'.
+01 age-days         pic 9(10).
+
+*>*********************************************************************
+
+procedure division using mmdb2-meta-rec, threshold-days, stale-flag,
+    age-days.
+
+  move function current-date(1:8) to today-num
+  compute today-abs-days = function integer-of-date(today-num)
+  compute epoch-abs-days = function integer-of-date(19700101)
+  compute build-abs-days = mmdb2-meta-build-epoch / 86400
+
+  compute age-days =
+      today-abs-days - epoch-abs-days - build-abs-days
+
+  if age-days > threshold-days
+    set database-is-stale to true
+  else
+    set database-is-stale to false
+  end-if
+  .
