@@ -9,9 +9,81 @@ program-id. cobmind.
 data division.
 working-storage section.
 
+copy 'mmdb2-retcode.cpy'.
+
 01 lookup-info.
-   05 lookup-db  pic x(128) value spaces.
-   05 lookup-ip  pic x(15) value spaces.
+   05 lookup-db      pic x(128) value spaces.
+   05 lookup-ip      pic x(45) value spaces.
+   05 lookup-batch   pic x(128) value spaces.
+   05 lookup-output  pic x(128) value spaces.
+   05 lookup-format  pic x(1) value spaces.
+   05 lookup-count   pic x(1) value spaces.
+   05 lookup-dump    pic x(128) value spaces.
+   05 lookup-cidr    pic x(50) value spaces.
+   05 lookup-build-index pic x(128) value spaces.
+   05 lookup-diff-old pic x(128) value spaces.
+   05 lookup-language pic x(8) value spaces.
+   05 lookup-report   pic x(128) value spaces.
+   05 lookup-audit-dir pic x(128) value spaces.
+   05 lookup-watch-dir pic x(128) value spaces.
+   05 lookup-find      pic x(192) value spaces.
+   05 lookup-redact    pic x(128) value spaces.
+   05 lookup-compare-db pic x(128) value spaces.
+   05 lookup-compare-ip pic x(45) value spaces.
+
+01 verify-flag pic x(1) value 'N'.
+01 info-flag pic x(1) value 'N'.
+01 stat-flag pic x(1) value 'N'.
+01 health-check-flag pic x(1) value 'N'.
+01 health-status-text pic x(64) value spaces.
+01 threshold-pct pic 9(3) value 0.
+
+*> "--compare"/"--compare-ip" field-by-field record diff needs its own
+*> handle/meta/decoded-result trio live alongside the primary lookup's
+*> - same reason diff-old-meta-rec above mirrors mmdb2-meta.cpy's
+*> fields by hand rather than a second COPY of the same layout.
+01 compare-handle pic x(4).
+01 compare-meta-rec.
+   05 compare-meta-major-ver    pic 9(05) value 0.
+   05 compare-meta-minor-ver    pic 9(05) value 0.
+   05 compare-meta-build-epoch  pic 9(11) value 0.
+   05 compare-meta-db-type      pic x(64) value spaces.
+   05 compare-meta-description  pic x(128) value spaces.
+   05 compare-meta-languages    pic x(128) value spaces.
+   05 compare-meta-ip-version   pic 9(03) value 0.
+   05 compare-meta-node-count   pic 9(10) value 0.
+   05 compare-meta-record-size  pic 9(05) value 0.
+   05 compare-meta-tree-offset  pic x(08) comp-x value 0.
+   05 compare-meta-data-offset  pic x(08) comp-x value 0.
+   05 compare-meta-db-size      pic 9(10) value 0.
+01 compare-lookup-result.
+   05 compare-result-reason      pic x(02) value 'ER'.
+   05 compare-result-network     pic x(43) value spaces.
+   05 compare-result-prefix-len  pic 9(03) value 0.
+   05 compare-result-data-off    pic x(08) comp-x value 0.
+   05 compare-result-decoded     pic x(2048) value spaces.
+01 compare-effective-ip   pic x(45) value spaces.
+01 compare-label-a        pic x(192) value spaces.
+01 compare-label-b        pic x(192) value spaces.
+01 compare-db-exists-rec  pic x(1) value 'N'.
+   88 compare-db-exists   value 'Y', false 'N'.
+01 argv-conflict-flag pic x(1) value 'N'.
+
+01 imbalance-flag-rec pic x(1) value 'N'.
+   88 tree-is-imbalanced value 'Y', false 'N'.
+01 imbalance-over-pct pic 9(3) value 0.
+
+*> "--find field=value" reverse lookup - split once at parse time
+*> rather than re-splitting on every call into mmdb2-find-by-field.
+01 find-eq-pos       pic 9(3) value 0.
+01 find-field-name   pic x(64) value spaces.
+01 find-field-value  pic x(128) value spaces.
+
+01 selftest-flag pic x(1) value 'N'.
+01 selftest-result-rec pic x(1).
+   88 selftest-passed value 'Y', false 'N'.
+
+01 interactive-flag pic x(1) value 'N'.
 
 01 database-exists-rec  pic x.
    88 database-exists   value 'Y', false 'N'.
@@ -21,12 +93,125 @@ working-storage section.
 
 01 database-handle pic x(4).
 
+*> the "--diff" release-compare needs both the current ("new") and the
+*> prior ("old") database's decoded metadata live at once, so the old
+*> side gets its own copy of mmdb2-meta.cpy's layout rather than
+*> sharing mmdb2-meta-rec - there's no COPY REPLACING precedent in
+*> this tree to rename every subordinate field for a second inclusion
+*> of the same copybook, and mmdb2-diff-databases only ever passes
+*> this group through to mmdb2-dump, never reads its fields itself.
+01 diff-old-handle pic x(4).
+01 diff-old-meta-rec.
+   05 diff-old-meta-major-ver    pic 9(05) value 0.
+   05 diff-old-meta-minor-ver    pic 9(05) value 0.
+   05 diff-old-meta-build-epoch  pic 9(11) value 0.
+   05 diff-old-meta-db-type      pic x(64) value spaces.
+   05 diff-old-meta-description  pic x(128) value spaces.
+   05 diff-old-meta-languages    pic x(128) value spaces.
+   05 diff-old-meta-ip-version   pic 9(03) value 0.
+   05 diff-old-meta-node-count   pic 9(10) value 0.
+   05 diff-old-meta-record-size  pic 9(05) value 0.
+   05 diff-old-meta-tree-offset  pic x(08) comp-x value 0.
+   05 diff-old-meta-data-offset  pic x(08) comp-x value 0.
+   05 diff-old-meta-db-size      pic 9(10) value 0.
+
+01 explain-flag pic x(1) value 'N'.
+
+01 ip-valid-rec pic x(1).
+   88 ip-is-valid value 'Y', false 'N'.
+
+01 final-rc pic 9(02) value 0.
+
+01 census-prefix-len pic 9(3).
+
+*> --info's build_epoch-as-a-date rendering reuses the same
+*> integer-of-date/date-of-integer conversion mmdb2-print-report uses
+*> for its page headers.
+01 info-build-epoch-days pic 9(10).
+01 info-build-date-num   pic 9(8).
+01 info-build-date-text  pic x(10).
+
+01 fed-db-ix          pic 9(2).
+01 fed-db-name        pic x(128).
+01 merged-decoded     pic x(2048) value spaces.
+01 redacted-decoded   pic x(2048) value spaces.
+
+*> "we use 35 days" by default - overridable per environment via the
+*> config file's "stale_threshold_days" key (see cobmind-cli), so an
+*> operator doesn't need a rebuild to change the threshold for every
+*> database this run touches.
+01 mmdb2-stale-threshold-days pic 9(5) value 35.
+
+01 stale-check-rec    pic x(1).
+   88 database-is-stale   value 'Y', false 'N'.
+01 stale-age-days    pic 9(10).
+
+01 any-db-stale-rec   pic x(1) value 'N'.
+   88 any-db-is-stale     value 'Y', false 'N'.
+
+*> per-phase elapsed-time tracking for the "database open / meta cache
+*> hit-miss-extraction / lookup tree-walk" breakdown fed to
+*> cobmind-metrics-log - built from FUNCTION CURRENT-DATE's own
+*> hh:mm:ss, so a phase that happens to straddle midnight comes back as
+*> an (obviously wrong, easily spotted) zero rather than a negative
+*> number; batch windows in practice don't straddle midnight.
+01 metrics-job-name    pic x(32) value 'COBMIND'.
+01 metrics-phase-name  pic x(24) value spaces.
+01 metrics-ts          pic x(21).
+01 phase-timer-start   pic 9(5) value 0.
+01 phase-timer-end     pic 9(5) value 0.
+01 phase-elapsed       pic 9(5) value 0.
+
+copy 'mmdb2-meta.cpy'.
+copy 'mmdb2-result.cpy'.
+copy 'mmdb2-census.cpy'.
+copy 'mmdb2-dblist.cpy'.
+copy 'mmdb2-cidr.cpy'.
+copy 'mmdb2-verify.cpy'.
+
 *>*********************************************************************
 
 procedure division.
   perform parse-argv.
   perform validate-argv.
+  perform maybe-selftest.
   perform maybe-lookup.
+  perform maybe-compare-records.
+  perform maybe-batch-lookup.
+  perform maybe-census.
+  perform maybe-dump.
+  perform maybe-find.
+  perform maybe-cidr-check.
+  perform maybe-interactive.
+  perform maybe-build-index.
+  perform maybe-diff.
+  perform maybe-print-report.
+  perform maybe-verify.
+  perform maybe-print-info.
+  perform maybe-watch.
+  perform maybe-print-stat.
+  perform maybe-health-check.
+
+  *> an otherwise-successful run against a database past its staleness
+  *> threshold still needs to page the on-call GeoIP data owner, so a
+  *> stale database only yields its own distinct code here - a more
+  *> specific failure (not-found, invalid ip, ...) takes priority.
+  if final-rc = mmdb2-rc-ok and any-db-is-stale
+    move mmdb2-rc-stale-database to final-rc
+  end-if
+
+  *> health-check's one-line status has to wait until after the
+  *> staleness override above, so a stale-but-otherwise-fine database
+  *> is reported as stale rather than healthy.
+  perform display-health-status
+
+  *> a CALL to any subprogram that never sets return-code of its own
+  *> resets it to zero on return, so the meaningful outcome is tracked
+  *> in final-rc throughout and only copied into return-code here, as
+  *> the very last thing before stop run, so a calling job step sees
+  *> the actual lookup/validation outcome and not just whatever the
+  *> last housekeeping call (audit log, close, ...) happened to leave.
+  move final-rc to return-code
 stop run.
 
 *>*********************************************************************
@@ -34,9 +219,52 @@ stop run.
 maybe-extract-meta.
   call 'cobmind-meta-exists' using lookup-db, metafile-exists-rec
 
-  if (not metafile-exists)
+  if metafile-exists
+    call 'mmdb2-read-meta-cache' using lookup-db, mmdb2-meta-rec
+  else
     display 'extracting meta data...'
-    call 'mmdb2-extract-meta' using database-handle
+    call 'mmdb2-extract-meta' using lookup-db, mmdb2-meta-rec
+  end-if
+
+  perform check-staleness
+  .
+
+
+start-phase-timer.
+  move function current-date to metrics-ts
+  compute phase-timer-start =
+      function numval(metrics-ts(9:2)) * 3600 +
+      function numval(metrics-ts(11:2)) * 60 +
+      function numval(metrics-ts(13:2))
+  .
+
+
+stop-phase-timer.
+  move function current-date to metrics-ts
+  compute phase-timer-end =
+      function numval(metrics-ts(9:2)) * 3600 +
+      function numval(metrics-ts(11:2)) * 60 +
+      function numval(metrics-ts(13:2))
+
+  if phase-timer-end >= phase-timer-start
+    compute phase-elapsed = phase-timer-end - phase-timer-start
+  else
+    move 0 to phase-elapsed
+  end-if
+
+  call 'cobmind-metrics-log' using metrics-job-name, fed-db-name,
+      metrics-phase-name, phase-elapsed
+  .
+
+
+check-staleness.
+  call 'mmdb2-check-stale' using mmdb2-meta-rec,
+      mmdb2-stale-threshold-days, stale-check-rec, stale-age-days
+
+  if database-is-stale
+    display 'warning:  database is ' stale-age-days
+        ' days old (threshold ' mmdb2-stale-threshold-days ' days)'
+    set any-db-is-stale to true
   end-if
   .
 
@@ -44,41 +272,718 @@ maybe-extract-meta.
 maybe-lookup.
   if database-exists
   and (lookup-ip not = spaces and low-value)
+    move spaces to merged-decoded
+    move lookup-db to fed-db-name
+    perform lookup-one-database
+
+    if lookup-db-extra-count > 0
+      perform varying fed-db-ix from 1 by 1
+          until fed-db-ix > lookup-db-extra-count
+        move lookup-db-extra(fed-db-ix) to fed-db-name
+        perform lookup-one-database
+      end-perform
+
+      move merged-decoded to mmdb2-result-decoded
+      display 'combined record: ' function trim(merged-decoded)
+    end-if
+
+    perform maybe-write-result
+  end-if
+  .
+
+
+*>*********************************************************************
+*> "--compare <database> [--compare-ip <ip>]" - a field-by-field diff
+*> of the current "-d"/"-i" lookup's decoded record against a second
+*> lookup, so "why did this customer's location suddenly change" is a
+*> one-command comparison instead of running cobmind twice and reading
+*> two DISPLAY blocks by eye. handles both shapes of that comparison:
+*> the same ip against two databases (a database refresh a month
+*> apart) when "--compare-ip" is left off, since it then defaults to
+*> the primary "-i" ip, and two different ips against one database
+*> when "--compare" repeats the current "-d" database. the actual
+*> field-level comparison is left entirely to mmdb2-record-diff - this
+*> paragraph's only job is running the second lookup mmdb2-lookup
+*> already knows how to run.
+*>*********************************************************************
+
+maybe-compare-records.
+  if database-exists
+  and (lookup-ip not = spaces and low-value)
+  and (lookup-compare-db not = spaces and low-value)
+    move lookup-ip to compare-effective-ip
+    if lookup-compare-ip not = spaces and low-value
+      move lookup-compare-ip to compare-effective-ip
+    end-if
+
+    call 'cobmind-file-exists' using lookup-compare-db,
+        compare-db-exists-rec
+
+    if not compare-db-exists
+      display 'compare database not found: '
+          function trim(lookup-compare-db)
+      if final-rc = mmdb2-rc-ok
+        move mmdb2-rc-db-not-found to final-rc
+      end-if
+    else
+      call 'mmdb2-open' using lookup-compare-db, compare-handle
+
+      if return-code = mmdb2-rc-ok
+        display 'extracting meta data for compare database...'
+        call 'mmdb2-extract-meta' using lookup-compare-db, compare-meta-rec
+
+        if return-code = mmdb2-rc-ok
+          call 'mmdb2-lookup-ip' using compare-handle, compare-meta-rec,
+              compare-effective-ip, explain-flag, compare-lookup-result,
+              lookup-language
+
+          move spaces to compare-label-a
+          string function trim(lookup-db) ':' function trim(lookup-ip)
+              delimited by size into compare-label-a
+
+          move spaces to compare-label-b
+          string function trim(lookup-compare-db) ':'
+              function trim(compare-effective-ip)
+              delimited by size into compare-label-b
+
+          call 'mmdb2-record-diff' using mmdb2-result-decoded,
+              compare-label-a, compare-result-decoded, compare-label-b
+        end-if
+      end-if
+
+      call 'mmdb2-close' using compare-handle
+    end-if
+  end-if
+  .
+
+lookup-one-database.
+  display 'database: ' function trim(fed-db-name)
+  display 'ip:       ' lookup-ip
+
+  move 'ER' to mmdb2-result-reason
+
+  perform start-phase-timer
+  call 'mmdb2-open' using fed-db-name, database-handle
+  move return-code to final-rc
+  move 'OPEN' to metrics-phase-name
+  perform stop-phase-timer
+
+  if final-rc = mmdb2-rc-ok
+    perform start-phase-timer
+    call 'cobmind-meta-exists' using fed-db-name, metafile-exists-rec
+
+    if metafile-exists
+      call 'mmdb2-read-meta-cache' using fed-db-name, mmdb2-meta-rec
+      move 'META-CACHE-HIT' to metrics-phase-name
+    else
+      display 'extracting meta data...'
+      call 'mmdb2-extract-meta' using fed-db-name, mmdb2-meta-rec
+      move 'META-EXTRACT' to metrics-phase-name
+    end-if
+
+    move return-code to final-rc
+    perform stop-phase-timer
+    perform check-staleness
+  end-if
+
+  if final-rc = mmdb2-rc-ok
+    perform start-phase-timer
+    call 'mmdb2-lookup-ip' using database-handle, mmdb2-meta-rec,
+        lookup-ip, explain-flag, mmdb2-lookup-result, lookup-language
+    move return-code to final-rc
+    move 'LOOKUP' to metrics-phase-name
+    perform stop-phase-timer
+
+    perform display-lookup-result
+
+    if merged-decoded = spaces
+      move function trim(mmdb2-result-decoded) to merged-decoded
+    else
+      string function trim(merged-decoded) ';'
+          function trim(mmdb2-result-decoded)
+          delimited by size into merged-decoded
+    end-if
+  end-if
+
+  call 'cobmind-audit-log' using fed-db-name, lookup-ip,
+      mmdb2-result-reason, lookup-audit-dir
+
+  call 'mmdb2-close' using database-handle
+  .
+
+
+maybe-batch-lookup.
+  if database-exists and (lookup-batch not = spaces and low-value)
     display 'database: ' lookup-db
-    display 'ip:       ' lookup-ip
+    display 'batch:    ' lookup-batch
 
     call 'mmdb2-open' using lookup-db, database-handle
+    move return-code to final-rc
 
-    if return-code = 0
+    if final-rc = mmdb2-rc-ok
       perform maybe-extract-meta
+      move return-code to final-rc
+    end-if
+
+    if final-rc = mmdb2-rc-ok
+      call 'mmdb2-batch-lookup' using database-handle, mmdb2-meta-rec,
+          lookup-batch, explain-flag, lookup-language
+      move return-code to final-rc
+    end-if
+
+    call 'mmdb2-close' using database-handle
+  end-if
+  .
+
+
+maybe-census.
+  if database-exists and lookup-count = 'Y'
+    display 'database: ' lookup-db
+    display 'census:   walking search tree...'
+
+    call 'mmdb2-open' using lookup-db, database-handle
+    move return-code to final-rc
+
+    if final-rc = mmdb2-rc-ok
+      perform maybe-extract-meta
+      move return-code to final-rc
+    end-if
+
+    if final-rc = mmdb2-rc-ok
+      call 'mmdb2-census' using database-handle, mmdb2-meta-rec,
+          mmdb2-census-rec
+      move return-code to final-rc
+      perform display-census-result
+
+      if threshold-pct > 0
+        perform check-imbalance
+      end-if
+
+      if lookup-output not = spaces and low-value
+        call 'mmdb2-write-census' using lookup-output, mmdb2-census-rec
+      end-if
+    end-if
+
+    call 'mmdb2-close' using database-handle
+  end-if
+  .
+
+
+maybe-dump.
+  if database-exists and (lookup-dump not = spaces and low-value)
+    display 'database: ' lookup-db
+    display 'dump:     ' lookup-dump
+
+    call 'mmdb2-open' using lookup-db, database-handle
+    move return-code to final-rc
+
+    if final-rc = mmdb2-rc-ok
+      perform maybe-extract-meta
+      move return-code to final-rc
+    end-if
+
+    if final-rc = mmdb2-rc-ok
+      call 'mmdb2-dump' using database-handle, mmdb2-meta-rec,
+          lookup-dump
+      move return-code to final-rc
     end-if
 
-    if return-code = 0
+    call 'mmdb2-close' using database-handle
+  end-if
+  .
+
+maybe-find.
+  if database-exists and (lookup-find not = spaces and low-value)
+    perform split-find-field
+
+    if lookup-output = spaces or low-value
+      display 'missing output file! "--find" needs "-o"/"--output"'
+    else
+      display 'database: ' lookup-db
+      display 'find:     ' function trim(find-field-name) '='
+          function trim(find-field-value)
+
+      call 'mmdb2-open' using lookup-db, database-handle
+      move return-code to final-rc
+
+      if final-rc = mmdb2-rc-ok
+        perform maybe-extract-meta
+        move return-code to final-rc
+      end-if
+
+      if final-rc = mmdb2-rc-ok
+        call 'mmdb2-find-by-field' using database-handle, mmdb2-meta-rec,
+            lookup-output, find-field-name, find-field-value
+        move return-code to final-rc
+      end-if
+
       call 'mmdb2-close' using database-handle
     end-if
   end-if
   .
 
+split-find-field.
+  move spaces to find-field-name find-field-value
+  move 0 to find-eq-pos
+  inspect lookup-find tallying find-eq-pos
+      for characters before initial '='
 
-parse-argv.
-  call 'cobmind-cli' using lookup-db, lookup-ip
+  if find-eq-pos > 0 and find-eq-pos < length of lookup-find
+    move lookup-find(1:find-eq-pos) to find-field-name
+    move lookup-find(find-eq-pos + 2:) to find-field-value
+  end-if
+  .
+
+
+maybe-cidr-check.
+  if database-exists and (lookup-cidr not = spaces and low-value)
+    display 'database: ' lookup-db
+    display 'cidr:     ' function trim(lookup-cidr)
+
+    call 'mmdb2-open' using lookup-db, database-handle
+    move return-code to final-rc
+
+    if final-rc = mmdb2-rc-ok
+      perform maybe-extract-meta
+      move return-code to final-rc
+    end-if
 
-  if lookup-db = spaces or low-value
-    display 'missing database path! ("-d" or "--database")'
+    if final-rc = mmdb2-rc-ok
+      call 'mmdb2-cidr-check' using database-handle, mmdb2-meta-rec,
+          lookup-cidr, explain-flag, mmdb2-cidr-result, lookup-language
+      move return-code to final-rc
+      perform display-cidr-result
+    end-if
+
+    call 'mmdb2-close' using database-handle
   end-if
+  .
+
+maybe-selftest.
+  if selftest-flag = 'Y'
+    display 'running selftest...'
+
+    call 'cobmind-selftest' using lookup-db, selftest-result-rec
+    move return-code to final-rc
 
-  if lookup-ip = spaces or low-value
-    display 'missing ip address! ("-i" or "--ip")'
+    if selftest-passed
+      display 'selftest: all checks passed'
+    else
+      display 'selftest: one or more checks FAILED'
+    end-if
+  end-if
+  .
+
+
+maybe-interactive.
+  if database-exists and interactive-flag = 'Y'
+    display 'database: ' lookup-db
+
+    call 'mmdb2-open' using lookup-db, database-handle
+    move return-code to final-rc
+
+    if final-rc = mmdb2-rc-ok
+      perform maybe-extract-meta
+      move return-code to final-rc
+    end-if
+
+    if final-rc = mmdb2-rc-ok
+      call 'mmdb2-interactive' using database-handle, mmdb2-meta-rec,
+          explain-flag, lookup-language
+      move return-code to final-rc
+    end-if
+
+    call 'mmdb2-close' using database-handle
+  end-if
+  .
+
+
+maybe-build-index.
+  if database-exists and (lookup-build-index not = spaces and low-value)
+    display 'database:    ' lookup-db
+    display 'build-index: ' lookup-build-index
+
+    call 'mmdb2-open' using lookup-db, database-handle
+    move return-code to final-rc
+
+    if final-rc = mmdb2-rc-ok
+      perform maybe-extract-meta
+      move return-code to final-rc
+    end-if
+
+    if final-rc = mmdb2-rc-ok
+      call 'mmdb2-build-index' using database-handle, mmdb2-meta-rec,
+          lookup-build-index
+      move return-code to final-rc
+    end-if
+
+    call 'mmdb2-close' using database-handle
+  end-if
+  .
+
+
+maybe-diff.
+  if database-exists and (lookup-diff-old not = spaces and low-value)
+    display 'database: ' lookup-db
+    display 'diff old: ' lookup-diff-old
+
+    call 'mmdb2-open' using lookup-db, database-handle
+    move return-code to final-rc
+
+    if final-rc = mmdb2-rc-ok
+      perform maybe-extract-meta
+      move return-code to final-rc
+    end-if
+
+    if final-rc = mmdb2-rc-ok
+      call 'mmdb2-open' using lookup-diff-old, diff-old-handle
+      move return-code to final-rc
+    end-if
+
+    if final-rc = mmdb2-rc-ok
+      call 'cobmind-meta-exists' using lookup-diff-old,
+          metafile-exists-rec
+
+      if metafile-exists
+        call 'mmdb2-read-meta-cache' using lookup-diff-old,
+            diff-old-meta-rec
+      else
+        display 'extracting meta data for old release...'
+        call 'mmdb2-extract-meta' using lookup-diff-old,
+            diff-old-meta-rec
+      end-if
+
+      move return-code to final-rc
+    end-if
+
+    if final-rc = mmdb2-rc-ok
+      call 'mmdb2-diff-databases' using diff-old-handle, diff-old-meta-rec,
+          lookup-diff-old, database-handle, mmdb2-meta-rec, lookup-db
+      move return-code to final-rc
+    end-if
+
+    call 'mmdb2-close' using diff-old-handle
+    call 'mmdb2-close' using database-handle
+  end-if
+  .
+
+
+maybe-print-report.
+  if database-exists
+  and (lookup-batch not = spaces and low-value)
+  and (lookup-report not = spaces and low-value)
+    display 'database: ' lookup-db
+    display 'report:   ' lookup-report
+
+    call 'mmdb2-open' using lookup-db, database-handle
+    move return-code to final-rc
+
+    if final-rc = mmdb2-rc-ok
+      perform maybe-extract-meta
+      move return-code to final-rc
+    end-if
+
+    if final-rc = mmdb2-rc-ok
+      call 'mmdb2-print-report' using database-handle, mmdb2-meta-rec,
+          lookup-batch, lookup-report, explain-flag, lookup-language
+      move return-code to final-rc
+    end-if
+
+    call 'mmdb2-close' using database-handle
+  end-if
+  .
+
+
+maybe-verify.
+  if database-exists and verify-flag = 'Y'
+    display 'database: ' lookup-db
+    display 'verify:   walking search tree...'
+
+    call 'mmdb2-open' using lookup-db, database-handle
+    move return-code to final-rc
+
+    if final-rc = mmdb2-rc-ok
+      perform maybe-extract-meta
+      move return-code to final-rc
+    end-if
+
+    if final-rc = mmdb2-rc-ok
+      call 'mmdb2-verify' using database-handle, mmdb2-meta-rec,
+          mmdb2-verify-rec
+      move return-code to final-rc
+
+      if mmdb2-verify-passed
+        display 'verify:   OK - ' mmdb2-verify-nodes-seen
+            ' node(s) checked, all pointers well-formed'
+      else
+        display 'verify:   FAILED - ' function trim(mmdb2-verify-reason)
+        display '          at byte offset ' mmdb2-verify-bad-offset
+      end-if
+    end-if
+
+    call 'mmdb2-close' using database-handle
+  end-if
+  .
+
+
+maybe-print-info.
+  if database-exists and info-flag = 'Y'
+    call 'mmdb2-open' using lookup-db, database-handle
+    move return-code to final-rc
+
+    if final-rc = mmdb2-rc-ok
+      perform maybe-extract-meta
+      move return-code to final-rc
+    end-if
+
+    if final-rc = mmdb2-rc-ok
+      compute info-build-epoch-days = mmdb2-meta-build-epoch / 86400
+      compute info-build-date-num =
+          function date-of-integer(
+              function integer-of-date(19700101) + info-build-epoch-days)
+      string info-build-date-num(1:4) '-' info-build-date-num(5:2) '-'
+          info-build-date-num(7:2) delimited by size
+          into info-build-date-text
+
+      display 'database:      ' function trim(lookup-db)
+      display 'format version: ' mmdb2-meta-major-ver '.'
+          mmdb2-meta-minor-ver
+      display 'build date:    ' info-build-date-text
+      display 'database type: ' function trim(mmdb2-meta-db-type)
+      display 'description:   ' function trim(mmdb2-meta-description)
+      display 'languages:     ' function trim(mmdb2-meta-languages)
+      display 'ip version:    ' mmdb2-meta-ip-version
+      display 'node count:    ' mmdb2-meta-node-count
+      display 'record size:   ' mmdb2-meta-record-size
+    end-if
+
+    call 'mmdb2-close' using database-handle
+  end-if
+  .
+
+
+maybe-watch.
+  if lookup-watch-dir not = spaces and low-value
+    call 'mmdb2-watch' using lookup-watch-dir, lookup-audit-dir
+  end-if
+  .
+
+
+maybe-print-stat.
+  if database-exists and stat-flag = 'Y'
+    call 'mmdb2-stat' using lookup-db
+  end-if
+  .
+
+
+*>*********************************************************************
+*> "--health-check -d <database>" - the minimum needed to confirm a
+*> database is openable, has a valid metadata marker, and isn't past
+*> the staleness threshold, so infrastructure monitoring polling this
+*> job step's own exit code (not scraping DISPLAY text) can alert on
+*> GeoIP database health the same way it monitors everything else.
+*> reuses the same mmdb2-open/maybe-extract-meta path (and therefore
+*> the same mmdb2-rc-open-failed/mmdb2-rc-meta-not-found/
+*> mmdb2-rc-stale-database codes) every other database-opening mode
+*> already returns, rather than inventing a health-check-only code -
+*> "database health" here is exactly "would a real lookup have
+*> succeeded", nothing more.
+*>*********************************************************************
+
+maybe-health-check.
+  if database-exists and health-check-flag = 'Y'
+    call 'mmdb2-open' using lookup-db, database-handle
+    move return-code to final-rc
+
+    if final-rc = mmdb2-rc-ok
+      perform maybe-extract-meta
+      move return-code to final-rc
+    end-if
+
+    call 'mmdb2-close' using database-handle
+  end-if
+  .
+
+display-health-status.
+  if health-check-flag = 'Y'
+    evaluate true
+      when not database-exists
+        move 'UNHEALTHY - database not found or not readable'
+            to health-status-text
+
+      when final-rc = mmdb2-rc-ok
+        move 'HEALTHY' to health-status-text
+
+      when final-rc = mmdb2-rc-open-failed
+        move 'UNHEALTHY - database could not be opened'
+            to health-status-text
+
+      when final-rc = mmdb2-rc-meta-not-found
+        move 'UNHEALTHY - metadata marker not found'
+            to health-status-text
+
+      when final-rc = mmdb2-rc-stale-database
+        move 'DEGRADED - database is past its staleness threshold'
+            to health-status-text
+
+      when other
+        move 'UNHEALTHY - health check failed' to health-status-text
+    end-evaluate
+
+    display 'database: ' lookup-db
+    display 'status:   ' function trim(health-status-text)
+  end-if
+  .
+
+
+maybe-write-result.
+  if lookup-output not = spaces and low-value
+    if lookup-format = spaces or low-value
+      move 'C' to lookup-format
+    end-if
+
+    if lookup-redact not = spaces and low-value
+      call 'mmdb2-redact-fields' using mmdb2-result-decoded, lookup-redact,
+          redacted-decoded
+      move redacted-decoded to mmdb2-result-decoded
+    end-if
+
+    call 'mmdb2-write-result' using lookup-output, lookup-format,
+        lookup-db, lookup-ip, mmdb2-lookup-result
+  end-if
+  .
+
+
+display-lookup-result.
+  evaluate true
+    when mmdb2-reason-ok
+      display 'network:  ' mmdb2-result-network
+      display 'prefix:   ' mmdb2-result-prefix-len
+      display 'record:   ' function trim(mmdb2-result-decoded)
+
+    when mmdb2-reason-not-found
+      display 'result:   not found in this database'
+
+    when mmdb2-reason-reserved
+      display 'result:   reserved/private address range'
+
+    when mmdb2-reason-empty-alias
+      display 'result:   empty/alias node - no data record'
+
+    when other
+      display 'result:   lookup error'
+  end-evaluate
+  .
+
+
+check-imbalance.
+  call 'mmdb2-check-imbalance' using mmdb2-meta-rec, mmdb2-census-rec,
+      threshold-pct, imbalance-flag-rec, imbalance-over-pct
+
+  if tree-is-imbalanced
+    display 'warning:  ' imbalance-over-pct
+        '% of networks are deeper in the tree than expected (threshold '
+        threshold-pct '%) - possible bad vendor build'
+
+    if final-rc = mmdb2-rc-ok
+      move mmdb2-rc-imbalance to final-rc
+    end-if
+  end-if
+  .
+
+
+display-census-result.
+  display 'nodes visited:    ' mmdb2-census-total-nodes
+  display 'total networks:   ' mmdb2-census-total-networks
+
+  perform varying mmdb2-census-ix from 1 by 1
+      until mmdb2-census-ix > 129
+    if mmdb2-census-prefix-count(mmdb2-census-ix) > 0
+      compute census-prefix-len = mmdb2-census-ix - 1
+      display '  /' census-prefix-len ': '
+          mmdb2-census-prefix-count(mmdb2-census-ix)
+    end-if
+  end-perform
+  .
+
+
+display-cidr-result.
+  evaluate true
+    when mmdb2-cidr-single
+      display 'coverage: covered by a single record'
+      display 'record:   ' function trim(mmdb2-cidr-decoded)
+
+    when mmdb2-cidr-split
+      display 'coverage: split across several more specific records'
+
+    when other
+      display 'coverage: absent from this database'
+  end-evaluate
+  .
+
+
+parse-argv.
+  call 'cobmind-cli' using lookup-db, lookup-ip, lookup-batch,
+      lookup-output, lookup-format, lookup-count, lookup-dump,
+      lookup-db-extra, lookup-db-extra-count, lookup-cidr, explain-flag,
+      selftest-flag, interactive-flag, lookup-build-index,
+      lookup-diff-old, lookup-language, lookup-report, lookup-audit-dir,
+      verify-flag, info-flag, lookup-watch-dir, stat-flag,
+      threshold-pct, lookup-find, lookup-redact, health-check-flag,
+      lookup-compare-db, lookup-compare-ip, argv-conflict-flag,
+      mmdb2-stale-threshold-days
+
+  if argv-conflict-flag = 'Y'
+    move mmdb2-rc-bad-argument to final-rc
+  else
+    if (lookup-db = spaces or low-value) and selftest-flag not = 'Y'
+    and (lookup-watch-dir = spaces or low-value)
+      display 'missing database path! ("-d" or "--database")'
+      move mmdb2-rc-bad-argument to final-rc
+    end-if
+
+    if (lookup-ip = spaces or low-value)
+    and (lookup-batch = spaces or low-value)
+    and lookup-count not = 'Y'
+    and (lookup-dump = spaces or low-value)
+    and (lookup-cidr = spaces or low-value)
+    and (lookup-build-index = spaces or low-value)
+    and (lookup-diff-old = spaces or low-value)
+    and selftest-flag not = 'Y'
+    and interactive-flag not = 'Y'
+    and verify-flag not = 'Y'
+    and info-flag not = 'Y'
+    and (lookup-watch-dir = spaces or low-value)
+    and stat-flag not = 'Y'
+    and (lookup-find = spaces or low-value)
+    and health-check-flag not = 'Y'
+      display 'missing ip address! ("-i" or "--ip" or "-b"/"--batch")'
+      move mmdb2-rc-bad-argument to final-rc
+    end-if
   end-if
   .
 
 
 validate-argv.
-  if lookup-db not = spaces
-    call 'cobmind-file-exists' using lookup-db, database-exists-rec
+  if final-rc = mmdb2-rc-ok
+    if lookup-db not = spaces
+      call 'cobmind-file-exists' using lookup-db, database-exists-rec
+
+      if (not database-exists)
+        display 'failed to locate or open database: ' lookup-db
+        move mmdb2-rc-db-not-found to final-rc
+      end-if
+    end-if
+
+
+    if lookup-ip not = spaces and low-value
+      call 'mmdb2-validate-ip' using lookup-ip, ip-valid-rec
 
-    if (not database-exists)
-      display 'failed to locate or open database: ' lookup-db
+      if not ip-is-valid
+        display 'invalid ip address: ' function trim(lookup-ip)
+        move mmdb2-rc-invalid-ip to final-rc
+        move spaces to lookup-ip
+      end-if
     end-if
   end-if
   .
