@@ -11,7 +11,7 @@ input-output section.
 
 file-control.
   select filehandle
-    assign to filename
+    assign dynamic filename
     file status is filestatus.
 
 *>*********************************************************************
@@ -26,6 +26,7 @@ working-storage section.
 
 01 filename    pic x(128) value spaces.
 01 filestatus  pic xx value '00'.
+01 error-msg   pic x(256) value spaces.
 
 linkage section.
 
@@ -36,7 +37,7 @@ linkage section.
 *>*********************************************************************
 
 procedure division using name, result.
-  move name to filename
+  move function trim(name) to filename
 
   perform check.
 exit program.
@@ -50,6 +51,17 @@ check.
     set exists to true
   else
     set exists to false
+
+    *> "35" (file not found) is the ordinary outcome of an existence
+    *> check, not a failure - anything else (permission denied, a bad
+    *> mount, ...) is a real problem worth a line in the error log.
+    if filestatus not = '35'
+      move spaces to error-msg
+      string 'failed to open ' function trim(filename)
+          ' (file status: ' filestatus ')'
+          delimited by size into error-msg
+      call 'cobmind-error-log' using 'cobmind-file-exists', error-msg
+    end-if
   end-if
 
   close filehandle.
