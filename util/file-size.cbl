@@ -0,0 +1,46 @@
+       >>source format is free
+*>*********************************************************************
+
+identification division.
+program-id. cobmind-file-size.
+
+*>*********************************************************************
+*> returns the current byte size of a file on disk (via
+*> CBL_CHECK_FILE_EXIST) so a cached fingerprint can be compared
+*> against the live database file it was taken from.
+*>*********************************************************************
+
+data division.
+working-storage section.
+
+01 check-name  pic x(128) value spaces.
+
+01 check-info.
+   05 check-size     pic x(8) comp-x.
+   05 check-date     pic x(2) comp-x.
+   05 check-time     pic x(2) comp-x.
+   05 check-attr     pic x(1) comp-x.
+   05 filler         pic x(23) value low-value.
+
+linkage section.
+
+01 name        pic x(128) value spaces.
+01 result      pic x.
+   88 exists   value 'Y', false 'N'.
+01 file-size   pic x(8) comp-x.
+
+*>*********************************************************************
+
+procedure division using name, result, file-size.
+  move function trim(name) to check-name
+  move 0 to file-size
+
+  call 'CBL_CHECK_FILE_EXIST' using check-name, check-info
+
+  if return-code = 0
+    set exists to true
+    move check-size to file-size
+  else
+    set exists to false
+  end-if
+exit program.
