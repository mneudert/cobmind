@@ -0,0 +1,89 @@
+       >>source format is free
+*>*********************************************************************
+
+identification division.
+program-id. cobmind-audit-log.
+
+*>*********************************************************************
+*> appends one line (timestamp, operator, database, ip, result code)
+*> to the standing audit file for every lookup attempt, successful or
+*> not, so a compliance review has a record independent of whatever
+*> terminal happened to run cobmind.
+*>*********************************************************************
+
+environment division.
+input-output section.
+
+file-control.
+  select audit-out
+    assign dynamic audit-file
+    organization line sequential
+    file status is audit-status.
+
+data division.
+file section.
+
+fd audit-out.
+01 audit-out-rec pic x(512).
+
+working-storage section.
+
+01 audit-file      pic x(128) value 'cobmind_audit.log'.
+01 audit-status    pic xx value spaces.
+01 operator-name   pic x(32) value spaces.
+01 current-ts      pic x(21).
+01 out-line        pic x(512).
+
+linkage section.
+
+01 lookup-db    pic x(128).
+01 lookup-ip    pic x(45).
+01 result-code  pic x(2).
+01 audit-dir    pic x(128).
+
+*>*********************************************************************
+
+procedure division using lookup-db, lookup-ip, result-code, audit-dir.
+  if audit-dir not = spaces and low-value
+    string function trim(audit-dir) '/cobmind_audit.log'
+        delimited by size into audit-file
+  end-if
+
+  move function current-date to current-ts
+
+  accept operator-name from environment "USER"
+  if operator-name = spaces
+    accept operator-name from environment "LOGNAME"
+  end-if
+  if operator-name = spaces
+    move 'UNKNOWN' to operator-name
+  end-if
+
+  perform open-audit-file
+  perform write-audit-line
+
+  close audit-out
+exit program.
+
+*>*********************************************************************
+
+open-audit-file.
+  open extend audit-out
+
+  if audit-status not = '00'
+    open output audit-out
+  end-if
+  .
+
+write-audit-line.
+  move spaces to out-line
+  string
+    current-ts(1:8) '-' current-ts(9:6) ','
+    function trim(operator-name) ','
+    function trim(lookup-db) ','
+    function trim(lookup-ip) ','
+    result-code
+    delimited by size
+    into out-line
+  write audit-out-rec from out-line
+  .
