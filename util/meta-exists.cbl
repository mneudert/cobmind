@@ -9,7 +9,13 @@ program-id. cobmind-meta-exists.
 data division.
 working-storage section.
 
-01 metafile  pic x(128) value spaces.
+01 metafile      pic x(128) value spaces.
+
+copy 'mmdb2-meta.cpy'.
+
+01 size-exists-rec  pic x.
+   88 size-exists   value 'Y', false 'N'.
+01 live-db-size     pic x(8) comp-x.
 
 linkage section.
 
@@ -27,4 +33,16 @@ procedure division using database, result.
   call 'cobmind-file-exists' using
     by reference metafile
     by reference result.
+
+  if exists
+    call 'mmdb2-read-meta-cache' using database, mmdb2-meta-rec
+    call 'cobmind-file-size' using database, size-exists-rec, live-db-size
+
+    if not size-exists
+    or live-db-size not = mmdb2-meta-db-size
+      display 'database changed since metadata was cached, re-scanning: '
+          function trim(database)
+      set exists to false
+    end-if
+  end-if
 exit program.
