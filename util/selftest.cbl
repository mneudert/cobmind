@@ -0,0 +1,142 @@
+       >>source format is free
+*>*********************************************************************
+
+identification division.
+program-id. cobmind-selftest.
+
+*>*********************************************************************
+*> drives the same checks test/binary/ctob.cbl and
+*> test/mmdb2/locate-meta_start-position.cbl make, but callable from
+*> cobmind itself via "--selftest" so an operator can verify a new
+*> installation or a new COBOL runtime in-situ, against whatever
+*> database was passed with "-d", instead of needing the build tree
+*> and its one hard-coded fixture.
+*>*********************************************************************
+
+data division.
+working-storage section.
+
+copy 'mmdb2-retcode.cpy'.
+
+01 byte-val     pic 9(3).
+01 test-byte    pic x(1).
+01 bitstring    pic x(8).
+01 decoded-val  pic 9(3).
+01 bit-idx      pic 9(1).
+
+01 ctob-ok-rec  pic x.
+   88 ctob-ok   value 'Y', false 'N'.
+
+01 database-handle pic x(4).
+01 meta-offset     pic x(8) comp-x.
+01 meta-found-rec  pic x.
+   88 meta-was-found value 'Y', false 'N'.
+
+01 meta-ok-rec     pic x.
+   88 meta-ok      value 'Y', false 'N'.
+
+copy 'mmdb2-meta.cpy'.
+
+linkage section.
+
+01 database     pic x(128).
+01 selftest-result pic x(1).
+   88 selftest-passed  value 'Y', false 'N'.
+
+*>*********************************************************************
+
+procedure division using database, selftest-result.
+  set selftest-passed to true
+
+  perform check-ctob-round-trip
+
+  if not ctob-ok
+    set selftest-passed to false
+  end-if
+
+  if database not = spaces and low-value
+    perform check-locate-meta
+
+    if not meta-ok
+      set selftest-passed to false
+    end-if
+  end-if
+
+  if selftest-passed
+    move mmdb2-rc-ok to return-code
+  else
+    move mmdb2-rc-verify-failed to return-code
+  end-if
+exit program.
+
+*>*********************************************************************
+
+check-ctob-round-trip.
+  display 'selftest: binary-ctob round trip, all 256 byte values...'
+  set ctob-ok to true
+
+  perform varying byte-val from 0 by 1 until byte-val > 255
+    move function char(byte-val + 1) to test-byte
+    call 'binary-ctob' using test-byte, bitstring
+
+    move 0 to decoded-val
+    perform varying bit-idx from 1 by 1 until bit-idx > 8
+      if bitstring(bit-idx:1) = '1'
+        compute decoded-val = decoded-val + 2 ** (8 - bit-idx)
+      end-if
+    end-perform
+
+    if decoded-val not = byte-val
+      display '  byte ' byte-val ' -> bitstring ' bitstring
+          ' decoded back to ' decoded-val ' (mismatch)'
+      set ctob-ok to false
+    end-if
+  end-perform
+
+  if ctob-ok
+    display 'selftest: binary-ctob round trip passed'
+  else
+    display 'selftest: binary-ctob round trip FAILED'
+  end-if
+  .
+
+check-locate-meta.
+  display 'selftest: metadata-locate smoke test against '
+      function trim(database) '...'
+  set meta-ok to true
+
+  call 'mmdb2-open' using database, database-handle
+
+  if return-code not = mmdb2-rc-ok
+    display '  failed to open database for selftest'
+    set meta-ok to false
+  else
+    call 'mmdb2-locate-meta' using database-handle, meta-offset,
+        meta-found-rec
+
+    if not meta-was-found
+      display '  metadata marker not found'
+      set meta-ok to false
+    else
+      call 'mmdb2-extract-meta' using database, mmdb2-meta-rec
+
+      if mmdb2-meta-node-count = 0
+      or (mmdb2-meta-record-size not = 24
+          and mmdb2-meta-record-size not = 28
+          and mmdb2-meta-record-size not = 32)
+      or (mmdb2-meta-ip-version not = 4
+          and mmdb2-meta-ip-version not = 6)
+        display '  decoded metadata looks implausible'
+        set meta-ok to false
+      end-if
+    end-if
+
+    call 'mmdb2-close' using database-handle
+  end-if
+
+  if meta-ok
+    display 'selftest: metadata-locate smoke test passed'
+  else
+    display 'selftest: metadata-locate smoke test FAILED'
+  end-if
+  .
