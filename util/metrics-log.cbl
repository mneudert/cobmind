@@ -0,0 +1,91 @@
+       >>source format is free
+*>*********************************************************************
+
+identification division.
+program-id. cobmind-metrics-log.
+
+*>*********************************************************************
+*> appends one line (timestamp, job name, database, phase, elapsed
+*> seconds) to a standing metrics file for every timed phase of a run,
+*> so a performance baseline can be built up run over run instead of
+*> guessing which phase (open, meta cache hit/miss/extraction, or the
+*> lookup/tree-walk itself) is actually slow. Sources its output
+*> directory from "COBMIND_METRICS_DIR" rather than a passed-in
+*> parameter, the same way cobmind-error-log reads "COBMIND_ERROR_LOG_DIR" -
+*> avoids threading a directory argument through every timed call site.
+*>*********************************************************************
+
+environment division.
+input-output section.
+
+file-control.
+  select metrics-out
+    assign dynamic metrics-file
+    organization line sequential
+    file status is metrics-status.
+
+data division.
+file section.
+
+fd metrics-out.
+01 metrics-out-rec pic x(512).
+
+working-storage section.
+
+01 metrics-file      pic x(128) value 'cobmind_metrics.log'.
+01 metrics-dir       pic x(128) value spaces.
+01 metrics-status    pic xx value spaces.
+01 current-ts        pic x(21).
+01 elapsed-disp       pic z(4)9.
+01 out-line          pic x(512).
+
+linkage section.
+
+01 job-name       pic x(32).
+01 lookup-db      pic x(128).
+01 phase-name     pic x(24).
+01 elapsed-secs   pic 9(5).
+
+*>*********************************************************************
+
+procedure division using job-name, lookup-db, phase-name, elapsed-secs.
+  move spaces to metrics-dir
+  accept metrics-dir from environment "COBMIND_METRICS_DIR"
+
+  move 'cobmind_metrics.log' to metrics-file
+  if metrics-dir not = spaces and low-value
+    string function trim(metrics-dir) '/cobmind_metrics.log'
+        delimited by size into metrics-file
+  end-if
+
+  move function current-date to current-ts
+  move elapsed-secs to elapsed-disp
+
+  perform open-metrics-file
+  perform write-metrics-line
+
+  close metrics-out
+exit program.
+
+*>*********************************************************************
+
+open-metrics-file.
+  open extend metrics-out
+
+  if metrics-status not = '00'
+    open output metrics-out
+  end-if
+  .
+
+write-metrics-line.
+  move spaces to out-line
+  string
+    current-ts(1:8) '-' current-ts(9:6) ','
+    function trim(job-name) ','
+    function trim(lookup-db) ','
+    function trim(phase-name) ','
+    function trim(elapsed-disp) ' sec'
+    delimited by size
+    into out-line
+  write metrics-out-rec from out-line
+  .
