@@ -6,25 +6,236 @@ program-id. cobmind-cli.
 
 *>*********************************************************************
 
+environment division.
+input-output section.
+
+file-control.
+  select dblist-in
+    assign dynamic dblist-file
+    organization line sequential
+    file status is dblist-status.
+
+  select config-in
+    assign dynamic config-file
+    organization line sequential
+    file status is config-status.
+
+  select alias-in
+    assign dynamic alias-file
+    organization line sequential
+    file status is alias-status.
+
 data division.
+file section.
+
+fd dblist-in.
+01 dblist-in-rec  pic x(128).
+
+fd config-in.
+01 config-in-rec  pic x(256).
+
+fd alias-in.
+01 alias-in-rec  pic x(256).
+
 working-storage section.
 
 01 argv        pic x(255) value spaces.
-   88 argv-db  value "-d", "--database".
-   88 argv-ip  value "-i", "--ip".
+   88 argv-db      value "-d", "--database".
+   88 argv-ip      value "-i", "--ip".
+   88 argv-batch   value "-b", "--batch".
+   88 argv-output  value "-o", "--output".
+   88 argv-format  value "--format".
+   88 argv-count   value "-c", "--count".
+   88 argv-dump    value "--dump".
+   88 argv-dblist  value "--database-list".
+   88 argv-cidr    value "--cidr".
+   88 argv-explain value "--explain".
+   88 argv-selftest value "--selftest".
+   88 argv-interactive value "--interactive".
+   88 argv-build-index value "--build-index".
+   88 argv-diff value "--diff".
+   88 argv-language value "--language".
+   88 argv-report value "--report".
+   88 argv-verify value "--verify".
+   88 argv-info value "--info".
+   88 argv-watch value "--watch".
+   88 argv-stat value "--stat".
+   88 argv-threshold value "--threshold".
+   88 argv-find      value "--find".
+   88 argv-redact    value "--redact".
+   88 argv-health-check value "--health-check".
+   88 argv-compare    value "--compare".
+   88 argv-compare-ip value "--compare-ip".
 
 01 cmdstatus   pic x value spaces.
    88 lastcmd  value "l".
 
+01 format-raw  pic x(16) value spaces.
+
+*> "-d"/"--database" and "--database-list" are deliberately exempt from
+*> the duplicate check below - repeating either is how an operator
+*> feeds cobmind more than one database for a combined-record lookup,
+*> not a mistake. Every other value-bearing switch only ever makes
+*> sense supplied once, so a second occurrence with a different value
+*> is treated as an operator error rather than "whichever came last".
+01 dup-flag-rec       pic x(1) value 'N'.
+   88 dup-conflict    value 'Y', false 'N'.
+01 dup-switch-name    pic x(20) value spaces.
+01 dup-prior-value    pic x(192) value spaces.
+
+01 seen-ip-rec           pic x(1) value 'N'.
+   88 seen-ip           value 'Y', false 'N'.
+01 seen-batch-rec        pic x(1) value 'N'.
+   88 seen-batch        value 'Y', false 'N'.
+01 seen-output-rec       pic x(1) value 'N'.
+   88 seen-output       value 'Y', false 'N'.
+01 seen-format-rec       pic x(1) value 'N'.
+   88 seen-format       value 'Y', false 'N'.
+01 seen-dump-rec         pic x(1) value 'N'.
+   88 seen-dump         value 'Y', false 'N'.
+01 seen-cidr-rec         pic x(1) value 'N'.
+   88 seen-cidr         value 'Y', false 'N'.
+01 seen-build-index-rec  pic x(1) value 'N'.
+   88 seen-build-index  value 'Y', false 'N'.
+01 seen-diff-rec         pic x(1) value 'N'.
+   88 seen-diff         value 'Y', false 'N'.
+01 seen-language-rec     pic x(1) value 'N'.
+   88 seen-language     value 'Y', false 'N'.
+01 seen-report-rec       pic x(1) value 'N'.
+   88 seen-report       value 'Y', false 'N'.
+01 seen-watch-rec        pic x(1) value 'N'.
+   88 seen-watch        value 'Y', false 'N'.
+01 seen-threshold-rec    pic x(1) value 'N'.
+   88 seen-threshold    value 'Y', false 'N'.
+01 threshold-raw         pic x(3) value spaces.
+01 threshold-prior-raw   pic x(3) value spaces.
+01 seen-find-rec         pic x(1) value 'N'.
+   88 seen-find         value 'Y', false 'N'.
+01 seen-redact-rec       pic x(1) value 'N'.
+   88 seen-redact       value 'Y', false 'N'.
+01 seen-compare-rec      pic x(1) value 'N'.
+   88 seen-compare      value 'Y', false 'N'.
+01 seen-compare-ip-rec   pic x(1) value 'N'.
+   88 seen-compare-ip   value 'Y', false 'N'.
+
+01 dblist-file    pic x(128) value spaces.
+01 dblist-status  pic xx value spaces.
+01 dblist-one-db  pic x(128) value spaces.
+
+*> "COBMIND_CONFIG" (or, failing that, "./cobmind.cfg") supplies
+*> defaults for anything the operator didn't spell out on the command
+*> line - explicit switches parsed above always win, so config values
+*> are only applied afterward, into fields still left at spaces.
+01 config-file      pic x(128) value spaces.
+01 config-status    pic xx value spaces.
+01 config-exists-rec pic x value 'N'.
+   88 config-exists  value 'Y', false 'N'.
+
+01 config-key       pic x(32) value spaces.
+01 config-value     pic x(128) value spaces.
+01 config-eq-pos    pic 9(3) value 0.
+
+01 config-db        pic x(128) value spaces.
+01 config-output    pic x(128) value spaces.
+01 config-format    pic x(16) value spaces.
+01 config-audit-dir pic x(128) value spaces.
+01 config-stale-days pic 9(5) value 0.
+
+*> "COBMIND_DATABASE"/"COBMIND_IP"/"COBMIND_BATCH" let a scheduled job
+*> supply the database path, IP, or batch input file the way a JCL step
+*> would - through the environment rather than a free-form command
+*> line, since the job scheduler that drives our batch window doesn't
+*> pass ARGUMENT-VALUE-style switches at all. Filled in only when the
+*> operator didn't already supply the equivalent switch, same
+*> precedence rule apply-config-defaults already uses for the config
+*> file, and applied before it so an explicit environment variable
+*> wins over a same-named config-file default.
+01 env-database     pic x(128) value spaces.
+01 env-ip           pic x(45) value spaces.
+01 env-batch        pic x(128) value spaces.
+
+*> "COBMIND_ALIASES" (or, failing that, "./cobmind.aliases") maps a
+*> short logical database name ("city") to whatever full,
+*> release-versioned path it currently means ("city=/prod/geoip/
+*> 2026-08/City.mmdb") - loaded once, ahead of argument parsing, so
+*> "-d city" resolves the same way a full "-d /prod/geoip/.../City.mmdb"
+*> would, and wrapper scripts/operators don't have to remember or
+*> update a path that changes with every monthly release.
+01 alias-file        pic x(128) value spaces.
+01 alias-status      pic xx value spaces.
+01 alias-exists-rec  pic x value 'N'.
+   88 alias-exists   value 'Y', false 'N'.
+
+01 alias-table.
+   05 alias-entry occurs 25 times indexed by alias-ix.
+      10 alias-name  pic x(32) value spaces.
+      10 alias-path  pic x(128) value spaces.
+01 alias-count       pic 9(2) value 0.
+
+01 alias-key         pic x(32) value spaces.
+01 alias-value       pic x(128) value spaces.
+01 alias-eq-pos      pic 9(3) value 0.
+01 alias-match-rec   pic x value 'N'.
+   88 alias-match-found value 'Y', false 'N'.
+
 linkage section.
 
-01 lookup-db  pic x(128) value spaces.
-01 lookup-ip  pic x(15) value spaces.
+01 lookup-db      pic x(128) value spaces.
+01 lookup-ip      pic x(45) value spaces.
+01 lookup-batch   pic x(128) value spaces.
+01 lookup-output  pic x(128) value spaces.
+01 lookup-format  pic x(1) value spaces.
+01 lookup-count   pic x(1) value spaces.
+01 lookup-dump    pic x(128) value spaces.
+01 lookup-cidr    pic x(50) value spaces.
+01 explain-flag   pic x(1) value 'N'.
+01 selftest-flag  pic x(1) value 'N'.
+01 interactive-flag pic x(1) value 'N'.
+01 lookup-build-index pic x(128) value spaces.
+01 lookup-diff-old pic x(128) value spaces.
+01 lookup-language pic x(8) value spaces.
+01 lookup-report   pic x(128) value spaces.
+01 lookup-audit-dir pic x(128) value spaces.
+01 verify-flag     pic x(1) value 'N'.
+01 info-flag       pic x(1) value 'N'.
+01 lookup-watch-dir pic x(128) value spaces.
+01 stat-flag        pic x(1) value 'N'.
+01 threshold-pct    pic 9(3) value 0.
+01 lookup-find      pic x(192) value spaces.
+01 lookup-redact    pic x(128) value spaces.
+01 health-check-flag pic x(1) value 'N'.
+01 lookup-compare-db pic x(128) value spaces.
+01 lookup-compare-ip pic x(45) value spaces.
+01 argv-conflict-flag pic x(1) value 'N'.
+
+*> caller passes its own default in (see mmdb2-stale-threshold-days
+*> in cobmind.cbl) - a "stale_threshold_days" config key, when
+*> present, overrides it; there is no command-line switch for this
+*> one, config-file-only being enough for an operator to tune it per
+*> environment.
+01 stale-threshold-days pic 9(5) value 0.
+
+copy 'mmdb2-dblist.cpy'.
 
 *>*********************************************************************
 
-procedure division using lookup-db, lookup-ip.
-  perform parse-arguments.
+procedure division using lookup-db, lookup-ip, lookup-batch,
+    lookup-output, lookup-format, lookup-count, lookup-dump,
+    lookup-db-extra, lookup-db-extra-count, lookup-cidr, explain-flag,
+    selftest-flag, interactive-flag, lookup-build-index, lookup-diff-old,
+    lookup-language, lookup-report, lookup-audit-dir, verify-flag,
+    info-flag, lookup-watch-dir, stat-flag, threshold-pct, lookup-find,
+    lookup-redact, health-check-flag, lookup-compare-db,
+    lookup-compare-ip, argv-conflict-flag, stale-threshold-days.
+  perform load-alias-file
+  perform load-config-file
+  perform parse-arguments
+  perform apply-environment-defaults
+  perform apply-config-defaults
+
+  if dup-conflict
+    move 'Y' to argv-conflict-flag
+  end-if
 exit program.
 
 *>*********************************************************************
@@ -45,11 +256,479 @@ parse-arguments.
 process-arguments.
   evaluate true
     when argv-db
-      accept lookup-db from argument-value
+      move spaces to dblist-one-db
+      accept dblist-one-db from argument-value
+      perform add-db-path
+
+    when argv-dblist
+      perform load-database-list
 
     when argv-ip
+      move lookup-ip to dup-prior-value
       accept lookup-ip from argument-value
 
+      if seen-ip
+        if lookup-ip <> dup-prior-value(1:length of lookup-ip)
+          move '-i/--ip' to dup-switch-name
+          perform flag-conflict
+        end-if
+      else
+        set seen-ip to true
+      end-if
+
+    when argv-batch
+      move lookup-batch to dup-prior-value
+      accept lookup-batch from argument-value
+
+      if seen-batch
+        if lookup-batch <> dup-prior-value(1:length of lookup-batch)
+          move '-b/--batch' to dup-switch-name
+          perform flag-conflict
+        end-if
+      else
+        set seen-batch to true
+      end-if
+
+    when argv-output
+      move lookup-output to dup-prior-value
+      accept lookup-output from argument-value
+
+      if seen-output
+        if lookup-output <> dup-prior-value(1:length of lookup-output)
+          move '-o/--output' to dup-switch-name
+          perform flag-conflict
+        end-if
+      else
+        set seen-output to true
+      end-if
+
+    when argv-format
+      move format-raw to dup-prior-value
+      move spaces to format-raw
+      accept format-raw from argument-value
+
+      if seen-format
+        if function trim(format-raw) <> function trim(dup-prior-value)
+          move '--format' to dup-switch-name
+          perform flag-conflict
+        end-if
+      else
+        set seen-format to true
+      end-if
+
+      if function lower-case(function trim(format-raw)) = 'json'
+        move 'J' to lookup-format
+      else
+        move 'C' to lookup-format
+      end-if
+
+    when argv-count
+      move 'Y' to lookup-count
+
+    when argv-dump
+      move lookup-dump to dup-prior-value
+      accept lookup-dump from argument-value
+
+      if seen-dump
+        if lookup-dump <> dup-prior-value(1:length of lookup-dump)
+          move '--dump' to dup-switch-name
+          perform flag-conflict
+        end-if
+      else
+        set seen-dump to true
+      end-if
+
+    when argv-cidr
+      move lookup-cidr to dup-prior-value
+      accept lookup-cidr from argument-value
+
+      if seen-cidr
+        if lookup-cidr <> dup-prior-value(1:length of lookup-cidr)
+          move '--cidr' to dup-switch-name
+          perform flag-conflict
+        end-if
+      else
+        set seen-cidr to true
+      end-if
+
+    when argv-explain
+      move 'Y' to explain-flag
+
+    when argv-selftest
+      move 'Y' to selftest-flag
+
+    when argv-interactive
+      move 'Y' to interactive-flag
+
+    when argv-build-index
+      move lookup-build-index to dup-prior-value
+      accept lookup-build-index from argument-value
+
+      if seen-build-index
+        if lookup-build-index
+            <> dup-prior-value(1:length of lookup-build-index)
+          move '--build-index' to dup-switch-name
+          perform flag-conflict
+        end-if
+      else
+        set seen-build-index to true
+      end-if
+
+    when argv-diff
+      move lookup-diff-old to dup-prior-value
+      accept lookup-diff-old from argument-value
+
+      if seen-diff
+        if lookup-diff-old <> dup-prior-value(1:length of lookup-diff-old)
+          move '--diff' to dup-switch-name
+          perform flag-conflict
+        end-if
+      else
+        set seen-diff to true
+      end-if
+
+    when argv-language
+      move lookup-language to dup-prior-value
+      move spaces to lookup-language
+      accept lookup-language from argument-value
+      move function lower-case(function trim(lookup-language))
+          to lookup-language
+
+      if seen-language
+        if lookup-language <> dup-prior-value(1:length of lookup-language)
+          move '--language' to dup-switch-name
+          perform flag-conflict
+        end-if
+      else
+        set seen-language to true
+      end-if
+
+    when argv-report
+      move lookup-report to dup-prior-value
+      accept lookup-report from argument-value
+
+      if seen-report
+        if lookup-report <> dup-prior-value(1:length of lookup-report)
+          move '--report' to dup-switch-name
+          perform flag-conflict
+        end-if
+      else
+        set seen-report to true
+      end-if
+
+    when argv-verify
+      move 'Y' to verify-flag
+
+    when argv-info
+      move 'Y' to info-flag
+
+    when argv-watch
+      move lookup-watch-dir to dup-prior-value
+      accept lookup-watch-dir from argument-value
+
+      if seen-watch
+        if lookup-watch-dir
+            <> dup-prior-value(1:length of lookup-watch-dir)
+          move '--watch' to dup-switch-name
+          perform flag-conflict
+        end-if
+      else
+        set seen-watch to true
+      end-if
+
+    when argv-stat
+      move 'Y' to stat-flag
+
+    when argv-health-check
+      move 'Y' to health-check-flag
+
+    when argv-threshold
+      move threshold-raw to threshold-prior-raw
+      move spaces to threshold-raw
+      accept threshold-raw from argument-value
+
+      if seen-threshold
+        if threshold-raw <> threshold-prior-raw
+          move '--threshold' to dup-switch-name
+          perform flag-conflict
+        end-if
+      else
+        set seen-threshold to true
+      end-if
+
+      move function numval(function trim(threshold-raw)) to threshold-pct
+
+    when argv-find
+      move lookup-find to dup-prior-value
+      accept lookup-find from argument-value
+
+      if seen-find
+        if lookup-find <> dup-prior-value(1:length of lookup-find)
+          move '--find' to dup-switch-name
+          perform flag-conflict
+        end-if
+      else
+        set seen-find to true
+      end-if
+
+    when argv-redact
+      move lookup-redact to dup-prior-value
+      accept lookup-redact from argument-value
+
+      if seen-redact
+        if lookup-redact <> dup-prior-value(1:length of lookup-redact)
+          move '--redact' to dup-switch-name
+          perform flag-conflict
+        end-if
+      else
+        set seen-redact to true
+      end-if
+
+    when argv-compare
+      move lookup-compare-db to dup-prior-value
+      accept lookup-compare-db from argument-value
+
+      if seen-compare
+        if lookup-compare-db <> dup-prior-value(1:length of lookup-compare-db)
+          move '--compare' to dup-switch-name
+          perform flag-conflict
+        end-if
+      else
+        set seen-compare to true
+      end-if
+
+    when argv-compare-ip
+      move lookup-compare-ip to dup-prior-value
+      accept lookup-compare-ip from argument-value
+
+      if seen-compare-ip
+        if lookup-compare-ip
+            <> dup-prior-value(1:length of lookup-compare-ip)
+          move '--compare-ip' to dup-switch-name
+          perform flag-conflict
+        end-if
+      else
+        set seen-compare-ip to true
+      end-if
+
     when other display "invalid switch: " argv
   end-evaluate
   .
+
+flag-conflict.
+  display 'conflicting values supplied for switch: '
+      function trim(dup-switch-name)
+  set dup-conflict to true
+  .
+
+add-db-path.
+  if function trim(dblist-one-db) not = spaces
+    perform resolve-db-alias
+
+    if lookup-db = spaces or low-value
+      move dblist-one-db to lookup-db
+    else
+      if lookup-db-extra-count < 7
+        add 1 to lookup-db-extra-count
+        move dblist-one-db to lookup-db-extra(lookup-db-extra-count)
+      else
+        display 'too many databases, ignoring: '
+            function trim(dblist-one-db)
+      end-if
+    end-if
+  end-if
+  .
+
+resolve-db-alias.
+  set alias-match-found to false
+
+  perform varying alias-ix from 1 by 1
+      until alias-ix > alias-count or alias-match-found
+    if alias-name(alias-ix) = function trim(dblist-one-db)
+      move alias-path(alias-ix) to dblist-one-db
+      set alias-match-found to true
+    end-if
+  end-perform
+  .
+
+load-database-list.
+  accept dblist-file from argument-value
+
+  open input dblist-in
+
+  if dblist-status not = '00'
+    display 'failed to open database list: '
+        function trim(dblist-file)
+  else
+    perform until dblist-status = '10'
+      read dblist-in
+        at end move '10' to dblist-status
+        not at end
+          move spaces to dblist-one-db
+          move function trim(dblist-in-rec) to dblist-one-db
+          perform add-db-path
+      end-read
+    end-perform
+
+    close dblist-in
+  end-if
+  .
+
+load-alias-file.
+  move spaces to alias-file
+  accept alias-file from environment "COBMIND_ALIASES"
+
+  if alias-file = spaces or low-value
+    move './cobmind.aliases' to alias-file
+  end-if
+
+  call 'cobmind-file-exists' using alias-file, alias-exists-rec
+
+  if alias-exists
+    open input alias-in
+
+    perform until alias-status = '10'
+      read alias-in
+        at end move '10' to alias-status
+        not at end perform parse-alias-line
+      end-read
+    end-perform
+
+    close alias-in
+  end-if
+  .
+
+parse-alias-line.
+  move spaces to alias-key alias-value
+
+  if function trim(alias-in-rec) not = spaces
+  and alias-in-rec(1:1) not = '#'
+    move function trim(alias-in-rec) to alias-value
+    move 0 to alias-eq-pos
+    inspect alias-value tallying alias-eq-pos
+        for characters before initial '='
+
+    if alias-eq-pos > 0 and alias-eq-pos < length of alias-value
+    and alias-count < 25
+      move alias-value(1:alias-eq-pos) to alias-key
+      move alias-value(alias-eq-pos + 2:) to alias-value
+
+      add 1 to alias-count
+      move function trim(alias-key) to alias-name(alias-count)
+      move function trim(alias-value) to alias-path(alias-count)
+    end-if
+  end-if
+  .
+
+load-config-file.
+  move spaces to config-file
+  accept config-file from environment "COBMIND_CONFIG"
+
+  if config-file = spaces or low-value
+    move './cobmind.cfg' to config-file
+  end-if
+
+  call 'cobmind-file-exists' using config-file, config-exists-rec
+
+  if config-exists
+    open input config-in
+
+    perform until config-status = '10'
+      read config-in
+        at end move '10' to config-status
+        not at end perform parse-config-line
+      end-read
+    end-perform
+
+    close config-in
+  end-if
+  .
+
+parse-config-line.
+  move spaces to config-key config-value
+
+  if function trim(config-in-rec) not = spaces
+  and config-in-rec(1:1) not = '#'
+    move function trim(config-in-rec) to config-value
+    move 0 to config-eq-pos
+    inspect config-value tallying config-eq-pos
+        for characters before initial '='
+
+    if config-eq-pos > 0 and config-eq-pos < length of config-value
+      move config-value(1:config-eq-pos) to config-key
+      move config-value(config-eq-pos + 2:) to config-value
+
+      move function lower-case(function trim(config-key)) to config-key
+      move function trim(config-value) to config-value
+
+      evaluate function trim(config-key)
+        when 'database'   move config-value to config-db
+        when 'output'     move config-value to config-output
+        when 'format'     move config-value to config-format
+        when 'audit_dir'  move config-value to config-audit-dir
+        when 'stale_threshold_days'
+          if function trim(config-value) is numeric
+            move function trim(config-value) to config-stale-days
+          end-if
+        when other continue
+      end-evaluate
+    end-if
+  end-if
+  .
+
+apply-environment-defaults.
+  if lookup-db = spaces or low-value
+    move spaces to env-database
+    accept env-database from environment "COBMIND_DATABASE"
+
+    if env-database not = spaces and low-value
+      move env-database to lookup-db
+    end-if
+  end-if
+
+  if lookup-ip = spaces or low-value
+    move spaces to env-ip
+    accept env-ip from environment "COBMIND_IP"
+
+    if env-ip not = spaces and low-value
+      move env-ip to lookup-ip
+    end-if
+  end-if
+
+  if lookup-batch = spaces or low-value
+    move spaces to env-batch
+    accept env-batch from environment "COBMIND_BATCH"
+
+    if env-batch not = spaces and low-value
+      move env-batch to lookup-batch
+    end-if
+  end-if
+  .
+
+
+apply-config-defaults.
+  if (lookup-db = spaces or low-value) and config-db not = spaces
+    move config-db to lookup-db
+  end-if
+
+  if (lookup-output = spaces or low-value) and config-output not = spaces
+    move config-output to lookup-output
+  end-if
+
+  if (lookup-format = spaces or low-value) and config-format not = spaces
+    if function lower-case(function trim(config-format)) = 'json'
+      move 'J' to lookup-format
+    else
+      move 'C' to lookup-format
+    end-if
+  end-if
+
+  if (lookup-audit-dir = spaces or low-value)
+  and config-audit-dir not = spaces
+    move config-audit-dir to lookup-audit-dir
+  end-if
+
+  if config-stale-days > 0
+    move config-stale-days to stale-threshold-days
+  end-if
+  .
