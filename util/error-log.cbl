@@ -0,0 +1,87 @@
+       >>source format is free
+*>*********************************************************************
+
+identification division.
+program-id. cobmind-error-log.
+
+*>*********************************************************************
+*> appends one line (timestamp, failing module name, message text) to
+*> a standing error-log file alongside every DISPLAY failure message,
+*> so an unattended overnight run leaves a single file operators can
+*> tail the next morning instead of paging through the whole job log
+*> looking for the DISPLAY lines that scrolled past. Every failure
+*> path calls this the same way it calls DISPLAY, so - like
+*> cobmind-cli reading "COBMIND_CONFIG" straight from the environment
+*> instead of taking a path argument from every caller - the target
+*> directory comes from "COBMIND_ERROR_LOG_DIR" here rather than being
+*> threaded through the argument list of every module that can fail.
+*>*********************************************************************
+
+environment division.
+input-output section.
+
+file-control.
+  select error-out
+    assign dynamic error-file
+    organization line sequential
+    file status is error-status.
+
+data division.
+file section.
+
+fd error-out.
+01 error-out-rec pic x(512).
+
+working-storage section.
+
+01 error-file      pic x(128) value 'cobmind_error.log'.
+01 error-log-dir   pic x(128) value spaces.
+01 error-status    pic xx value spaces.
+01 current-ts      pic x(21).
+01 out-line        pic x(512).
+
+linkage section.
+
+01 module-name  pic x(32).
+01 message-text pic x(256).
+
+*>*********************************************************************
+
+procedure division using module-name, message-text.
+  move spaces to error-log-dir
+  accept error-log-dir from environment "COBMIND_ERROR_LOG_DIR"
+
+  move 'cobmind_error.log' to error-file
+  if error-log-dir not = spaces and low-value
+    string function trim(error-log-dir) '/cobmind_error.log'
+        delimited by size into error-file
+  end-if
+
+  move function current-date to current-ts
+
+  perform open-error-file
+  perform write-error-line
+
+  close error-out
+exit program.
+
+*>*********************************************************************
+
+open-error-file.
+  open extend error-out
+
+  if error-status not = '00'
+    open output error-out
+  end-if
+  .
+
+write-error-line.
+  move spaces to out-line
+  string
+    current-ts(1:8) '-' current-ts(9:6) ','
+    function trim(module-name) ','
+    function trim(message-text)
+    delimited by size
+    into out-line
+  write error-out-rec from out-line
+  .
