@@ -0,0 +1,79 @@
+//GEOREFR  JOB (ACCTNO),'GEOIP DB REFRESH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************************
+//* GEOREFR - refresh and validate a production GeoIP (.mmdb) release.
+//*
+//* Staged, checked, extracted/counted, and compared against the
+//* counts saved from the previous promotion before the new release
+//* ever overwrites the live path - so a truncated or bad vendor
+//* download gets caught here instead of by a customer complaint.
+//*
+//* Override these on SUBMIT (or via a calling procedure):
+//*   NEWDROP  - incoming .mmdb file fresh off the vendor feed
+//*   NEWSTG   - staging path cobmind is run against before promotion
+//*   LIVEDB   - the production database path cobmind.cbl is pointed at
+//*   OLDCNT   - counts file saved from the last successful promotion
+//*   NEWCNT   - counts file produced by this run's census step
+//*********************************************************************
+//         SET NEWDROP='/geoip/incoming/GeoIP-City.mmdb'
+//         SET NEWSTG='/geoip/staging/GeoIP-City.mmdb'
+//         SET LIVEDB='/geoip/live/GeoIP-City.mmdb'
+//         SET OLDCNT='/geoip/control/GeoIP-City.counts'
+//         SET NEWCNT='/geoip/control/GeoIP-City.counts.new'
+//*
+//STAGE    EXEC PGM=IEBGENER
+//*        step 1 - stage the new .mmdb file where cobmind can reach
+//*        it without touching the live path the production job
+//*        stream is reading from right now.
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DSN=&NEWDROP,DISP=SHR
+//SYSUT2   DD   DSN=&NEWSTG,DISP=(NEW,CATLG,DELETE)
+//*
+//CHKEXST  EXEC PGM=COBMIND,
+//             PARM='-d &NEWSTG',
+//             COND=(0,NE,STAGE)
+//*        step 2 - cobmind-file-exists runs automatically as part of
+//*        cobmind's own argument validation; a missing/unreadable
+//*        staged file comes back as return code 10 here.
+//STEPLIB  DD   DSN=GEOIP.COBMIND.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//EXTRCT   EXEC PGM=COBMIND,
+//             PARM='-d &NEWSTG -c -o &NEWCNT',
+//             COND=((0,NE,STAGE),(0,NE,CHKEXST))
+//*        step 3 - metadata extraction runs as a side effect of the
+//*        first --count against a freshly staged file (no cached
+//*        "_meta" for it yet); the census report itself is what
+//*        VERIFY compares against the previous release's counts.
+//STEPLIB  DD   DSN=GEOIP.COBMIND.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//VERIFY   EXEC PGM=MMDB2-VERIFY-RELEASE,
+//             PARM='&OLDCNT &NEWCNT',
+//             COND=((0,NE,STAGE),(0,NE,CHKEXST),(0,NE,EXTRCT))
+//*        step 4 - compare the new release's node/network counts
+//*        against the previous promotion's; return code 80
+//*        (mmdb2-rc-verify-failed) stops the promotion cold.
+//STEPLIB  DD   DSN=GEOIP.COBMIND.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//PROMOTE  EXEC PGM=IEBGENER,
+//             COND=((0,NE,STAGE),(0,NE,CHKEXST),(0,NE,EXTRCT),
+//                   (0,NE,VERIFY))
+//*        step 5 - only a database that passed every prior step gets
+//*        copied over the live path, and this run's counts become
+//*        the baseline the next promotion is checked against.
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DSN=&NEWSTG,DISP=SHR
+//SYSUT2   DD   DSN=&LIVEDB,DISP=OLD
+//*
+//SAVECNT  EXEC PGM=IEBGENER,
+//             COND=((0,NE,STAGE),(0,NE,CHKEXST),(0,NE,EXTRCT),
+//                   (0,NE,VERIFY),(0,NE,PROMOTE))
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DSN=&NEWCNT,DISP=SHR
+//SYSUT2   DD   DSN=&OLDCNT,DISP=OLD
+//
