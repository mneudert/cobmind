@@ -0,0 +1,71 @@
+//GEOREFB  JOB (ACCTNO),'GEOIP BATCH LOOKUP SPLIT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************************
+//* GEOREFB - split a large "--batch" IP list into chunks, look each
+//* chunk up against its own mmdb2-open handle, then merge the chunk
+//* results back into one file in the original input order.
+//*
+//* NOTE ON "PARALLEL": the LOOKUP1/LOOKUP2/LOOKUP3 steps below are
+//* independent of one another (none reads a file another one writes),
+//* so nothing stops them running at the same time - but EXEC PGM=
+//* steps inside a single JOB are still dispatched one at a time by
+//* JES off this JOB's one initiator; that is how job-step JCL works,
+//* not a cobmind limitation. Real concurrency means submitting
+//* LOOKUP1/LOOKUP2/LOOKUP3 as separate JOBs (e.g. one per member of a
+//* generation, or one per SPLIT chunk) so a scheduler such as CA-7 or
+//* Control-M can hand them to separate initiators at the same time;
+//* this single-JOB member is laid out to make that split obvious, and
+//* is also perfectly correct run exactly as written, one step after
+//* another, when no scheduler is available.
+//*
+//* Override these on SUBMIT (or via a calling procedure):
+//*   LIVEDB   - the production database path to look every IP up in
+//*   IPLIST   - the full, unsplit "--batch" input file
+//*   NCHUNKS  - number of chunks to split IPLIST into (matches the
+//*              number of LOOKUPn steps below - add or remove LOOKUPn
+//*              steps and keep this in sync if that changes)
+//*   MERGED   - final merged results file, in IPLIST's original order
+//*********************************************************************
+//         SET LIVEDB='/geoip/live/GeoIP-City.mmdb'
+//         SET IPLIST='/geoip/batch/nightly.iplist'
+//         SET NCHUNKS='3'
+//         SET MERGED='/geoip/batch/nightly.results'
+//*
+//SPLIT    EXEC PGM=MMDB2-SPLIT-BATCH,
+//             PARM='&IPLIST &NCHUNKS'
+//*        step 1 - partition IPLIST into &NCHUNKS contiguous,
+//*        in-order chunk files (IPLIST with "_partNNN" appended).
+//STEPLIB  DD   DSN=GEOIP.COBMIND.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//LOOKUP1  EXEC PGM=COBMIND,
+//             PARM='-d &LIVEDB --batch &IPLIST._part001',
+//             COND=(0,NE,SPLIT)
+//*        step 2a - each LOOKUPn step opens its own mmdb2-open handle
+//*        against &LIVEDB and only ever touches its own "_partNNN"
+//*        chunk, so LOOKUP1/LOOKUP2/LOOKUP3 do not conflict if a
+//*        scheduler does dispatch them concurrently as separate JOBs.
+//STEPLIB  DD   DSN=GEOIP.COBMIND.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//LOOKUP2  EXEC PGM=COBMIND,
+//             PARM='-d &LIVEDB --batch &IPLIST._part002',
+//             COND=(0,NE,SPLIT)
+//STEPLIB  DD   DSN=GEOIP.COBMIND.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//LOOKUP3  EXEC PGM=COBMIND,
+//             PARM='-d &LIVEDB --batch &IPLIST._part003',
+//             COND=(0,NE,SPLIT)
+//STEPLIB  DD   DSN=GEOIP.COBMIND.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//MERGE    EXEC PGM=MMDB2-MERGE-RESULTS,
+//             PARM='&IPLIST &NCHUNKS &MERGED',
+//             COND=((0,NE,SPLIT),(0,NE,LOOKUP1),(0,NE,LOOKUP2),
+//                   (0,NE,LOOKUP3))
+//*        step 3 - reassemble the &NCHUNKS "_partNNN_results" files
+//*        into one &MERGED file, in IPLIST's original input order.
+//STEPLIB  DD   DSN=GEOIP.COBMIND.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//
